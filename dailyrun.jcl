@@ -0,0 +1,54 @@
+//SIMONCO JOB (1),'DAILY PAY-PERIOD RUN',CLASS=A,MSGCLASS=A             00000100
+//*                                                                     00000200
+//* ============================================================        00000300
+//* START OF DAILY PAY-PERIOD RUN                                       00000400
+//* RUNS CARDLST, PAYRATE, AND PAYROLL AGAINST THE DAY'S DECKS          00000500
+//* IN ONE SUBMISSION INSTEAD OF THREE SEPARATE JOBS.                   00000600
+//* ============================================================        00000700
+//*                                                                     00000800
+//CARDLST  EXEC PGM=CARD-LISTER                                         00000900
+//STEPLIB  DD DSN=SIMONCO.LOADLIB,DISP=SHR                              00001000
+//INPUT    DD DSN=SIMONCO.DAILY.CARDS,DISP=SHR                          00001100
+//OUTPUT   DD SYSOUT=*,                                                 00001200
+//            DCB=(RECFM=FBA,LRECL=132,BLKSIZE=13200)                   00001300
+//*                                                                     00001400
+//PAYRATE  EXEC PGM=PAYRATE,COND=(0,NE,CARDLST)                         00001500
+//STEPLIB  DD DSN=SIMONCO.LOADLIB,DISP=SHR                              00001600
+//INPUT    DD DSN=SIMONCO.DAILY.PAYRATE,DISP=SHR                        00001700
+//OUTPUT   DD SYSOUT=*,                                                 00001800
+//            DCB=(RECFM=FBA,LRECL=132,BLKSIZE=13200)                   00001900
+//ERRORS   DD SYSOUT=*,                                                 00002000
+//            DCB=(RECFM=FBA,LRECL=132,BLKSIZE=13200)                   00002100
+//*                                                                     00002200
+//PAYROLL  EXEC PGM=PAYROLL,                                            00002300
+//            COND=((0,NE,CARDLST),(0,NE,PAYRATE))                      00002400
+//STEPLIB  DD DSN=SIMONCO.LOADLIB,DISP=SHR                              00002500
+//INPUT    DD DSN=SIMONCO.DAILY.PAYROLL,DISP=SHR                        00002600
+//OUTPUT   DD SYSOUT=*,                                                 00002700
+//            DCB=(RECFM=FBA,LRECL=132,BLKSIZE=13200)                   00002800
+//EXCEPT   DD SYSOUT=*,                                                 00002900
+//            DCB=(RECFM=FBA,LRECL=132,BLKSIZE=13200)                   00003000
+//YTDOLD   DD DSN=SIMONCO.PAYROLL.YTDMSTR,DISP=SHR                      00003100
+//YTDNEW   DD DSN=SIMONCO.PAYROLL.YTDMSTR.NEW,                          00003200
+//            DISP=(NEW,CATLG,DELETE),                                  00003300
+//            SPACE=(TRK,(5,5)),                                        00003400
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)                      00003500
+//YTDSUM   DD SYSOUT=*,                                                 00003600
+//            DCB=(RECFM=FBA,LRECL=132,BLKSIZE=13200)                   00003700
+//CKPT     DD DSN=SIMONCO.PAYROLL.CKPT,DISP=SHR                         00003800
+//SUSPNS   DD SYSOUT=*,                                                 00003900
+//            DCB=(RECFM=FBA,LRECL=132,BLKSIZE=13200)                   00004000
+//PARMS    DD DSN=SIMONCO.PAYROLL.PARMS,DISP=SHR                        00004100
+//REGISTR  DD DSN=SIMONCO.PAYROLL.REGISTER,                             00004200
+//            DISP=(NEW,CATLG,DELETE),                                  00004300
+//            SPACE=(TRK,(5,5)),                                        00004400
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)                      00004500
+//*                                                                     00004600
+//* ============================================================        00004700
+//* END OF DAILY PAY-PERIOD RUN                                         00004800
+//* CHECK THE COMPLETION CODE SHOWN ABOVE FOR EACH OF CARDLST,          00004900
+//* PAYRATE, AND PAYROLL BEFORE RELEASING THE REGISTER FOR              00005000
+//* POSTING.  A NONZERO CODE ON ANY STEP MEANS THAT STEP AND            00005100
+//* EVERY STEP AFTER IT WAS SKIPPED -- THE COND= ON PAYRATE AND         00005200
+//* PAYROLL STOPS THE CHAIN THE MOMENT AN EARLIER STEP FAILS.           00005300
+//* ============================================================        00005400
