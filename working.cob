@@ -3,7 +3,24 @@
        AUTHOR. SIMON SULSER.                                            
        DATE-WRITTEN. MAY 18,1924.                                          
        DATE-COMPILED.                                                   
-      *                                                                 
+      *
+      *MODIFICATION HISTORY.
+      *    2026-08-09  SS  GROUP THE LISTING BY BOOK-PUBLISHER WITH A
+      *                   SUBTOTAL PER PUBLISHER.
+      *    2026-08-09  SS  SORT THE LISTING BY BOOK-AUTHOR-NAME BEFORE
+      *                   PRINTING SO IT READS AS AN AUTHOR-ORDERED
+      *                   CATALOG.
+      *    2026-08-09  SS  ADD A RECORD-COUNT AND HASH-TOTAL CONTROL
+      *                   LINE SO THE REPORT CAN BE BALANCED BACK TO
+      *                   THE CARD BATCH.
+      *    2026-08-09  SS  ADD A MEMBER DISCOUNT PRICING REPORT AFTER
+      *                   THE MAIN LISTING.
+      *    2026-08-09  SS  RE-SORT THE TABLE BY BOOK-PUBLISHER, THEN
+      *                   BOOK-AUTHOR-NAME, SO EACH PUBLISHER'S GROUP OF
+      *                   BOOKS PRINTS TOGETHER WITH ITS SUBTOTAL RIGHT
+      *                   AFTER THE GROUP INSTEAD OF ALL SUBTOTALS
+      *                   TRAILING AT THE END.
+      *
        ENVIRONMENT DIVISION.                                            
        CONFIGURATION SECTION.                                           
        SOURCE-COMPUTER. IBM-370.                                        
@@ -31,6 +48,29 @@
       *
        77  MORE-CARDS                  PIC X(3)        VALUE "YES".
        77  SUM-OF-BOOK-PRICES          PIC 999V99      VALUE ZERO.
+      *
+       77  ACTUAL-PUBLISHER            PIC X(21)       VALUE SPACES.
+       77  WS-PUBLISHER-SUBTOTAL       PIC 999V99      VALUE 0.
+      *
+       01  BOOK-TABLE.
+           05 BOOK-ENTRY OCCURS 200 TIMES.
+               10 BT-TITLE             PIC X(30).
+               10 BT-AUTHOR             PIC X(25).
+               10 BT-PUBLISHER         PIC X(21).
+               10 BT-PRICE             PIC 99V99.
+       01  BOOK-SWAP-HOLD.
+           05 FILLER                   PIC X(30).
+           05 FILLER                   PIC X(25).
+           05 FILLER                   PIC X(21).
+           05 FILLER                   PIC 99V99.
+       77  BOOK-COUNT                  PIC 999         VALUE 0.
+       77  BOOK-SUB                    PIC 999         VALUE 0.
+       77  SORT-PASS                   PIC 999         VALUE 0.
+       77  SORT-SUB                    PIC 999         VALUE 0.
+       77  SORT-LIMIT                  PIC 999         VALUE 0.
+       77  HASH-TOTAL-OF-BOOK-PRICES   PIC 9(5)V99     VALUE ZERO.
+       77  MEMBER-DISCOUNT-PERCENT     PIC V99         VALUE .15.
+       77  MEMBER-PRICE                PIC 999V99      VALUE 0.
       *
        01  REPORT-TITLE.
            05 FILLER                   PIC X(47)       VALUE SPACES.
@@ -68,12 +108,64 @@
                 "TOTAL PRICE OF BOOKS ".
            05 TOTAL-PRICE-OF-BOOKS     PIC $ZZ9.99.
            05 FILLER                   PIC X(17)       VALUE SPACES.
+      *
+       01  PUBLISHER-SUBTOTAL-LINE.
+           05 FILLER                   PIC X(19)       VALUE SPACES.
+           05 PSL-PUBLISHER             PIC X(21).
+           05 FILLER                   PIC X(04)       VALUE SPACES.
+           05 FILLER                   PIC X(10)       VALUE
+                "SUBTOTAL: ".
+           05 PSL-SUBTOTAL              PIC $$$9.99.
+      *
+       01  CONTROL-TOTAL-LINE.
+           05 FILLER                   PIC X(07)       VALUE SPACES.
+           05 FILLER                   PIC X(21)       VALUE
+                "RECORD COUNT ......  ".
+           05 CTL-RECORD-COUNT          PIC ZZ9.
+           05 FILLER                   PIC X(04)       VALUE SPACES.
+           05 FILLER                   PIC X(14)       VALUE
+                "HASH TOTAL .. ".
+           05 CTL-HASH-TOTAL            PIC $$$$$9.99.
+           05 FILLER                   PIC X(19)       VALUE SPACES.
+      *
+       01  MEMBER-REPORT-TITLE.
+           05 FILLER                   PIC X(43)       VALUE SPACES.
+           05 FILLER                   PIC X(46)       VALUE
+                "M E M B E R   D I S C O U N T   P R I C I N G".
+           05 FILLER                   PIC X(43)       VALUE SPACES.
+      *
+       01  MEMBER-COLUMN-HEADER.
+           05 FILLER                   PIC X(19)       VALUE SPACES.
+           05 FILLER                   PIC X(6)        VALUE "AUTHOR".
+           05 FILLER                   PIC X(24)       VALUE SPACES.
+           05 FILLER                   PIC X(5)        VALUE "TITLE".
+           05 FILLER                   PIC X(30)       VALUE SPACES.
+           05 FILLER                   PIC X(05)       VALUE "LIST".
+           05 FILLER                   PIC X(09)       VALUE SPACES.
+           05 FILLER                   PIC X(06)       VALUE "MEMBER".
+           05 FILLER                   PIC X(13)       VALUE SPACES.
+      *
+       01  MEMBER-PRICE-LINE.
+           05 FILLER                   PIC X(19)       VALUE SPACES.
+           05 MPL-AUTHOR                PIC X(25).
+           05 FILLER                   PIC X(05)       VALUE SPACES.
+           05 MPL-TITLE                 PIC X(30).
+           05 FILLER                   PIC X(05)       VALUE SPACES.
+           05 MPL-LIST-PRICE            PIC $Z9.99.
+           05 FILLER                   PIC X(04)       VALUE SPACES.
+           05 MPL-MEMBER-PRICE          PIC $Z9.99.
+           05 FILLER                   PIC X(13)       VALUE SPACES.
       *
        PROCEDURE DIVISION.                                              
        MAINLINE-CONTROL-ROUTINE.
            PERFORM INITIALIZATION.                                      
-           PERFORM PROCESS-PRINT-READ UNTIL MORE-CARDS EQUAL TO "NO".
-           PERFORM PRINT-TOTALS-AND-CLOSE.                              
+           PERFORM LOAD-ONE-RECORD UNTIL MORE-CARDS EQUAL TO "NO".
+           PERFORM SORT-BOOK-TABLE.
+           PERFORM PRINT-ONE-BOOK-RECORD
+               VARYING BOOK-SUB FROM 1 BY 1
+               UNTIL BOOK-SUB > BOOK-COUNT
+               OR BOOK-SUB > 200.
+           PERFORM PRINT-TOTALS-AND-CLOSE.
            STOP RUN.                                                    
       *                                                                 
        INITIALIZATION.                                                  
@@ -86,21 +178,101 @@
            READ INPUT-FILE AT END
                 MOVE "NO" TO MORE-CARDS.
       *                                                                 
-       PROCESS-PRINT-READ.                                                  
-           MOVE BOOK-TITLE IN INPUT-RECORD TO
+       LOAD-ONE-RECORD.
+           ADD 1 TO BOOK-COUNT.
+           IF BOOK-COUNT <= 200
+               MOVE BOOK-TITLE IN INPUT-RECORD TO BT-TITLE(BOOK-COUNT)
+               MOVE BOOK-AUTHOR-NAME IN INPUT-RECORD
+                   TO BT-AUTHOR(BOOK-COUNT)
+               MOVE BOOK-PUBLISHER IN INPUT-RECORD
+                   TO BT-PUBLISHER(BOOK-COUNT)
+               MOVE BOOK-PRICE IN INPUT-RECORD TO BT-PRICE(BOOK-COUNT)
+               ADD BOOK-PRICE IN INPUT-RECORD
+                   TO HASH-TOTAL-OF-BOOK-PRICES
+           END-IF.
+           READ INPUT-FILE AT END MOVE "NO" TO MORE-CARDS.
+      *
+       SORT-BOOK-TABLE.
+           MOVE BOOK-COUNT TO SORT-LIMIT.
+           IF SORT-LIMIT > 200
+               MOVE 200 TO SORT-LIMIT
+           END-IF.
+           PERFORM SORT-ONE-PASS
+               VARYING SORT-PASS FROM 1 BY 1
+               UNTIL SORT-PASS >= SORT-LIMIT.
+      *
+       SORT-ONE-PASS.
+           PERFORM COMPARE-AND-SWAP
+               VARYING SORT-SUB FROM 1 BY 1
+               UNTIL SORT-SUB >= SORT-LIMIT.
+      *
+       COMPARE-AND-SWAP.
+           IF BT-PUBLISHER(SORT-SUB) > BT-PUBLISHER(SORT-SUB + 1)
+               OR (BT-PUBLISHER(SORT-SUB) = BT-PUBLISHER(SORT-SUB + 1)
+                   AND BT-AUTHOR(SORT-SUB) > BT-AUTHOR(SORT-SUB + 1))
+               MOVE BOOK-ENTRY(SORT-SUB) TO BOOK-SWAP-HOLD
+               MOVE BOOK-ENTRY(SORT-SUB + 1) TO BOOK-ENTRY(SORT-SUB)
+               MOVE BOOK-SWAP-HOLD TO BOOK-ENTRY(SORT-SUB + 1)
+           END-IF.
+      *                                                                 
+       PRINT-ONE-BOOK-RECORD.
+           IF BT-PUBLISHER(BOOK-SUB) NOT EQUAL ACTUAL-PUBLISHER
+               IF ACTUAL-PUBLISHER NOT EQUAL SPACES
+                   PERFORM PRINT-ONE-PUBLISHER-SUBTOTAL
+               END-IF
+               MOVE BT-PUBLISHER(BOOK-SUB) TO ACTUAL-PUBLISHER
+               MOVE 0 TO WS-PUBLISHER-SUBTOTAL
+           END-IF.
+           MOVE BT-TITLE(BOOK-SUB) TO
                 BOOK-TITLE IN BIBLIOGRAPHY-DETAIL-LINE.
-           MOVE BOOK-AUTHOR-NAME IN INPUT-RECORD  TO
+           MOVE BT-AUTHOR(BOOK-SUB) TO
                 BOOK-AUTHOR-NAME IN BIBLIOGRAPHY-DETAIL-LINE.
-           MOVE BOOK-PUBLISHER IN INPUT-RECORD TO
+           MOVE BT-PUBLISHER(BOOK-SUB) TO
                 BOOK-PUBLISHER IN BIBLIOGRAPHY-DETAIL-LINE.
-           MOVE BOOK-PRICE IN INPUT-RECORD TO 
+           MOVE BT-PRICE(BOOK-SUB) TO
                 BOOK-PRICE IN BIBLIOGRAPHY-DETAIL-LINE.
            WRITE PRINT-LINE FROM BIBLIOGRAPHY-DETAIL-LINE
                 AFTER ADVANCING 1 LINE.
-           ADD BOOK-PRICE IN INPUT-RECORD TO SUM-OF-BOOK-PRICES.
-           READ INPUT-FILE AT END MOVE "NO" TO MORE-CARDS.
-      *                                                                 
+           ADD BT-PRICE(BOOK-SUB) TO SUM-OF-BOOK-PRICES.
+           ADD BT-PRICE(BOOK-SUB) TO WS-PUBLISHER-SUBTOTAL.
+      *
        PRINT-TOTALS-AND-CLOSE.
+           IF ACTUAL-PUBLISHER NOT EQUAL SPACES
+               PERFORM PRINT-ONE-PUBLISHER-SUBTOTAL
+           END-IF.
            MOVE SUM-OF-BOOK-PRICES TO TOTAL-PRICE-OF-BOOKS.
-           WRITE PRINT-LINE FROM TOTAL-LINE AFTER ADVANCING 2 LINES.            
-           CLOSE INPUT-FILE, PRINT-FILE.
\ No newline at end of file
+           WRITE PRINT-LINE FROM TOTAL-LINE AFTER ADVANCING 2 LINES.
+           MOVE BOOK-COUNT TO CTL-RECORD-COUNT.
+           MOVE HASH-TOTAL-OF-BOOK-PRICES TO CTL-HASH-TOTAL.
+           WRITE PRINT-LINE FROM CONTROL-TOTAL-LINE
+               AFTER ADVANCING 1 LINE.
+           PERFORM PRINT-MEMBER-DISCOUNT-REPORT.
+           CLOSE INPUT-FILE, PRINT-FILE.
+      *
+       PRINT-ONE-PUBLISHER-SUBTOTAL.
+           MOVE SPACES TO PUBLISHER-SUBTOTAL-LINE.
+           MOVE ACTUAL-PUBLISHER TO PSL-PUBLISHER.
+           MOVE WS-PUBLISHER-SUBTOTAL TO PSL-SUBTOTAL.
+           WRITE PRINT-LINE FROM PUBLISHER-SUBTOTAL-LINE
+               AFTER ADVANCING 1 LINE.
+      *
+       PRINT-MEMBER-DISCOUNT-REPORT.
+           WRITE PRINT-LINE FROM MEMBER-REPORT-TITLE
+               AFTER ADVANCING 2 LINES.
+           WRITE PRINT-LINE FROM MEMBER-COLUMN-HEADER
+               AFTER ADVANCING 3 LINES.
+           PERFORM PRINT-ONE-MEMBER-PRICE-LINE
+               VARYING BOOK-SUB FROM 1 BY 1
+               UNTIL BOOK-SUB > BOOK-COUNT
+               OR BOOK-SUB > 200.
+      *
+       PRINT-ONE-MEMBER-PRICE-LINE.
+           COMPUTE MEMBER-PRICE ROUNDED =
+               BT-PRICE(BOOK-SUB) -
+               (BT-PRICE(BOOK-SUB) * MEMBER-DISCOUNT-PERCENT).
+           MOVE BT-AUTHOR(BOOK-SUB) TO MPL-AUTHOR.
+           MOVE BT-TITLE(BOOK-SUB) TO MPL-TITLE.
+           MOVE BT-PRICE(BOOK-SUB) TO MPL-LIST-PRICE.
+           MOVE MEMBER-PRICE TO MPL-MEMBER-PRICE.
+           WRITE PRINT-LINE FROM MEMBER-PRICE-LINE
+               AFTER ADVANCING 1 LINE.
\ No newline at end of file
