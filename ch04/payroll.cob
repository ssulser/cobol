@@ -4,146 +4,901 @@
 000004 DATE-WRITTEN. MAY 25,1924.                                       00000400
 000005 DATE-COMPILED.                                                   00000500
 000006*                                                                 00000600
-000007*                                                                 00000700
-000008 ENVIRONMENT DIVISION.                                            00000800
-000009 CONFIGURATION SECTION.                                           00000900
-000010 SOURCE-COMPUTER. IBM-370.                                        00001000
-000011 OBJECT-COMPUTER. IBM-370.                                        00001100
-000012 INPUT-OUTPUT SECTION.                                            00001200
-000013 FILE-CONTROL.                                                    00001300
-000014     SELECT INPUT-FILE   ASSIGN TO UT-S-INPUT.                    00001400
-000015     SELECT PRINT-FILE   ASSIGN TO UT-S-OUTPUT.                   00001500
-000016*                                                                 00001600
-000017*                                                                 00001700
-000018 DATA DIVISION.                                                   00001800
-000019 FILE SECTION.                                                    00001900
-000020 FD  INPUT-FILE                                                   00002000
-000021     LABEL RECORD IS OMITTED.                                     00002100
-000022 01  INPUT-RECORD.                                                00002200
-000023     05 EMP-NAME                 PIC X(25).                       00002300
-000024     05 EMP-ID                   PIC X(10).                       00002400
-000025     05 EMP-DEPARTMENT           PIC X(15).                       00002500
-000026     05 EMP-PAYRATE              PIC 99V99.                       00002600
-000027     05 EMP-SALARY-CODE          PIC X.                           00002700
-000028     05 EMP-HOURS-WORKED         PIC 99.                          00002800
-000029     05 FILLER                   PIC X(23).                       00002900
-000030*                                                                 00003000
-000031 FD  PRINT-FILE                                                   00003100
-000032     LABEL RECORD IS OMITTED                                      00003200
-000033     LINAGE IS 40                                                 00003300
-000034     LINES AT TOP 3                                               00003400
-000035     LINES AT BOTTOM 3                                            00003500
-000036     WITH FOOTING 38.                                             00003600
-000037 01  PRINT-LINE                  PIC X(132).                      00003700
-000038*                                                                 00003800
-000039*                                                                 00003900
-000040 WORKING-STORAGE SECTION.                                         00004000
-000041 77  END-OF-FILE                 PIC X           VALUE "N".       00004100
-000042     88  IS-EOF                                  VALUE "Y".       00004200
-000043*                                                                 00004300
-000044 77  PAGE-COUNT                  PIC 99          VALUE 0.         00004400
-000045*                                                                 00004500
-000046 77  ACTUAL-DEPARTMENT           PIC X(15)       VALUE SPACES.    00004600
-000047*                                                                 00004700
-000048 77  PAGE-STATUS                 PIC X           VALUE "Y".       00004800
-000049     88 IS-FIRST-PAGE                            VALUE "Y".       00004900
-000050     88 IS-NOT-FIRST-PAGE                        VALUE "N".       00005000
-000051*                                                                 00005100
-000052 01  PAGE-TITLE-LINE.                                             00005200
-000053     05 FILLER                   PIC X(42)       VALUE SPACES.    00005300
-000054     05 FILLER                   PIC X(58)       VALUE            00005400
-000055   "H A L  I N D U S T R I E S  --  P A Y R O L L  R E P O R T".  00005500
-000056*                                                                 00005600
-000057 01  PAGE-NUMBER-LINE.                                            00005700
-000058     05 FILLER                   PIC X(119)      VALUE SPACES.    00005800
-000059     05 FILLER                   PIC X(06)       VALUE "PAGE: ".  00005900
-000060     05 PAGE-NUMBER              PIC Z9.                          00006000
-000061*                                                                 00006100
-000062 01  DEPARTMENT-LINE.                                             00006200
-000063     05 FILLER                   PIC X(04)       VALUE SPACES.    00006300
-000064     05 FILLER                   PIC X(12)       VALUE            00006400
-000065        "DEPARTMENT: ".                                           00006500
-000066     05 EMP-DEPARTMENT           PIC X(15).                       00006600
+000007*MODIFICATION HISTORY.                                            00000700
+000008*    2026-08-09  SS  ADD OVERTIME PREMIUM PAY FOR NON-EXEMPT      00000800
+000009*                    EMPLOYEES WORKING OVER 40 HOURS.             00000900
+000010*    2026-08-09  SS  ADD DEPARTMENT SUBTOTALS AND A GRAND TOTAL   00001000
+000011*                    ON THE PAYROLL REPORT.                       00001100
+000012*    2026-08-09  SS  ADD A PRE-PASS THAT VALIDATES INPUT-FILE IS  00001200
+000013*                    GROUPED BY DEPARTMENT; FRAGMENTED GROUPS ARE 00001300
+000014*                    DIVERTED TO EXCEPTION-FILE INSTEAD OF BEING  00001400
+000015*                    TREATED AS A NEW GROUP.                      00001500
+000016*    2026-08-09  SS  ACCUMULATE YEAR-TO-DATE GROSS PAY BY EMP-ID  00001600
+000017*                    AND PRODUCE A YTD SUMMARY LISTING.           00001700
+000018*    2026-08-09  SS  ADD CHECKPOINT/RESTART SUPPORT SO A RERUN CAN00001800
+000019*                    SKIP PAST RECORDS ALREADY COMPLETED.         00001900
+000020*    2026-08-09  SS  EDIT EMP-HOURS-WORKED AND EMP-PAYRATE FOR    00002000
+000021*                    MISSING OR OUT-OF-RANGE VALUES; DIVERT BAD   00002100
+000022*                    RECORDS TO A SUSPENSE FILE INSTEAD OF        00002200
+000023*                    PRINTING THEM, AND SHOW A REJECTED-RECORD    00002300
+000024*                    COUNT AT CLOSING.                            00002400
+000025*    2026-08-09  SS  REJECT RECORDS WITH AN INVALID EMP-SALARY-   00002500
+000026*                    CODE (NEITHER EXEMPT NOR NON-EXEMPT) TO      00002600
+000027*                    SUSPENSE, AND ADD A RECORDS READ/PRINTED/    00002700
+000028*                    SKIPPED RECONCILIATION FOOTER TO THE REPORT. 00002800
+000029*    2026-08-09  SS  DRIVE PRINT-FILE'S LINAGE FROM AN OPTIONAL   00002900
+000030*                    PARAMETER FILE SO PAGE LENGTH CAN CHANGE     00003000
+000031*                    WITHOUT A RECOMPILE.                         00003100
+000032*    2026-08-09  SS  WRITE A MACHINE-READABLE PAY REGISTER EXTRACT00003200
+000033*                    ALONGSIDE THE PRINTED REPORT FOR THE GENERAL 00003300
+000034*                    LEDGER POSTING JOB.                          00003400
+000035*    2026-08-09  SS  ADD TOTAL EMPLOYEES, TOTAL HOURS, AND RUN    00003500
+000036*                    DATE/TIME TO THE END-OF-REPORT FOOTER FOR    00003600
+000037*                    THE OPERATIONS LOG.                          00003700
+000038*    2026-08-09  SS  ADD A REVERSAL/CORRECTION SALARY CODE THAT   00003800
+000039*                    PRINTS ITS LINE AMOUNT AS A NEGATIVE, CLEARLY00003900
+000040*                    FLAGGED ENTRY ON THE REPORT AND THE REGISTER 00004000
+000041*                    EXTRACT INSTEAD OF AN OFF-SYSTEM ADJUSTMENT. 00004100
+000042*    2026-08-09  SS  ADD A PLANT/SITE CODE TO THE INPUT RECORD; A 00004200
+000043*                    PLANT CHANGE STARTS A FRESH PAGE, AND AN     00004300
+000044*                    OPTIONAL PARAMETER FILTER LIMITS A RUN TO ONE00004400
+000045*                    SITE'S PAGES.                                00004500
+000046*    2026-08-09  SS  PULL EMP-NAME/EMP-ID/EMP-DEPARTMENT/EMP-     00004600
+000047*                    PAYRATE OUT INTO A COPYBOOK SHARED WITH      00004700
+000048*                    PAYRATE SO THE TWO PROGRAMS' EMPLOYEE        00004800
+000049*                    RECORDS CANNOT DRIFT APART.                  00004900
+000050*    2026-08-09  SS  WIDEN EMP-HOURS-WORKED TO A SIGNED FIELD AND 00005000
+000051*                    FLAG (WITHOUT REJECTING) ANY GOOD RECORD     00005100
+000052*                    WITH NEGATIVE HOURS OR HOURS OVER 80 ON ITS  00005200
+000053*                    OWN "VERIFY WITH SUPERVISOR" EXCEPTION PAGE. 00005300
+000054*    2026-08-09  SS  ADD EMP-NAME/EMP-HOURS-WORKED/EMP-PAYRATE TO 00005400
+000055*                    THE REGISTER EXTRACT SO A PAY INQUIRY CAN BE 00005500
+000056*                    ANSWERED FROM IT WITHOUT REREADING INPUT-    00005600
+000057*                    FILE.                                        00005700
+000058*    2026-08-09  SS  EDIT-INPUT-RECORD WAS LETTING NEGATIVE       00005800
+000059*                    EMP-HOURS-WORKED THROUGH TO PROCESS-GOOD-    00005900
+000060*                    RECORD, WHERE MOVE CORRESPONDING DROPPED THE 00006000
+000061*                    SIGN ON THE PRINTED LINE; NEGATIVE HOURS ARE 00006100
+000062*                    NOW REJECTED TO SUSPENSE LIKE ANY OTHER BAD  00006200
+000063*                    HOURS VALUE, SO CHECK-HOURS-ALERT'S OWN      00006300
+000064*                    NEGATIVE-HOURS BRANCH IS LEFT IN PLACE AS A  00006400
+000065*                    BACKSTOP BUT CAN NO LONGER ACTUALLY FIRE;    00006500
+000066*                    ITS HOURS-OVER-80 BRANCH IS UNCHANGED.       00006600
 000067*                                                                 00006700
-000068 01  TITLE-LINE.                                                  00006800
-000069     05 FILLER                   PIC X(09)       VALUE SPACES.    00006900
-000070     05 FILLER                   PIC X(12)       VALUE            00007000
-000071        "EMPLOYEE ID:".                                           00007100
-000072     05 FILLER                   PIC X(03)       VALUE SPACES.    00007200
-000073     05 FILLER                   PIC X(14)       VALUE            00007300
-000074        "EMPLOYEE NAME:".                                         00007400
-000075     05 FILLER                   PIC X(15)       VALUE SPACES.    00007500
-000076     05 FILLER                   PIC X(05)       VALUE            00007600
-000077        "CODE:".                                                  00007700
-000078     05 FILLER                   PIC X(05)       VALUE SPACES.    00007800
-000079     05 FILLER                   PIC X(06)       VALUE            00007900
-000080        "HOURS:".                                                 00008000
-000081     05 FILLER                   PIC X(05)       VALUE SPACES.    00008100
-000082     05 FILLER                   PIC X(08)       VALUE            00008200
-000083        "PAYRATE:".                                               00008300
-000084     05 FILLER                   PIC X(09)       VALUE SPACES.    00008400
-000085     05 FILLER                   PIC X(06)       VALUE            00008500
-000086        "TOTAL:".                                                 00008600
-000087*                                                                 00008700
-000088 01  OUTPUT-LINE.                                                 00008800
-000089     05 FILLER                   PIC X(09)       VALUE SPACES.    00008900
-000090     05 EMP-ID                   PIC X(10).                       00009000
-000091     05 FILLER                   PIC X(05)       VALUE SPACES.    00009100
-000092     05 EMP-NAME                 PIC X(25).                       00009200
-000093     05 FILLER                   PIC X(06)       VALUE SPACES.    00009300
-000094     05 EMP-SALARY-CODE          PIC X(01).                       00009400
-000095     05 FILLER                   PIC X(08)       VALUE SPACES.    00009500
-000096     05 EMP-HOURS-WORKED         PIC 99.                          00009600
-000097     05 FILLER                   PIC X(09)       VALUE SPACES.    00009700
-000098     05 EMP-PAYRATE              PIC Z9.99.                       00009800
-000099     05 FILLER                   PIC X(11)       VALUE SPACES.    00009900
-000100     05 EMP-LINE-AMOUNT          PIC ZZZ9.99.                     00010000
+000068 ENVIRONMENT DIVISION.                                            00006800
+000069 CONFIGURATION SECTION.                                           00006900
+000070 SOURCE-COMPUTER. IBM-370.                                        00007000
+000071 OBJECT-COMPUTER. IBM-370.                                        00007100
+000072 INPUT-OUTPUT SECTION.                                            00007200
+000073 FILE-CONTROL.                                                    00007300
+000074     SELECT INPUT-FILE   ASSIGN TO UT-S-INPUT.                    00007400
+000075     SELECT PRINT-FILE   ASSIGN TO UT-S-OUTPUT.                   00007500
+000076     SELECT EXCEPTION-FILE ASSIGN TO UT-S-EXCEPT.                 00007600
+000077     SELECT YTD-MASTER-FILE ASSIGN TO UT-S-YTDOLD.                00007700
+000078     SELECT YTD-NEW-MASTER-FILE ASSIGN TO UT-S-YTDNEW.            00007800
+000079     SELECT YTD-SUMMARY-FILE ASSIGN TO UT-S-YTDSUM.               00007900
+000080     SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO UT-S-CKPT.         00008000
+000081     SELECT SUSPENSE-FILE ASSIGN TO UT-S-SUSPNS.                  00008100
+000082     SELECT OPTIONAL PARAMETER-FILE ASSIGN TO UT-S-PARMS.         00008200
+000083     SELECT REGISTER-FILE ASSIGN TO UT-S-REGISTR.                 00008300
+000084*                                                                 00008400
+000085*                                                                 00008500
+000086 DATA DIVISION.                                                   00008600
+000087 FILE SECTION.                                                    00008700
+000088 FD  INPUT-FILE                                                   00008800
+000089     LABEL RECORD IS OMITTED.                                     00008900
+000090 01  INPUT-RECORD.                                                00009000
+000091*    EMP-NAME, EMP-ID, EMP-DEPARTMENT, AND EMP-PAYRATE COME FROM  00009100
+000092*    THE SHARED EMPLOYEE.CPY MEMBER ALSO USED BY PAYRATE.         00009200
+000093     COPY EMPLOYEE.                                               00009300
+000094     05 EMP-SALARY-CODE          PIC X.                           00009400
+000095        88 EMP-NON-EXEMPT               VALUE "N".                00009500
+000096        88 EMP-EXEMPT                   VALUE "E".                00009600
+000097        88 EMP-IS-REVERSAL              VALUE "R".                00009700
+000098     05 EMP-HOURS-WORKED         PIC S99.                         00009800
+000099     05 EMP-PLANT-CODE           PIC X(04).                       00009900
+000100     05 FILLER                   PIC X(19).                       00010000
 000101*                                                                 00010100
-000102 01  END-OF-REPORT-LINE.                                          00010200
-000103     05 FILLER                   PIC X(24)       VALUE            00010300
-000104        "   *** END OF REPORT ***".                               00010400
-000105*                                                                 00010500
-000106*                                                                 00010600
-000107 PROCEDURE DIVISION.                                              00010700
-000108 000-MAIN.                                                        00010800
-000109     PERFORM INITIALIZATION                                       00010900
-000110     PERFORM READ-AND-PRINT UNTIL IS-EOF                          00011000
-000111     PERFORM CLOSING                                              00011100
-000112     STOP RUN.                                                    00011200
-000113*                                                                 00011300
-000114 INITIALIZATION.                                                  00011400
-000115     OPEN INPUT  INPUT-FILE,                                      00011500
-000116          OUTPUT PRINT-FILE                                       00011600
-000117     PERFORM PRINT-NEW-PAGE                                       00011700
-000118     READ INPUT-FILE AT END MOVE "Y" TO END-OF-FILE.              00011800
-000119*                                                                 00011900
-000120 PRINT-NEW-PAGE.                                                  00012000
-000121     ADD 1 TO PAGE-COUNT                                          00012100
-000122     IF IS-NOT-FIRST-PAGE THEN                                    00012200
-000123         WRITE PRINT-LINE FROM PAGE-TITLE-LINE AFTER PAGE         00012300
-000124     ELSE                                                         00012400
-000125         WRITE PRINT-LINE FROM PAGE-TITLE-LINE                    00012500
-000126         MOVE "Y" TO PAGE-STATUS.                                 00012600
-000127*    END-IF                                                       00012700
-000128     MOVE PAGE-COUNT TO PAGE-NUMBER                               00012800
-000129     WRITE PRINT-LINE FROM PAGE-NUMBER-LINE AFTER 2 LINES         00012900
-000130     WRITE PRINT-LINE FROM TITLE-LINE AFTER 2 LINES.              00013000
+000102 FD  PRINT-FILE                                                   00010200
+000103     LABEL RECORD IS OMITTED                                      00010300
+000104     LINAGE IS WS-LINAGE-LINES LINES                              00010400
+000105     AT TOP WS-LINAGE-TOP                                         00010500
+000106     AT BOTTOM WS-LINAGE-BOTTOM                                   00010600
+000107     WITH FOOTING AT WS-LINAGE-FOOTING.                           00010700
+000108 01  PRINT-LINE                  PIC X(132).                      00010800
+000109*                                                                 00010900
+000110 FD  EXCEPTION-FILE                                               00011000
+000111     LABEL RECORD IS OMITTED.                                     00011100
+000112 01  EXCEPTION-RECORD.                                            00011200
+000113     05 EXCP-EMP-ID              PIC X(10).                       00011300
+000114     05 EXCP-EMP-NAME            PIC X(25).                       00011400
+000115     05 EXCP-DEPARTMENT          PIC X(15).                       00011500
+000116     05 EXCP-REASON              PIC X(40).                       00011600
+000117*                                                                 00011700
+000118 FD  YTD-MASTER-FILE                                              00011800
+000119     LABEL RECORD IS OMITTED.                                     00011900
+000120 01  YTD-MASTER-RECORD.                                           00012000
+000121     05 YTD-M-EMP-ID             PIC X(10).                       00012100
+000122     05 YTD-M-EMP-NAME           PIC X(25).                       00012200
+000123     05 YTD-M-GROSS-PAY          PIC S9(7)V99.                    00012300
+000124*                                                                 00012400
+000125 FD  YTD-NEW-MASTER-FILE                                          00012500
+000126     LABEL RECORD IS OMITTED.                                     00012600
+000127 01  YTD-NEW-MASTER-RECORD.                                       00012700
+000128     05 YTD-N-EMP-ID             PIC X(10).                       00012800
+000129     05 YTD-N-EMP-NAME           PIC X(25).                       00012900
+000130     05 YTD-N-GROSS-PAY          PIC S9(7)V99.                    00013000
 000131*                                                                 00013100
-000132 READ-AND-PRINT.                                                  00013200
-000133     MOVE CORRESPONDING INPUT-RECORD TO OUTPUT-LINE               00013300
-000134     IF ACTUAL-DEPARTMENT NOT EQUAL EMP-DEPARTMENT                00013400
-000135       OF INPUT-RECORD THEN                                       00013500
-000136         MOVE EMP-DEPARTMENT OF INPUT-RECORD                      00013600
-000137         TO ACTUAL-DEPARTMENT, EMP-DEPARTMENT OF DEPARTMENT-LINE  00013700
-000138         WRITE PRINT-LINE FROM DEPARTMENT-LINE AFTER 2 LINES.     00013800
-000139*    END-IF                                                       00013900
-000140     IF EMP-SALARY-CODE                                           00014000
-000141     MULTIPLY EMP-HOURS-WORKED OF INPUT-RECORD BY                 00014100
-000142         EMP-PAYRATE OF INPUT-RECORD GIVING EMP-LINE-AMOUNT       00014200
-000143     WRITE PRINT-LINE FROM OUTPUT-LINE                            00014300
-000144         AT END-OF-PAGE PERFORM PRINT-NEW-PAGE.                   00014400
-000145     READ INPUT-FILE AT END MOVE "Y" TO END-OF-FILE.              00014500
-000146*                                                                 00014600
-000147 CLOSING.                                                         00014700
-000148     WRITE PRINT-LINE FROM END-OF-REPORT-LINE AFTER 2 LINES.      00014800
-000149     CLOSE INPUT-FILE, PRINT-FILE.                                00014900
+000132 FD  YTD-SUMMARY-FILE                                             00013200
+000133     LABEL RECORD IS OMITTED.                                     00013300
+000134 01  YTD-SUMMARY-RECORD          PIC X(132).                      00013400
+000135*                                                                 00013500
+000136 FD  CHECKPOINT-FILE                                              00013600
+000137     LABEL RECORD IS OMITTED.                                     00013700
+000138 01  CHECKPOINT-RECORD.                                           00013800
+000139     05 CKPT-RECORD-COUNT        PIC 9(6).                        00013900
+000140     05 CKPT-LAST-EMP-ID         PIC X(10).                       00014000
+000141*                                                                 00014100
+000142 FD  SUSPENSE-FILE                                                00014200
+000143     LABEL RECORD IS OMITTED.                                     00014300
+000144 01  SUSPENSE-RECORD.                                             00014400
+000145     05 SUSP-EMP-ID              PIC X(10).                       00014500
+000146     05 SUSP-EMP-NAME            PIC X(25).                       00014600
+000147     05 SUSP-DEPARTMENT          PIC X(15).                       00014700
+000148     05 SUSP-REASON              PIC X(40).                       00014800
+000149*                                                                 00014900
+000150 FD  PARAMETER-FILE                                               00015000
+000151     LABEL RECORD IS OMITTED.                                     00015100
+000152 01  PARAMETER-RECORD.                                            00015200
+000153     05 PARM-PAGE-LINES          PIC 999.                         00015300
+000154     05 PARM-TOP-LINES           PIC 99.                          00015400
+000155     05 PARM-BOTTOM-LINES        PIC 99.                          00015500
+000156     05 PARM-FOOTING-LINE        PIC 999.                         00015600
+000157     05 PARM-PAY-PERIOD          PIC X(06).                       00015700
+000158     05 PARM-PLANT-FILTER        PIC X(04).                       00015800
+000159*                                                                 00015900
+000160 FD  REGISTER-FILE                                                00016000
+000161     LABEL RECORD IS OMITTED.                                     00016100
+000162 01  REGISTER-RECORD.                                             00016200
+000163     05 REG-EMP-ID               PIC X(10).                       00016300
+000164     05 REG-EMP-DEPARTMENT       PIC X(15).                       00016400
+000165     05 REG-LINE-AMOUNT          PIC S9(5)V99.                    00016500
+000166     05 REG-PAY-PERIOD           PIC X(06).                       00016600
+000167     05 REG-EMP-NAME             PIC X(25).                       00016700
+000168     05 REG-EMP-HOURS-WORKED     PIC S99.                         00016800
+000169     05 REG-EMP-PAYRATE          PIC 99V99.                       00016900
+000170*                                                                 00017000
+000171*                                                                 00017100
+000172 WORKING-STORAGE SECTION.                                         00017200
+000173*THE LINAGE FIGURES DEFAULT TO THE STANDARD FORM BUT CAN BE       00017300
+000174*OVERRIDDEN BY READ-PARAMETERS FROM AN OPTIONAL PARAMETER FILE,   00017400
+000175*SO OPERATIONS CAN CHANGE PAGE LENGTH WITHOUT A RECOMPILE.        00017500
+000176 77  WS-LINAGE-LINES             PIC 9(3)        VALUE 40.        00017600
+000177 77  WS-LINAGE-TOP               PIC 9(2)        VALUE 3.         00017700
+000178 77  WS-LINAGE-BOTTOM            PIC 9(2)        VALUE 3.         00017800
+000179 77  WS-LINAGE-FOOTING           PIC 9(3)        VALUE 38.        00017900
+000180 77  WS-PAY-PERIOD               PIC X(06)       VALUE SPACES.    00018000
+000181*A BLANK WS-PLANT-FILTER PRINTS EVERY PLANT; AN OPERATOR-SUPPLIED 00018100
+000182*VALUE FROM THE PARAMETER FILE LIMITS THE RUN TO ONE SITE'S PAGES,00018200
+000183*SO A PLANT MANAGER CAN GET JUST THEIR OWN SECTION OF THE REPORT. 00018300
+000184 77  WS-PLANT-FILTER             PIC X(04)       VALUE SPACES.    00018400
+000185 77  WS-TOTAL-HOURS              PIC 9(7)        VALUE 0.         00018500
+000186 77  WS-RUN-DATE                 PIC 9(6)        VALUE 0.         00018600
+000187 77  WS-RUN-TIME                 PIC 9(8)        VALUE 0.         00018700
+000188*                                                                 00018800
+000189 77  END-OF-FILE                 PIC X           VALUE "N".       00018900
+000190     88  IS-EOF                                  VALUE "Y".       00019000
+000191*                                                                 00019100
+000192 77  PAGE-COUNT                  PIC 99          VALUE 0.         00019200
+000193*                                                                 00019300
+000194 77  ACTUAL-DEPARTMENT           PIC X(15)       VALUE SPACES.    00019400
+000195 77  ACTUAL-PLANT                PIC X(04)       VALUE SPACES.    00019500
+000196*                                                                 00019600
+000197 77  PAGE-STATUS                 PIC X           VALUE "Y".       00019700
+000198     88 IS-FIRST-PAGE                            VALUE "Y".       00019800
+000199     88 IS-NOT-FIRST-PAGE                        VALUE "N".       00019900
+000200*                                                                 00020000
+000201 01  PAGE-TITLE-LINE.                                             00020100
+000202     05 FILLER                   PIC X(42)       VALUE SPACES.    00020200
+000203     05 FILLER                   PIC X(58)       VALUE            00020300
+000204   "H A L  I N D U S T R I E S  --  P A Y R O L L  R E P O R T".  00020400
+000205*                                                                 00020500
+000206 01  PAGE-NUMBER-LINE.                                            00020600
+000207     05 FILLER                   PIC X(119)      VALUE SPACES.    00020700
+000208     05 FILLER                   PIC X(06)       VALUE "PAGE: ".  00020800
+000209     05 PAGE-NUMBER              PIC Z9.                          00020900
+000210*                                                                 00021000
+000211 01  PLANT-LINE.                                                  00021100
+000212     05 FILLER                   PIC X(12)       VALUE            00021200
+000213    "PLANT/SITE: ".                                               00021300
+000214     05 EMP-PLANT-CODE           PIC X(04).                       00021400
+000215*                                                                 00021500
+000216 01  DEPARTMENT-LINE.                                             00021600
+000217     05 FILLER                   PIC X(04)       VALUE SPACES.    00021700
+000218     05 FILLER                   PIC X(12)       VALUE            00021800
+000219    "DEPARTMENT: ".                                               00021900
+000220     05 EMP-DEPARTMENT           PIC X(15).                       00022000
+000221*                                                                 00022100
+000222 01  TITLE-LINE.                                                  00022200
+000223     05 FILLER                   PIC X(09)       VALUE SPACES.    00022300
+000224     05 FILLER                   PIC X(12)       VALUE            00022400
+000225    "EMPLOYEE ID:".                                               00022500
+000226     05 FILLER                   PIC X(03)       VALUE SPACES.    00022600
+000227     05 FILLER                   PIC X(14)       VALUE            00022700
+000228    "EMPLOYEE NAME:".                                             00022800
+000229     05 FILLER                   PIC X(15)       VALUE SPACES.    00022900
+000230     05 FILLER                   PIC X(05)       VALUE            00023000
+000231    "CODE:".                                                      00023100
+000232     05 FILLER                   PIC X(05)       VALUE SPACES.    00023200
+000233     05 FILLER                   PIC X(06)       VALUE            00023300
+000234    "HOURS:".                                                     00023400
+000235     05 FILLER                   PIC X(05)       VALUE SPACES.    00023500
+000236     05 FILLER                   PIC X(08)       VALUE            00023600
+000237    "PAYRATE:".                                                   00023700
+000238     05 FILLER                   PIC X(09)       VALUE SPACES.    00023800
+000239     05 FILLER                   PIC X(06)       VALUE            00023900
+000240    "TOTAL:".                                                     00024000
+000241*                                                                 00024100
+000242 01  OUTPUT-LINE.                                                 00024200
+000243     05 FILLER                   PIC X(09)       VALUE SPACES.    00024300
+000244     05 EMP-ID                   PIC X(10).                       00024400
+000245     05 FILLER                   PIC X(05)       VALUE SPACES.    00024500
+000246     05 EMP-NAME                 PIC X(25).                       00024600
+000247     05 FILLER                   PIC X(06)       VALUE SPACES.    00024700
+000248     05 EMP-SALARY-CODE          PIC X(01).                       00024800
+000249     05 FILLER                   PIC X(08)       VALUE SPACES.    00024900
+000250     05 EMP-HOURS-WORKED         PIC ---9.                        00025000
+000251     05 FILLER                   PIC X(07)       VALUE SPACES.    00025100
+000252     05 EMP-PAYRATE              PIC Z9.99.                       00025200
+000253     05 FILLER                   PIC X(11)       VALUE SPACES.    00025300
+000254     05 EMP-LINE-AMOUNT          PIC ZZZZ9.99-.                   00025400
+000255     05 FILLER                   PIC X(03)       VALUE SPACES.    00025500
+000256     05 REVERSAL-MARKER          PIC X(10).                       00025600
+000257 77  WS-OT-HOURS               PIC 99          VALUE 0.           00025700
+000258 77  WS-REGULAR-PAY             PIC 9(5)V99     VALUE 0.          00025800
+000259 77  WS-OVERTIME-PAY            PIC 9(5)V99     VALUE 0.          00025900
+000260*                                                                 00026000
+000261 77  WS-DEPARTMENT-SUBTOTAL     PIC S9(6)V99    VALUE 0.          00026100
+000262 77  WS-GRAND-TOTAL             PIC S9(7)V99    VALUE 0.          00026200
+000263 77  WS-LINE-AMOUNT             PIC S9(5)V99    VALUE 0.          00026300
+000264*                                                                 00026400
+000265 77  VS-EOF-FLAG                PIC X           VALUE "N".        00026500
+000266     88  VS-IS-EOF                               VALUE "Y".       00026600
+000267 77  VS-ACTUAL-DEPARTMENT       PIC X(15)       VALUE SPACES.     00026700
+000268*                                                                 00026800
+000269 01  SEEN-DEPARTMENT-TABLE.                                       00026900
+000270     05 SEEN-DEPT-ENTRY         PIC X(15)       OCCURS 50 TIMES.  00027000
+000271 77  WS-SEEN-COUNT              PIC 99          VALUE 0.          00027100
+000272 77  WS-SEEN-SUB                PIC 99          VALUE 0.          00027200
+000273 77  DEPT-FOUND-FLAG            PIC X           VALUE "N".        00027300
+000274     88  DEPT-ALREADY-SEEN                       VALUE "Y".       00027400
+000275*                                                                 00027500
+000276 01  BAD-RECORD-TABLE.                                            00027600
+000277     05 BAD-EMP-ID-ENTRY        PIC X(10)       OCCURS 200 TIMES. 00027700
+000278 77  WS-BAD-COUNT               PIC 999         VALUE 0.          00027800
+000279 77  WS-BAD-SUB                 PIC 999         VALUE 0.          00027900
+000280 77  RECORD-BAD-FLAG            PIC X           VALUE "N".        00028000
+000281     88  RECORD-IS-BAD                           VALUE "Y".       00028100
+000282*                                                                 00028200
+000283 77  YTD-EOF-FLAG               PIC X           VALUE "N".        00028300
+000284     88  YTD-IS-EOF                              VALUE "Y".       00028400
+000285 01  YTD-TABLE.                                                   00028500
+000286     05 YTD-TAB-ENTRY           OCCURS 200 TIMES.                 00028600
+000287         10 YTD-TAB-EMP-ID      PIC X(10).                        00028700
+000288         10 YTD-TAB-EMP-NAME    PIC X(25).                        00028800
+000289         10 YTD-TAB-GROSS       PIC S9(7)V99.                     00028900
+000290 77  WS-YTD-COUNT               PIC 999         VALUE 0.          00029000
+000291 77  WS-YTD-SUB                 PIC 999         VALUE 0.          00029100
+000292 77  YTD-FOUND-FLAG             PIC X           VALUE "N".        00029200
+000293     88  YTD-EMP-FOUND                           VALUE "Y".       00029300
+000294*                                                                 00029400
+000295 77  CKPT-EOF-FLAG               PIC X           VALUE "N".       00029500
+000296     88  CKPT-IS-EOF                              VALUE "Y".      00029600
+000297 77  CKPT-RESTART-COUNT          PIC 9(6)        VALUE 0.         00029700
+000298 77  WS-CKPT-COUNTER             PIC 9(6)        VALUE 0.         00029800
+000299 77  WS-CKPT-SINCE-LAST          PIC 999         VALUE 0.         00029900
+000300 77  WS-CKPT-INTERVAL            PIC 999         VALUE 10.        00030000
+000301 77  WS-CKPT-SKIP-SUB            PIC 9(6)        VALUE 0.         00030100
+000302 77  WS-LAST-COMPLETED-EMP-ID    PIC X(10)       VALUE SPACES.    00030200
+000303*                                                                 00030300
+000304 77  EDIT-BAD-FLAG               PIC X           VALUE "N".       00030400
+000305     88  EDIT-RECORD-BAD                          VALUE "Y".      00030500
+000306 77  CODE-BAD-FLAG               PIC X           VALUE "N".       00030600
+000307     88  INVALID-SALARY-CODE                      VALUE "Y".      00030700
+000308 77  SUSPENSE-REASON              PIC X(40)       VALUE SPACES.   00030800
+000309 77  WS-REJECT-COUNT             PIC 999         VALUE 0.         00030900
+000310 77  WS-INVALID-CODE-COUNT       PIC 999         VALUE 0.         00031000
+000311 77  WS-READ-COUNT               PIC 9(6)        VALUE 0.         00031100
+000312 77  WS-PRINTED-COUNT            PIC 9(6)        VALUE 0.         00031200
+000313 77  WS-FILTERED-COUNT           PIC 999         VALUE 0.         00031300
+000314*                                                                 00031400
+000315*HOURS-ALERT-FLAG IS SET BY CHECK-HOURS-ALERT FOR A GOOD RECORD   00031500
+000316*WHOSE HOURS ARE NEGATIVE OR OVER 80 -- SUCH A RECORD STILL PAYS  00031600
+000317*NORMALLY, BUT ALSO PICKS UP AN ENTRY ON THE HOURS EXCEPTION PAGE 00031700
+000318*PRINTED AT CLOSING.                                              00031800
+000319 77  HOURS-ALERT-FLAG            PIC X           VALUE "N".       00031900
+000320     88  HOURS-NEEDS-VERIFICATION                 VALUE "Y".      00032000
+000321 77  WS-HOURS-ALERT-REASON       PIC X(40)       VALUE SPACES.    00032100
+000322 77  WS-HOURS-ALERT-COUNT        PIC 999         VALUE 0.         00032200
+000323 77  WS-HOURS-ALERT-SUB          PIC 999         VALUE 0.         00032300
+000324 01  HOURS-ALERT-TABLE.                                           00032400
+000325     05  HAT-ENTRY OCCURS 100 TIMES.                              00032500
+000326         10  HAT-EMP-ID          PIC X(10).                       00032600
+000327         10  HAT-EMP-NAME        PIC X(25).                       00032700
+000328         10  HAT-DEPARTMENT      PIC X(15).                       00032800
+000329         10  HAT-HOURS           PIC S99.                         00032900
+000330         10  HAT-REASON          PIC X(40).                       00033000
+000331*                                                                 00033100
+000332 01  YTD-SUMMARY-TITLE-LINE.                                      00033200
+000333     05 FILLER                   PIC X(05)       VALUE SPACES.    00033300
+000334     05 FILLER                   PIC X(30)       VALUE            00033400
+000335    "YEAR-TO-DATE EARNINGS SUMMARY".                              00033500
+000336*                                                                 00033600
+000337 01  YTD-SUMMARY-DETAIL-LINE.                                     00033700
+000338     05 FILLER                   PIC X(05)       VALUE SPACES.    00033800
+000339     05 YTD-SUM-EMP-ID           PIC X(10).                       00033900
+000340     05 FILLER                   PIC X(05)       VALUE SPACES.    00034000
+000341     05 YTD-SUM-EMP-NAME         PIC X(25).                       00034100
+000342     05 FILLER                   PIC X(05)       VALUE SPACES.    00034200
+000343     05 YTD-SUM-GROSS-PAY        PIC ZZZZ,ZZ9.99-.                00034300
+000344*                                                                 00034400
+000345 01  DEPARTMENT-SUBTOTAL-LINE.                                    00034500
+000346     05 FILLER                   PIC X(09)       VALUE SPACES.    00034600
+000347     05 FILLER                   PIC X(20)       VALUE            00034700
+000348    "DEPARTMENT SUBTOTAL:".                                       00034800
+000349     05 FILLER                   PIC X(04)       VALUE SPACES.    00034900
+000350     05 DEPT-SUBTOTAL-AMOUNT     PIC ZZZ,ZZ9.99-.                 00035000
+000351*                                                                 00035100
+000352 01  END-OF-REPORT-LINE.                                          00035200
+000353     05 FILLER                   PIC X(24)       VALUE            00035300
+000354    "   *** END OF REPORT ***".                                   00035400
+000355*                                                                 00035500
+000356 01  TOTAL-EMPLOYEES-LINE.                                        00035600
+000357     05 FILLER                   PIC X(09)       VALUE SPACES.    00035700
+000358     05 FILLER                   PIC X(28)       VALUE            00035800
+000359    "TOTAL EMPLOYEES PROCESSED:  ".                               00035900
+000360     05 REPORT-TOTAL-EMPLOYEES   PIC ZZZ,ZZ9.                     00036000
+000361*                                                                 00036100
+000362 01  TOTAL-HOURS-LINE.                                            00036200
+000363     05 FILLER                   PIC X(09)       VALUE SPACES.    00036300
+000364     05 FILLER                   PIC X(28)       VALUE            00036400
+000365    "TOTAL HOURS PAID:           ".                               00036500
+000366     05 REPORT-TOTAL-HOURS       PIC ZZZZ,ZZ9.                    00036600
+000367*                                                                 00036700
+000368 01  RUN-DATETIME-LINE.                                           00036800
+000369     05 FILLER                   PIC X(09)       VALUE SPACES.    00036900
+000370     05 FILLER                   PIC X(10)       VALUE            00037000
+000371    "RUN DATE: ".                                                 00037100
+000372     05 REPORT-RUN-DATE          PIC 9(6).                        00037200
+000373     05 FILLER                   PIC X(08)       VALUE            00037300
+000374    "  TIME: ".                                                   00037400
+000375     05 REPORT-RUN-TIME          PIC 9(8).                        00037500
+000376*                                                                 00037600
+000377 01  GRAND-TOTAL-LINE.                                            00037700
+000378     05 FILLER                   PIC X(09)       VALUE SPACES.    00037800
+000379     05 FILLER                   PIC X(20)       VALUE            00037900
+000380    "COMPANY GRAND TOTAL:".                                       00038000
+000381     05 FILLER                   PIC X(03)       VALUE SPACES.    00038100
+000382     05 REPORT-GRAND-TOTAL       PIC ZZZZ,ZZ9.99-.                00038200
+000383*                                                                 00038300
+000384 01  READ-COUNT-LINE.                                             00038400
+000385     05 FILLER                   PIC X(09)       VALUE SPACES.    00038500
+000386     05 FILLER                   PIC X(20)       VALUE            00038600
+000387    "INPUT RECORDS READ: ".                                       00038700
+000388     05 REPORT-READ-COUNT        PIC ZZZ,ZZ9.                     00038800
+000389*                                                                 00038900
+000390 01  PRINTED-COUNT-LINE.                                          00039000
+000391     05 FILLER                   PIC X(09)       VALUE SPACES.    00039100
+000392     05 FILLER                   PIC X(20)       VALUE            00039200
+000393    "RECORDS PRINTED:    ".                                       00039300
+000394     05 REPORT-PRINTED-COUNT     PIC ZZZ,ZZ9.                     00039400
+000395*                                                                 00039500
+000396 01  SKIPPED-SEQUENCE-LINE.                                       00039600
+000397     05 FILLER                   PIC X(09)       VALUE SPACES.    00039700
+000398     05 FILLER                   PIC X(29)       VALUE            00039800
+000399    "SKIPPED - OUT OF SEQUENCE:  ".                               00039900
+000400     05 REPORT-SEQUENCE-COUNT    PIC ZZ9.                         00040000
+000401*                                                                 00040100
+000402 01  SUSPENSE-COUNT-LINE.                                         00040200
+000403     05 FILLER                   PIC X(09)       VALUE SPACES.    00040300
+000404     05 FILLER                   PIC X(29)       VALUE            00040400
+000405    "SKIPPED - HOURS/PAY EDIT:   ".                               00040500
+000406     05 REPORT-REJECT-COUNT      PIC ZZ9.                         00040600
+000407*                                                                 00040700
+000408 01  INVALID-CODE-COUNT-LINE.                                     00040800
+000409     05 FILLER                   PIC X(09)       VALUE SPACES.    00040900
+000410     05 FILLER                   PIC X(29)       VALUE            00041000
+000411    "SKIPPED - INVALID SALARY CD:".                               00041100
+000412     05 REPORT-INVALID-CODE-COUNT PIC ZZ9.                        00041200
+000413*                                                                 00041300
+000414 01  FILTERED-COUNT-LINE.                                         00041400
+000415     05 FILLER                   PIC X(09)       VALUE SPACES.    00041500
+000416     05 FILLER                   PIC X(29)       VALUE            00041600
+000417    "SKIPPED - PLANT FILTER:     ".                               00041700
+000418     05 REPORT-FILTERED-COUNT    PIC ZZ9.                         00041800
+000419*                                                                 00041900
+000420 01  HOURS-ALERT-TITLE-LINE.                                      00042000
+000421     05 FILLER                   PIC X(37)       VALUE SPACES.    00042100
+000422     05 FILLER                   PIC X(43)       VALUE            00042200
+000423    "HOURS EXCEPTIONS -- VERIFY WITH SUPERVISOR".                 00042300
+000424*                                                                 00042400
+000425 01  HOURS-ALERT-DETAIL-LINE.                                     00042500
+000426     05 FILLER                   PIC X(09)       VALUE SPACES.    00042600
+000427     05 HAL-EMP-ID               PIC X(10).                       00042700
+000428     05 FILLER                   PIC X(03)       VALUE SPACES.    00042800
+000429     05 HAL-EMP-NAME             PIC X(25).                       00042900
+000430     05 FILLER                   PIC X(03)       VALUE SPACES.    00043000
+000431     05 HAL-DEPARTMENT           PIC X(15).                       00043100
+000432     05 FILLER                   PIC X(03)       VALUE SPACES.    00043200
+000433     05 HAL-HOURS                PIC ---9.                        00043300
+000434     05 FILLER                   PIC X(03)       VALUE SPACES.    00043400
+000435     05 HAL-REASON               PIC X(40).                       00043500
+000436*                                                                 00043600
+000437 PROCEDURE DIVISION.                                              00043700
+000438 000-MAIN.                                                        00043800
+000439     PERFORM INITIALIZATION                                       00043900
+000440     PERFORM LOAD-YTD-MASTER                                      00044000
+000441     PERFORM READ-CHECKPOINT                                      00044100
+000442     PERFORM VALIDATE-SEQUENCE                                    00044200
+000443     IF CKPT-RESTART-COUNT > 0                                    00044300
+000444         PERFORM SKIP-CHECKPOINTED-RECORDS                        00044400
+000445     END-IF                                                       00044500
+000446     PERFORM READ-AND-PRINT UNTIL IS-EOF                          00044600
+000447     PERFORM CLOSING                                              00044700
+000448     STOP RUN.                                                    00044800
+000449*                                                                 00044900
+000450 INITIALIZATION.                                                  00045000
+000451     PERFORM READ-PARAMETERS                                      00045100
+000452     ACCEPT WS-RUN-DATE FROM DATE                                 00045200
+000453     ACCEPT WS-RUN-TIME FROM TIME                                 00045300
+000454     OPEN INPUT  INPUT-FILE,                                      00045400
+000455          OUTPUT PRINT-FILE,                                      00045500
+000456          OUTPUT EXCEPTION-FILE                                   00045600
+000457     OPEN INPUT  YTD-MASTER-FILE                                  00045700
+000458     OPEN OUTPUT YTD-NEW-MASTER-FILE,                             00045800
+000459          OUTPUT YTD-SUMMARY-FILE,                                00045900
+000460          OUTPUT SUSPENSE-FILE,                                   00046000
+000461          OUTPUT REGISTER-FILE                                    00046100
+000462     PERFORM PRINT-NEW-PAGE.                                      00046200
+000463*                                                                 00046300
+000464*READ-PARAMETERS PICKS UP AN OPTIONAL OPERATOR-SUPPLIED PAGE-     00046400
+000465*LENGTH OVERRIDE BEFORE PRINT-FILE IS OPENED, SINCE THE LINAGE    00046500
+000466*FIGURES MUST BE SET BEFORE OPEN ESTABLISHES THE PAGE BOUNDARIES. 00046600
+000467*WHEN NO PARAMETER FILE IS PRESENT THE STANDARD FORM LENGTH       00046700
+000468*DEFAULTED ABOVE IS USED.                                         00046800
+000469 READ-PARAMETERS.                                                 00046900
+000470     OPEN INPUT PARAMETER-FILE                                    00047000
+000471     READ PARAMETER-FILE                                          00047100
+000472         AT END                                                   00047200
+000473             CONTINUE                                             00047300
+000474         NOT AT END                                               00047400
+000475             MOVE PARM-PAGE-LINES TO WS-LINAGE-LINES              00047500
+000476             MOVE PARM-TOP-LINES TO WS-LINAGE-TOP                 00047600
+000477             MOVE PARM-BOTTOM-LINES TO WS-LINAGE-BOTTOM           00047700
+000478             MOVE PARM-FOOTING-LINE TO WS-LINAGE-FOOTING          00047800
+000479             MOVE PARM-PAY-PERIOD TO WS-PAY-PERIOD                00047900
+000480             MOVE PARM-PLANT-FILTER TO WS-PLANT-FILTER            00048000
+000481     END-READ                                                     00048100
+000482     CLOSE PARAMETER-FILE                                         00048200
+000483     IF WS-PAY-PERIOD EQUAL SPACES                                00048300
+000484         ACCEPT WS-PAY-PERIOD FROM DATE                           00048400
+000485     END-IF.                                                      00048500
+000486*                                                                 00048600
+000487*READ-CHECKPOINT LOOKS FOR A CHECKPOINT LEFT BY A PRIOR RUN THAT  00048700
+000488*DID NOT REACH END OF FILE.  THE LAST CHECKPOINT RECORD WRITTEN   00048800
+000489*GIVES THE COUNT OF INPUT RECORDS ALREADY COMPLETED, WHICH        00048900
+000490*SKIP-CHECKPOINTED-RECORDS USES TO FAST-FORWARD PAST THEM ON      00049000
+000491*RESTART.  THE FILE IS THEN REOPENED FOR OUTPUT SO THIS RUN       00049100
+000492*WRITES ITS OWN FRESH CHECKPOINT TRAIL.                           00049200
+000493 READ-CHECKPOINT.                                                 00049300
+000494     OPEN INPUT CHECKPOINT-FILE                                   00049400
+000495     READ CHECKPOINT-FILE AT END MOVE "Y" TO CKPT-EOF-FLAG        00049500
+000496     PERFORM READ-ONE-CHECKPOINT UNTIL CKPT-IS-EOF                00049600
+000497     CLOSE CHECKPOINT-FILE                                        00049700
+000498     OPEN OUTPUT CHECKPOINT-FILE                                  00049800
+000499     MOVE CKPT-RESTART-COUNT TO WS-CKPT-COUNTER.                  00049900
+000500*                                                                 00050000
+000501 READ-ONE-CHECKPOINT.                                             00050100
+000502     MOVE CKPT-RECORD-COUNT TO CKPT-RESTART-COUNT                 00050200
+000503     MOVE CKPT-LAST-EMP-ID TO WS-LAST-COMPLETED-EMP-ID            00050300
+000504     READ CHECKPOINT-FILE AT END MOVE "Y" TO CKPT-EOF-FLAG.       00050400
+000505*                                                                 00050500
+000506*SKIP-CHECKPOINTED-RECORDS FAST-FORWARDS INPUT-FILE PAST THE      00050600
+000507*RECORDS A PRIOR RUN ALREADY COMPLETED, SO A RESTART PICKS UP     00050700
+000508*WHERE THE LAST RUN LEFT OFF INSTEAD OF REPRINTING THE WHOLE      00050800
+000509*REPORT.                                                          00050900
+000510 SKIP-CHECKPOINTED-RECORDS.                                       00051000
+000511     PERFORM SKIP-ONE-RECORD                                      00051100
+000512         VARYING WS-CKPT-SKIP-SUB FROM 1 BY 1                     00051200
+000513         UNTIL WS-CKPT-SKIP-SUB > CKPT-RESTART-COUNT.             00051300
+000514*                                                                 00051400
+000515 SKIP-ONE-RECORD.                                                 00051500
+000516     READ INPUT-FILE AT END MOVE "Y" TO END-OF-FILE.              00051600
+000517*                                                                 00051700
+000518 WRITE-CHECKPOINT.                                                00051800
+000519     MOVE WS-CKPT-COUNTER TO CKPT-RECORD-COUNT                    00051900
+000520     MOVE WS-LAST-COMPLETED-EMP-ID TO CKPT-LAST-EMP-ID            00052000
+000521     WRITE CHECKPOINT-RECORD                                      00052100
+000522     MOVE 0 TO WS-CKPT-SINCE-LAST.                                00052200
+000523*                                                                 00052300
+000524*LOAD-YTD-MASTER READS THE PRIOR PERIOD'S YTD MASTER INTO A TABLE 00052400
+000525*SO READ-AND-PRINT CAN ACCUMULATE THIS PERIOD'S EARNINGS ON TOP   00052500
+000526*OF WHAT EACH EMPLOYEE HAS ALREADY BEEN PAID THIS YEAR.           00052600
+000527 LOAD-YTD-MASTER.                                                 00052700
+000528     READ YTD-MASTER-FILE AT END MOVE "Y" TO YTD-EOF-FLAG         00052800
+000529     PERFORM LOAD-ONE-YTD-RECORD UNTIL YTD-IS-EOF                 00052900
+000530     CLOSE YTD-MASTER-FILE.                                       00053000
+000531*                                                                 00053100
+000532 LOAD-ONE-YTD-RECORD.                                             00053200
+000533     ADD 1 TO WS-YTD-COUNT                                        00053300
+000534     IF WS-YTD-COUNT <= 200                                       00053400
+000535         MOVE YTD-M-EMP-ID TO                                     00053500
+000536             YTD-TAB-EMP-ID (WS-YTD-COUNT)                        00053600
+000537         MOVE YTD-M-EMP-NAME TO                                   00053700
+000538             YTD-TAB-EMP-NAME (WS-YTD-COUNT)                      00053800
+000539         MOVE YTD-M-GROSS-PAY TO                                  00053900
+000540             YTD-TAB-GROSS (WS-YTD-COUNT)                         00054000
+000541     END-IF                                                       00054100
+000542     READ YTD-MASTER-FILE AT END MOVE "Y" TO YTD-EOF-FLAG.        00054200
+000543*                                                                 00054300
+000544*VALIDATE-SEQUENCE MAKES A PRE-PASS OVER INPUT-FILE TO CONFIRM    00054400
+000545*EMP-DEPARTMENT GROUPS ARE NOT FRAGMENTED.  A DEPARTMENT THAT     00054500
+000546*REAPPEARS AFTER ITS GROUP HAS ALREADY CLOSED IS OUT OF SEQUENCE  00054600
+000547*AND IS DIVERTED TO EXCEPTION-FILE INSTEAD OF REOPENING A GROUP.  00054700
+000548 VALIDATE-SEQUENCE.                                               00054800
+000549     READ INPUT-FILE AT END MOVE "Y" TO VS-EOF-FLAG               00054900
+000550     PERFORM VALIDATE-ONE-RECORD UNTIL VS-IS-EOF                  00055000
+000551     CLOSE INPUT-FILE                                             00055100
+000552     OPEN INPUT INPUT-FILE                                        00055200
+000553     READ INPUT-FILE AT END MOVE "Y" TO END-OF-FILE.              00055300
+000554*                                                                 00055400
+000555 VALIDATE-ONE-RECORD.                                             00055500
+000556     IF EMP-DEPARTMENT OF INPUT-RECORD NOT EQUAL                  00055600
+000557       VS-ACTUAL-DEPARTMENT                                       00055700
+000558         PERFORM SEARCH-SEEN-DEPARTMENTS                          00055800
+000559         IF DEPT-ALREADY-SEEN                                     00055900
+000560             PERFORM WRITE-EXCEPTION-RECORD                       00056000
+000561         ELSE                                                     00056100
+000562             ADD 1 TO WS-SEEN-COUNT                               00056200
+000563             IF WS-SEEN-COUNT <= 50                               00056300
+000564                 MOVE EMP-DEPARTMENT OF INPUT-RECORD TO           00056400
+000565                     SEEN-DEPT-ENTRY (WS-SEEN-COUNT)              00056500
+000566             END-IF                                               00056600
+000567             MOVE EMP-DEPARTMENT OF INPUT-RECORD TO               00056700
+000568                 VS-ACTUAL-DEPARTMENT                             00056800
+000569         END-IF                                                   00056900
+000570     END-IF                                                       00057000
+000571     READ INPUT-FILE AT END MOVE "Y" TO VS-EOF-FLAG.              00057100
+000572*                                                                 00057200
+000573 SEARCH-SEEN-DEPARTMENTS.                                         00057300
+000574     MOVE "N" TO DEPT-FOUND-FLAG                                  00057400
+000575     PERFORM CHECK-ONE-SEEN-DEPT                                  00057500
+000576         VARYING WS-SEEN-SUB FROM 1 BY 1                          00057600
+000577         UNTIL WS-SEEN-SUB > WS-SEEN-COUNT.                       00057700
+000578*                                                                 00057800
+000579 CHECK-ONE-SEEN-DEPT.                                             00057900
+000580     IF SEEN-DEPT-ENTRY (WS-SEEN-SUB) EQUAL                       00058000
+000581       EMP-DEPARTMENT OF INPUT-RECORD                             00058100
+000582         MOVE "Y" TO DEPT-FOUND-FLAG.                             00058200
+000583*                                                                 00058300
+000584 WRITE-EXCEPTION-RECORD.                                          00058400
+000585     ADD 1 TO WS-BAD-COUNT                                        00058500
+000586     IF WS-BAD-COUNT <= 200                                       00058600
+000587         MOVE EMP-ID OF INPUT-RECORD TO                           00058700
+000588             BAD-EMP-ID-ENTRY (WS-BAD-COUNT)                      00058800
+000589     END-IF                                                       00058900
+000590     MOVE EMP-ID OF INPUT-RECORD TO EXCP-EMP-ID                   00059000
+000591     MOVE EMP-NAME OF INPUT-RECORD TO EXCP-EMP-NAME               00059100
+000592     MOVE EMP-DEPARTMENT OF INPUT-RECORD TO EXCP-DEPARTMENT       00059200
+000593     MOVE "DEPARTMENT OUT OF SEQUENCE - GROUP ALREADY CLOSED"     00059300
+000594         TO EXCP-REASON                                           00059400
+000595     WRITE EXCEPTION-RECORD.                                      00059500
+000596*                                                                 00059600
+000597 CHECK-BAD-RECORD.                                                00059700
+000598     MOVE "N" TO RECORD-BAD-FLAG                                  00059800
+000599     PERFORM CHECK-ONE-BAD-RECORD                                 00059900
+000600         VARYING WS-BAD-SUB FROM 1 BY 1                           00060000
+000601         UNTIL WS-BAD-SUB > WS-BAD-COUNT OR WS-BAD-SUB > 200.     00060100
+000602*                                                                 00060200
+000603 CHECK-ONE-BAD-RECORD.                                            00060300
+000604     IF BAD-EMP-ID-ENTRY (WS-BAD-SUB) EQUAL EMP-ID OF INPUT-RECORD00060400
+000605         MOVE "Y" TO RECORD-BAD-FLAG.                             00060500
+000606*                                                                 00060600
+000607*EDIT-INPUT-RECORD RANGE-CHECKS THE TIMECARD FIELDS BEFORE THEY   00060700
+000608*GO INTO THE PAY CALCULATION.  A MISSING (NON-NUMERIC) OR ABSURD  00060800
+000609*HOURS OR PAYRATE VALUE MEANS THE RECORD IS DIVERTED TO           00060900
+000610*SUSPENSE-FILE INSTEAD OF BEING PRINTED.                          00061000
+000611 EDIT-INPUT-RECORD.                                               00061100
+000612     MOVE "N" TO EDIT-BAD-FLAG                                    00061200
+000613     MOVE "N" TO CODE-BAD-FLAG                                    00061300
+000614     MOVE SPACES TO SUSPENSE-REASON                               00061400
+000615     IF NOT EMP-NON-EXEMPT OF INPUT-RECORD                        00061500
+000616       AND NOT EMP-EXEMPT OF INPUT-RECORD                         00061600
+000617       AND NOT EMP-IS-REVERSAL OF INPUT-RECORD                    00061700
+000618         MOVE "Y" TO EDIT-BAD-FLAG                                00061800
+000619         MOVE "Y" TO CODE-BAD-FLAG                                00061900
+000620         MOVE "INVALID SALARY CODE" TO SUSPENSE-REASON            00062000
+000621     ELSE                                                         00062100
+000622         IF EMP-HOURS-WORKED OF INPUT-RECORD NOT NUMERIC          00062200
+000623           OR EMP-HOURS-WORKED OF INPUT-RECORD = 0                00062300
+000624           OR EMP-HOURS-WORKED OF INPUT-RECORD < 0                00062400
+000625           OR EMP-HOURS-WORKED OF INPUT-RECORD = 99               00062500
+000626             MOVE "Y" TO EDIT-BAD-FLAG                            00062600
+000627             MOVE "HOURS WORKED MISSING OR OUT OF RANGE"          00062700
+000628                 TO SUSPENSE-REASON                               00062800
+000629         ELSE                                                     00062900
+000630             IF EMP-PAYRATE OF INPUT-RECORD NOT NUMERIC           00063000
+000631               OR EMP-PAYRATE OF INPUT-RECORD = 0                 00063100
+000632                 MOVE "Y" TO EDIT-BAD-FLAG                        00063200
+000633                 MOVE "PAY RATE MISSING OR ZERO"                  00063300
+000634                     TO SUSPENSE-REASON                           00063400
+000635             END-IF                                               00063500
+000636         END-IF                                                   00063600
+000637     END-IF.                                                      00063700
+000638*                                                                 00063800
+000639 WRITE-SUSPENSE-RECORD.                                           00063900
+000640     IF INVALID-SALARY-CODE                                       00064000
+000641         ADD 1 TO WS-INVALID-CODE-COUNT                           00064100
+000642     ELSE                                                         00064200
+000643         ADD 1 TO WS-REJECT-COUNT                                 00064300
+000644     END-IF                                                       00064400
+000645     MOVE EMP-ID OF INPUT-RECORD TO SUSP-EMP-ID                   00064500
+000646     MOVE EMP-NAME OF INPUT-RECORD TO SUSP-EMP-NAME               00064600
+000647     MOVE EMP-DEPARTMENT OF INPUT-RECORD TO SUSP-DEPARTMENT       00064700
+000648     MOVE SUSPENSE-REASON TO SUSP-REASON                          00064800
+000649     WRITE SUSPENSE-RECORD.                                       00064900
+000650*                                                                 00065000
+000651*WRITE-REGISTER-RECORD PRODUCES A MACHINE-READABLE EXTRACT OF     00065100
+000652*THIS PERIOD'S PAY LINE FOR THE DOWNSTREAM GENERAL LEDGER         00065200
+000653*POSTING JOB, ALONGSIDE THE PRINTED REPORT LINE.                  00065300
+000654 WRITE-REGISTER-RECORD.                                           00065400
+000655     MOVE EMP-ID OF INPUT-RECORD TO REG-EMP-ID                    00065500
+000656     MOVE EMP-DEPARTMENT OF INPUT-RECORD TO REG-EMP-DEPARTMENT    00065600
+000657     MOVE WS-LINE-AMOUNT TO REG-LINE-AMOUNT                       00065700
+000658     MOVE WS-PAY-PERIOD TO REG-PAY-PERIOD                         00065800
+000659     MOVE EMP-NAME OF INPUT-RECORD TO REG-EMP-NAME                00065900
+000660     MOVE EMP-HOURS-WORKED OF INPUT-RECORD TO                     00066000
+000661         REG-EMP-HOURS-WORKED                                     00066100
+000662     MOVE EMP-PAYRATE OF INPUT-RECORD TO REG-EMP-PAYRATE          00066200
+000663     WRITE REGISTER-RECORD.                                       00066300
+000664*                                                                 00066400
+000665*UPDATE-YTD-EARNINGS ADDS THIS PERIOD'S EMP-LINE-AMOUNT ONTO THE  00066500
+000666*EMPLOYEE'S RUNNING YTD-TABLE ENTRY, ADDING A NEW ENTRY THE FIRST 00066600
+000667*TIME AN EMP-ID IS SEEN.                                          00066700
+000668 UPDATE-YTD-EARNINGS.                                             00066800
+000669     MOVE "N" TO YTD-FOUND-FLAG                                   00066900
+000670     PERFORM MATCH-YTD-ENTRY                                      00067000
+000671         VARYING WS-YTD-SUB FROM 1 BY 1                           00067100
+000672         UNTIL WS-YTD-SUB > WS-YTD-COUNT                          00067200
+000673     IF NOT YTD-EMP-FOUND                                         00067300
+000674         ADD 1 TO WS-YTD-COUNT                                    00067400
+000675         IF WS-YTD-COUNT <= 200                                   00067500
+000676             MOVE EMP-ID OF INPUT-RECORD TO                       00067600
+000677                 YTD-TAB-EMP-ID (WS-YTD-COUNT)                    00067700
+000678             MOVE EMP-NAME OF INPUT-RECORD TO                     00067800
+000679                 YTD-TAB-EMP-NAME (WS-YTD-COUNT)                  00067900
+000680             MOVE WS-LINE-AMOUNT TO                               00068000
+000681                 YTD-TAB-GROSS (WS-YTD-COUNT)                     00068100
+000682         END-IF                                                   00068200
+000683     END-IF.                                                      00068300
+000684*                                                                 00068400
+000685 MATCH-YTD-ENTRY.                                                 00068500
+000686     IF YTD-TAB-EMP-ID (WS-YTD-SUB) EQUAL EMP-ID OF INPUT-RECORD  00068600
+000687         ADD WS-LINE-AMOUNT TO YTD-TAB-GROSS (WS-YTD-SUB)         00068700
+000688         MOVE "Y" TO YTD-FOUND-FLAG.                              00068800
+000689*                                                                 00068900
+000690 PRINT-NEW-PAGE.                                                  00069000
+000691     ADD 1 TO PAGE-COUNT                                          00069100
+000692     IF IS-NOT-FIRST-PAGE THEN                                    00069200
+000693         WRITE PRINT-LINE FROM PAGE-TITLE-LINE AFTER PAGE         00069300
+000694     ELSE                                                         00069400
+000695         WRITE PRINT-LINE FROM PAGE-TITLE-LINE                    00069500
+000696         MOVE "Y" TO PAGE-STATUS.                                 00069600
+000697*    END-IF                                                       00069700
+000698     MOVE PAGE-COUNT TO PAGE-NUMBER                               00069800
+000699     WRITE PRINT-LINE FROM PAGE-NUMBER-LINE AFTER 2 LINES         00069900
+000700     WRITE PRINT-LINE FROM TITLE-LINE AFTER 2 LINES.              00070000
+000701*                                                                 00070100
+000702 PRINT-DEPARTMENT-SUBTOTAL.                                       00070200
+000703     MOVE WS-DEPARTMENT-SUBTOTAL TO DEPT-SUBTOTAL-AMOUNT          00070300
+000704     WRITE PRINT-LINE FROM DEPARTMENT-SUBTOTAL-LINE AFTER 2 LINES 00070400
+000705     MOVE ZERO TO WS-DEPARTMENT-SUBTOTAL.                         00070500
+000706*                                                                 00070600
+000707 READ-AND-PRINT.                                                  00070700
+000708     ADD 1 TO WS-READ-COUNT                                       00070800
+000709     PERFORM CHECK-BAD-RECORD                                     00070900
+000710     IF RECORD-IS-BAD                                             00071000
+000711         CONTINUE                                                 00071100
+000712     ELSE                                                         00071200
+000713         PERFORM EDIT-INPUT-RECORD                                00071300
+000714         IF EDIT-RECORD-BAD                                       00071400
+000715             PERFORM WRITE-SUSPENSE-RECORD                        00071500
+000716         ELSE                                                     00071600
+000717             IF WS-PLANT-FILTER NOT EQUAL SPACES                  00071700
+000718               AND EMP-PLANT-CODE OF INPUT-RECORD                 00071800
+000719                 NOT EQUAL WS-PLANT-FILTER                        00071900
+000720                 ADD 1 TO WS-FILTERED-COUNT                       00072000
+000721             ELSE                                                 00072100
+000722                 PERFORM PROCESS-GOOD-RECORD                      00072200
+000723             END-IF                                               00072300
+000724         END-IF                                                   00072400
+000725     END-IF                                                       00072500
+000726     READ INPUT-FILE AT END MOVE "Y" TO END-OF-FILE.              00072600
+000727*                                                                 00072700
+000728 PROCESS-GOOD-RECORD.                                             00072800
+000729         MOVE CORRESPONDING INPUT-RECORD TO OUTPUT-LINE           00072900
+000730*        A PLANT CHANGE FORCES A FRESH PAGE SO EACH SITE'S SECTION00073000
+000731*        OF THE REPORT STARTS ON ITS OWN PAGE BOUNDARY.           00073100
+000732         IF ACTUAL-PLANT NOT EQUAL EMP-PLANT-CODE OF INPUT-RECORD 00073200
+000733             IF ACTUAL-PLANT NOT EQUAL SPACES                     00073300
+000734                 PERFORM PRINT-DEPARTMENT-SUBTOTAL                00073400
+000735                 PERFORM WRITE-CHECKPOINT                         00073500
+000736             END-IF                                               00073600
+000737             MOVE EMP-PLANT-CODE OF INPUT-RECORD TO ACTUAL-PLANT, 00073700
+000738                 EMP-PLANT-CODE OF PLANT-LINE                     00073800
+000739             MOVE SPACES TO ACTUAL-DEPARTMENT                     00073900
+000740             PERFORM PRINT-NEW-PAGE                               00074000
+000741             WRITE PRINT-LINE FROM PLANT-LINE AFTER 2 LINES       00074100
+000742         END-IF                                                   00074200
+000743         IF ACTUAL-DEPARTMENT NOT EQUAL EMP-DEPARTMENT            00074300
+000744           OF INPUT-RECORD                                        00074400
+000745             IF ACTUAL-DEPARTMENT NOT EQUAL SPACES                00074500
+000746                 PERFORM PRINT-DEPARTMENT-SUBTOTAL                00074600
+000747                 PERFORM WRITE-CHECKPOINT                         00074700
+000748             END-IF                                               00074800
+000749             MOVE EMP-DEPARTMENT OF INPUT-RECORD                  00074900
+000750                 TO ACTUAL-DEPARTMENT,                            00075000
+000751                 EMP-DEPARTMENT OF DEPARTMENT-LINE                00075100
+000752             WRITE PRINT-LINE FROM DEPARTMENT-LINE AFTER 2 LINES  00075200
+000753         END-IF                                                   00075300
+000754*        NON-EXEMPT EMPLOYEES EARN 1.5X ON HOURS OVER 40; EXEMPT  00075400
+000755*        EMPLOYEES ARE PAID STRAIGHT HOURS X RATE.                00075500
+000756         IF EMP-NON-EXEMPT OF INPUT-RECORD                        00075600
+000757           AND EMP-HOURS-WORKED OF INPUT-RECORD > 40              00075700
+000758             SUBTRACT 40 FROM EMP-HOURS-WORKED OF INPUT-RECORD    00075800
+000759                 GIVING WS-OT-HOURS                               00075900
+000760             MULTIPLY 40 BY EMP-PAYRATE OF INPUT-RECORD           00076000
+000761                 GIVING WS-REGULAR-PAY                            00076100
+000762             MULTIPLY WS-OT-HOURS BY EMP-PAYRATE OF INPUT-RECORD  00076200
+000763                 GIVING WS-OVERTIME-PAY                           00076300
+000764             MULTIPLY WS-OVERTIME-PAY BY 1.5                      00076400
+000765                 GIVING WS-OVERTIME-PAY                           00076500
+000766             ADD WS-REGULAR-PAY WS-OVERTIME-PAY                   00076600
+000767                 GIVING WS-LINE-AMOUNT                            00076700
+000768         ELSE                                                     00076800
+000769             MULTIPLY EMP-HOURS-WORKED OF INPUT-RECORD BY         00076900
+000770                 EMP-PAYRATE OF INPUT-RECORD GIVING WS-LINE-AMOUNT00077000
+000771         END-IF                                                   00077100
+000772*        A REVERSAL RECORD CORRECTS A PRIOR OVERPAYMENT -- ITS    00077200
+000773*        CALCULATED AMOUNT PRINTS AS A NEGATIVE, FLAGGED LINE     00077300
+000774*        INSTEAD OF NEEDING AN OFF-SYSTEM ADJUSTMENT.             00077400
+000775         IF EMP-IS-REVERSAL OF INPUT-RECORD                       00077500
+000776             MULTIPLY WS-LINE-AMOUNT BY -1 GIVING WS-LINE-AMOUNT  00077600
+000777             MOVE "*REVERSAL*" TO REVERSAL-MARKER                 00077700
+000778         ELSE                                                     00077800
+000779             MOVE SPACES TO REVERSAL-MARKER                       00077900
+000780         END-IF                                                   00078000
+000781         MOVE WS-LINE-AMOUNT TO EMP-LINE-AMOUNT                   00078100
+000782         ADD WS-LINE-AMOUNT TO WS-DEPARTMENT-SUBTOTAL,            00078200
+000783             WS-GRAND-TOTAL                                       00078300
+000784     PERFORM CHECK-HOURS-ALERT                                    00078400
+000785         PERFORM WRITE-REGISTER-RECORD                            00078500
+000786         PERFORM UPDATE-YTD-EARNINGS                              00078600
+000787         WRITE PRINT-LINE FROM OUTPUT-LINE                        00078700
+000788             AT END-OF-PAGE PERFORM PRINT-NEW-PAGE                00078800
+000789         ADD 1 TO WS-PRINTED-COUNT                                00078900
+000790         ADD EMP-HOURS-WORKED OF INPUT-RECORD TO WS-TOTAL-HOURS   00079000
+000791         ADD 1 TO WS-CKPT-COUNTER, WS-CKPT-SINCE-LAST             00079100
+000792         MOVE EMP-ID OF INPUT-RECORD TO WS-LAST-COMPLETED-EMP-ID  00079200
+000793         IF WS-CKPT-SINCE-LAST >= WS-CKPT-INTERVAL                00079300
+000794             PERFORM WRITE-CHECKPOINT                             00079400
+000795         END-IF.                                                  00079500
+000796*                                                                 00079600
+000797*CHECK-HOURS-ALERT FLAGS (BUT DOES NOT REJECT) A GOOD RECORD      00079700
+000798*WHOSE HOURS ARE NEGATIVE OR OVER 80.  A GENUINE EMERGENCY-       00079800
+000799*OVERTIME WEEK AND A CORRUPTED TIMECARD BOTH PAY AS PUNCHED, BUT  00079900
+000800*BOTH ALSO NEED A HUMAN TO CONFIRM THEM, SO EACH GETS ITS OWN     00080000
+000801*REASON ON THE HOURS EXCEPTION PAGE PRINTED AT CLOSING.           00080100
+000802 CHECK-HOURS-ALERT.                                               00080200
+000803     MOVE "N" TO HOURS-ALERT-FLAG                                 00080300
+000804     IF EMP-HOURS-WORKED OF INPUT-RECORD < 0                      00080400
+000805         MOVE "Y" TO HOURS-ALERT-FLAG                             00080500
+000806         MOVE "NEGATIVE HOURS - VERIFY WITH SUPERVISOR"           00080600
+000807             TO WS-HOURS-ALERT-REASON                             00080700
+000808     ELSE                                                         00080800
+000809         IF EMP-HOURS-WORKED OF INPUT-RECORD > 80                 00080900
+000810             MOVE "Y" TO HOURS-ALERT-FLAG                         00081000
+000811             MOVE "HOURS OVER 80 - VERIFY WITH SUPERVISOR"        00081100
+000812                 TO WS-HOURS-ALERT-REASON                         00081200
+000813         END-IF                                                   00081300
+000814     END-IF                                                       00081400
+000815     IF HOURS-NEEDS-VERIFICATION                                  00081500
+000816         PERFORM STORE-HOURS-ALERT                                00081600
+000817     END-IF.                                                      00081700
+000818*                                                                 00081800
+000819 STORE-HOURS-ALERT.                                               00081900
+000820     ADD 1 TO WS-HOURS-ALERT-COUNT                                00082000
+000821     IF WS-HOURS-ALERT-COUNT <= 100                               00082100
+000822         MOVE EMP-ID OF INPUT-RECORD TO                           00082200
+000823             HAT-EMP-ID (WS-HOURS-ALERT-COUNT)                    00082300
+000824         MOVE EMP-NAME OF INPUT-RECORD TO                         00082400
+000825             HAT-EMP-NAME (WS-HOURS-ALERT-COUNT)                  00082500
+000826         MOVE EMP-DEPARTMENT OF INPUT-RECORD TO                   00082600
+000827             HAT-DEPARTMENT (WS-HOURS-ALERT-COUNT)                00082700
+000828         MOVE EMP-HOURS-WORKED OF INPUT-RECORD TO                 00082800
+000829             HAT-HOURS (WS-HOURS-ALERT-COUNT)                     00082900
+000830         MOVE WS-HOURS-ALERT-REASON TO                            00083000
+000831             HAT-REASON (WS-HOURS-ALERT-COUNT)                    00083100
+000832     END-IF.                                                      00083200
+000833*                                                                 00083300
+000834*PRINT-HOURS-ALERT-PAGE PUTS EVERY FLAGGED RECORD ON ITS OWN      00083400
+000835*FRESH PAGE AT THE END OF THE RUN SO SUPERVISOR FOLLOW-UP DOESN'T 00083500
+000836*MEAN HUNTING THROUGH THE WHOLE REPORT FOR AN ODD-LOOKING LINE.   00083600
+000837 PRINT-HOURS-ALERT-PAGE.                                          00083700
+000838     PERFORM PRINT-NEW-PAGE                                       00083800
+000839     WRITE PRINT-LINE FROM HOURS-ALERT-TITLE-LINE AFTER 2 LINES   00083900
+000840     PERFORM PRINT-ONE-HOURS-ALERT                                00084000
+000841         VARYING WS-HOURS-ALERT-SUB FROM 1 BY 1                   00084100
+000842         UNTIL WS-HOURS-ALERT-SUB > WS-HOURS-ALERT-COUNT          00084200
+000843         OR WS-HOURS-ALERT-SUB > 100.                             00084300
+000844*                                                                 00084400
+000845 PRINT-ONE-HOURS-ALERT.                                           00084500
+000846     MOVE SPACES TO HOURS-ALERT-DETAIL-LINE                       00084600
+000847     MOVE HAT-EMP-ID (WS-HOURS-ALERT-SUB) TO HAL-EMP-ID           00084700
+000848     MOVE HAT-EMP-NAME (WS-HOURS-ALERT-SUB) TO HAL-EMP-NAME       00084800
+000849     MOVE HAT-DEPARTMENT (WS-HOURS-ALERT-SUB) TO HAL-DEPARTMENT   00084900
+000850     MOVE HAT-HOURS (WS-HOURS-ALERT-SUB) TO HAL-HOURS             00085000
+000851     MOVE HAT-REASON (WS-HOURS-ALERT-SUB) TO HAL-REASON           00085100
+000852     WRITE PRINT-LINE FROM HOURS-ALERT-DETAIL-LINE AFTER 1 LINES. 00085200
+000853*                                                                 00085300
+000854*WRITE-YTD-MASTER-AND-SUMMARY REWRITES THE YTD MASTER WITH THIS   00085400
+000855*PERIOD'S UPDATED TOTALS AND PRODUCES THE YTD SUMMARY LISTING.    00085500
+000856 WRITE-YTD-MASTER-AND-SUMMARY.                                    00085600
+000857     WRITE YTD-SUMMARY-RECORD FROM YTD-SUMMARY-TITLE-LINE         00085700
+000858     PERFORM WRITE-ONE-YTD-RECORD                                 00085800
+000859         VARYING WS-YTD-SUB FROM 1 BY 1                           00085900
+000860         UNTIL WS-YTD-SUB > WS-YTD-COUNT.                         00086000
+000861*                                                                 00086100
+000862 WRITE-ONE-YTD-RECORD.                                            00086200
+000863     MOVE YTD-TAB-EMP-ID (WS-YTD-SUB) TO YTD-N-EMP-ID             00086300
+000864     MOVE YTD-TAB-EMP-NAME (WS-YTD-SUB) TO YTD-N-EMP-NAME         00086400
+000865     MOVE YTD-TAB-GROSS (WS-YTD-SUB) TO YTD-N-GROSS-PAY           00086500
+000866     WRITE YTD-NEW-MASTER-RECORD                                  00086600
+000867     MOVE YTD-TAB-EMP-ID (WS-YTD-SUB) TO YTD-SUM-EMP-ID           00086700
+000868     MOVE YTD-TAB-EMP-NAME (WS-YTD-SUB) TO YTD-SUM-EMP-NAME       00086800
+000869     MOVE YTD-TAB-GROSS (WS-YTD-SUB) TO YTD-SUM-GROSS-PAY         00086900
+000870     WRITE YTD-SUMMARY-RECORD FROM YTD-SUMMARY-DETAIL-LINE.       00087000
+000871*                                                                 00087100
+000872 CLOSING.                                                         00087200
+000873     PERFORM PRINT-DEPARTMENT-SUBTOTAL                            00087300
+000874     MOVE WS-GRAND-TOTAL TO REPORT-GRAND-TOTAL                    00087400
+000875     WRITE PRINT-LINE FROM GRAND-TOTAL-LINE AFTER 2 LINES         00087500
+000876     MOVE WS-READ-COUNT TO REPORT-READ-COUNT                      00087600
+000877     WRITE PRINT-LINE FROM READ-COUNT-LINE AFTER 2 LINES          00087700
+000878     MOVE WS-PRINTED-COUNT TO REPORT-PRINTED-COUNT                00087800
+000879     WRITE PRINT-LINE FROM PRINTED-COUNT-LINE AFTER 1 LINES       00087900
+000880     MOVE WS-BAD-COUNT TO REPORT-SEQUENCE-COUNT                   00088000
+000881     WRITE PRINT-LINE FROM SKIPPED-SEQUENCE-LINE AFTER 1 LINES    00088100
+000882     MOVE WS-REJECT-COUNT TO REPORT-REJECT-COUNT                  00088200
+000883     WRITE PRINT-LINE FROM SUSPENSE-COUNT-LINE AFTER 1 LINES      00088300
+000884     MOVE WS-INVALID-CODE-COUNT TO REPORT-INVALID-CODE-COUNT      00088400
+000885     WRITE PRINT-LINE FROM INVALID-CODE-COUNT-LINE AFTER 1 LINES  00088500
+000886     MOVE WS-FILTERED-COUNT TO REPORT-FILTERED-COUNT              00088600
+000887     WRITE PRINT-LINE FROM FILTERED-COUNT-LINE AFTER 1 LINES      00088700
+000888     WRITE PRINT-LINE FROM END-OF-REPORT-LINE AFTER 2 LINES       00088800
+000889     MOVE WS-PRINTED-COUNT TO REPORT-TOTAL-EMPLOYEES              00088900
+000890     WRITE PRINT-LINE FROM TOTAL-EMPLOYEES-LINE AFTER 2 LINES     00089000
+000891     MOVE WS-TOTAL-HOURS TO REPORT-TOTAL-HOURS                    00089100
+000892     WRITE PRINT-LINE FROM TOTAL-HOURS-LINE AFTER 1 LINES         00089200
+000893     MOVE WS-RUN-DATE TO REPORT-RUN-DATE                          00089300
+000894     MOVE WS-RUN-TIME TO REPORT-RUN-TIME                          00089400
+000895     WRITE PRINT-LINE FROM RUN-DATETIME-LINE AFTER 1 LINES        00089500
+000896     IF WS-HOURS-ALERT-COUNT > 0                                  00089600
+000897         PERFORM PRINT-HOURS-ALERT-PAGE                           00089700
+000898     END-IF                                                       00089800
+000899     PERFORM WRITE-YTD-MASTER-AND-SUMMARY                         00089900
+000900     PERFORM WRITE-CHECKPOINT                                     00090000
+000901     CLOSE INPUT-FILE, PRINT-FILE,                                00090100
+000902         EXCEPTION-FILE, YTD-NEW-MASTER-FILE,                     00090200
+000903         YTD-SUMMARY-FILE, CHECKPOINT-FILE,                       00090300
+000904         SUSPENSE-FILE, REGISTER-FILE.                            00090400
