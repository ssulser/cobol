@@ -0,0 +1,168 @@
+000001 IDENTIFICATION DIVISION.                                         00000100
+000002 PROGRAM-ID. PAYINQ.                                              00000200
+000003 AUTHOR. SIMON SULSER.                                            00000300
+000004 DATE-WRITTEN. 09/08/26.                                          00000400
+000005 DATE-COMPILED.                                                   00000500
+000006*                                                                 00000600
+000007*MODIFICATION HISTORY.                                            00000700
+000008*    2026-08-09  SS  INITIAL VERSION.  LOADS THE PAYROLL          00000800
+000009*                    REGISTER EXTRACT INTO A TABLE AND ANSWERS    00000900
+000010*                    A DECK OF EMP-ID INQUIRY TRANSACTIONS WITH   00001000
+000011*                    THAT EMPLOYEE'S NAME, DEPARTMENT, HOURS,     00001100
+000012*                    RATE, AND LINE AMOUNT FROM THE MOST RECENT   00001200
+000013*                    PAYROLL RUN.                                 00001300
+000014*                                                                 00001400
+000015 ENVIRONMENT DIVISION.                                            00001500
+000016 CONFIGURATION SECTION.                                           00001600
+000017 SOURCE-COMPUTER. IBM-370.                                        00001700
+000018 OBJECT-COMPUTER. IBM-370.                                        00001800
+000019*                                                                 00001900
+000020 INPUT-OUTPUT SECTION.                                            00002000
+000021 FILE-CONTROL.                                                    00002100
+000022     SELECT REGISTER-FILE ASSIGN TO UT-S-REGISTR.                 00002200
+000023     SELECT INQUIRY-FILE  ASSIGN TO UT-S-INQUIRY.                 00002300
+000024     SELECT PRINT-FILE    ASSIGN TO UT-S-OUTPUT.                  00002400
+000025*                                                                 00002500
+000026 DATA DIVISION.                                                   00002600
+000027 FILE SECTION.                                                    00002700
+000028*REGISTER-RECORD MIRRORS PAYROLL'S OWN REGISTER-RECORD LAYOUT.    00002800
+000029 FD  REGISTER-FILE                                                00002900
+000030     LABEL RECORD IS OMITTED.                                     00003000
+000031 01  REGISTER-RECORD.                                             00003100
+000032     05  REG-EMP-ID              PIC X(10).                       00003200
+000033     05  REG-EMP-DEPARTMENT      PIC X(15).                       00003300
+000034     05  REG-LINE-AMOUNT         PIC S9(5)V99.                    00003400
+000035     05  REG-PAY-PERIOD          PIC X(06).                       00003500
+000036     05  REG-EMP-NAME            PIC X(25).                       00003600
+000037     05  REG-EMP-HOURS-WORKED    PIC S99.                         00003700
+000038     05  REG-EMP-PAYRATE         PIC 99V99.                       00003800
+000039*                                                                 00003900
+000040*INQUIRY-RECORD CARRIES ONE EMP-ID PER TRANSACTION CARD.          00004000
+000041 FD  INQUIRY-FILE                                                 00004100
+000042     LABEL RECORD IS OMITTED.                                     00004200
+000043 01  INQUIRY-RECORD.                                              00004300
+000044     05  INQ-EMP-ID              PIC X(10).                       00004400
+000045     05  FILLER                  PIC X(70).                       00004500
+000046*                                                                 00004600
+000047 FD  PRINT-FILE                                                   00004700
+000048     LABEL RECORD IS OMITTED.                                     00004800
+000049 01  PRINT-LINE                  PIC X(96).                       00004900
+000050*                                                                 00005000
+000051 WORKING-STORAGE SECTION.                                         00005100
+000052*                                                                 00005200
+000053 01  REGISTER-TABLE.                                              00005300
+000054     05  REGISTER-ENTRY OCCURS 200 TIMES.                         00005400
+000055         10  RGT-EMP-ID          PIC X(10).                       00005500
+000056         10  RGT-EMP-NAME        PIC X(25).                       00005600
+000057         10  RGT-DEPARTMENT      PIC X(15).                       00005700
+000058         10  RGT-HOURS-WORKED    PIC S99.                         00005800
+000059         10  RGT-PAYRATE         PIC 99V99.                       00005900
+000060         10  RGT-LINE-AMOUNT     PIC S9(5)V99.                    00006000
+000061         10  RGT-PAY-PERIOD      PIC X(06).                       00006100
+000062 77  WS-REGISTER-COUNT           PIC 999 VALUE 0.                 00006200
+000063 77  WS-SEARCH-SUB               PIC 999 VALUE 0.                 00006300
+000064*                                                                 00006400
+000065 77  REGISTER-EOF-FLAG           PIC X VALUE "N".                 00006500
+000066     88  REGISTER-IS-EOF         VALUE "Y".                       00006600
+000067 77  INQUIRY-EOF-FLAG            PIC X VALUE "N".                 00006700
+000068     88  INQUIRY-IS-EOF          VALUE "Y".                       00006800
+000069 77  FOUND-FLAG                  PIC X VALUE "N".                 00006900
+000070     88  RECORD-WAS-FOUND        VALUE "Y".                       00007000
+000071 77  WS-FOUND-SUB                PIC 999 VALUE 0.                 00007100
+000072*                                                                 00007200
+000073 01  TITLE-LINE.                                                  00007300
+000074     05  FILLER                  PIC X(20) VALUE SPACES.          00007400
+000075     05  FILLER                  PIC X(30)                        00007500
+000076             VALUE "EMPLOYEE PAY INQUIRY RESPONSE".               00007600
+000077*                                                                 00007700
+000078 01  FOUND-LINE.                                                  00007800
+000079     05  FILLER                  PIC X(05) VALUE SPACES.          00007900
+000080     05  FL-EMP-ID               PIC X(10).                       00008000
+000081     05  FILLER                  PIC X(02) VALUE SPACES.          00008100
+000082     05  FL-EMP-NAME             PIC X(25).                       00008200
+000083     05  FILLER                  PIC X(02) VALUE SPACES.          00008300
+000084     05  FL-DEPARTMENT           PIC X(15).                       00008400
+000085     05  FILLER                  PIC X(02) VALUE SPACES.          00008500
+000086     05  FL-HOURS                PIC ---9.                        00008600
+000087     05  FILLER                  PIC X(02) VALUE SPACES.          00008700
+000088     05  FL-RATE                 PIC $99.99.                      00008800
+000089     05  FILLER                  PIC X(02) VALUE SPACES.          00008900
+000090     05  FL-LINE-AMOUNT          PIC $$$$$9.99-.                  00009000
+000091*                                                                 00009100
+000092 01  NOT-FOUND-LINE.                                              00009200
+000093     05  FILLER                  PIC X(05) VALUE SPACES.          00009300
+000094     05  NFL-EMP-ID              PIC X(10).                       00009400
+000095     05  FILLER                  PIC X(02) VALUE SPACES.          00009500
+000096     05  FILLER                  PIC X(30)                        00009600
+000097             VALUE "NOT FOUND IN CURRENT REGISTER".               00009700
+000098*                                                                 00009800
+000099 PROCEDURE DIVISION.                                              00009900
+000100 000-MAIN.                                                        00010000
+000101     PERFORM INITIALIZATION.                                      00010100
+000102     PERFORM LOAD-ONE-REGISTER-RECORD UNTIL REGISTER-IS-EOF.      00010200
+000103     PERFORM ANSWER-ONE-INQUIRY UNTIL INQUIRY-IS-EOF.             00010300
+000104     PERFORM CLOSING.                                             00010400
+000105     STOP RUN.                                                    00010500
+000106*                                                                 00010600
+000107 INITIALIZATION.                                                  00010700
+000108     OPEN INPUT REGISTER-FILE, INQUIRY-FILE,                      00010800
+000109          OUTPUT PRINT-FILE.                                      00010900
+000110     WRITE PRINT-LINE FROM TITLE-LINE AFTER ADVANCING 1 LINE.     00011000
+000111     READ REGISTER-FILE                                           00011100
+000112         AT END MOVE "Y" TO REGISTER-EOF-FLAG.                    00011200
+000113     READ INQUIRY-FILE                                            00011300
+000114         AT END MOVE "Y" TO INQUIRY-EOF-FLAG.                     00011400
+000115*                                                                 00011500
+000116 LOAD-ONE-REGISTER-RECORD.                                        00011600
+000117     ADD 1 TO WS-REGISTER-COUNT.                                  00011700
+000118     IF WS-REGISTER-COUNT <= 200                                  00011800
+000119         MOVE REG-EMP-ID TO RGT-EMP-ID(WS-REGISTER-COUNT)         00011900
+000120         MOVE REG-EMP-NAME TO RGT-EMP-NAME(WS-REGISTER-COUNT)     00012000
+000121         MOVE REG-EMP-DEPARTMENT TO                               00012100
+000122             RGT-DEPARTMENT(WS-REGISTER-COUNT)                    00012200
+000123         MOVE REG-EMP-HOURS-WORKED TO                             00012300
+000124             RGT-HOURS-WORKED(WS-REGISTER-COUNT)                  00012400
+000125         MOVE REG-EMP-PAYRATE TO RGT-PAYRATE(WS-REGISTER-COUNT)   00012500
+000126         MOVE REG-LINE-AMOUNT TO                                  00012600
+000127             RGT-LINE-AMOUNT(WS-REGISTER-COUNT)                   00012700
+000128         MOVE REG-PAY-PERIOD TO RGT-PAY-PERIOD(WS-REGISTER-COUNT) 00012800
+000129     END-IF.                                                      00012900
+000130     READ REGISTER-FILE                                           00013000
+000131         AT END MOVE "Y" TO REGISTER-EOF-FLAG.                    00013100
+000132*                                                                 00013200
+000133 ANSWER-ONE-INQUIRY.                                              00013300
+000134     MOVE "N" TO FOUND-FLAG.                                      00013400
+000135     PERFORM SEARCH-ONE-REGISTER-ENTRY                            00013500
+000136         VARYING WS-SEARCH-SUB FROM 1 BY 1                        00013600
+000137         UNTIL WS-SEARCH-SUB > WS-REGISTER-COUNT.                 00013700
+000138     IF RECORD-WAS-FOUND                                          00013800
+000139         PERFORM PRINT-FOUND-LINE                                 00013900
+000140     ELSE                                                         00014000
+000141         PERFORM PRINT-NOT-FOUND-LINE                             00014100
+000142     END-IF.                                                      00014200
+000143     READ INQUIRY-FILE                                            00014300
+000144         AT END MOVE "Y" TO INQUIRY-EOF-FLAG.                     00014400
+000145*                                                                 00014500
+000146 SEARCH-ONE-REGISTER-ENTRY.                                       00014600
+000147     IF RGT-EMP-ID(WS-SEARCH-SUB) EQUAL INQ-EMP-ID                00014700
+000148         MOVE "Y" TO FOUND-FLAG                                   00014800
+000149         MOVE WS-SEARCH-SUB TO WS-FOUND-SUB                       00014900
+000150     END-IF.                                                      00015000
+000151*                                                                 00015100
+000152 PRINT-FOUND-LINE.                                                00015200
+000153     MOVE SPACES TO FOUND-LINE.                                   00015300
+000154     MOVE INQ-EMP-ID TO FL-EMP-ID.                                00015400
+000155     MOVE RGT-EMP-NAME(WS-FOUND-SUB) TO FL-EMP-NAME.              00015500
+000156     MOVE RGT-DEPARTMENT(WS-FOUND-SUB) TO FL-DEPARTMENT.          00015600
+000157     MOVE RGT-HOURS-WORKED(WS-FOUND-SUB) TO FL-HOURS.             00015700
+000158     MOVE RGT-PAYRATE(WS-FOUND-SUB) TO FL-RATE.                   00015800
+000159     MOVE RGT-LINE-AMOUNT(WS-FOUND-SUB) TO FL-LINE-AMOUNT.        00015900
+000160     WRITE PRINT-LINE FROM FOUND-LINE AFTER ADVANCING 2 LINES.    00016000
+000161*                                                                 00016100
+000162 PRINT-NOT-FOUND-LINE.                                            00016200
+000163     MOVE SPACES TO NOT-FOUND-LINE.                               00016300
+000164     MOVE INQ-EMP-ID TO NFL-EMP-ID.                               00016400
+000165     WRITE PRINT-LINE FROM NOT-FOUND-LINE AFTER ADVANCING 2 LINES.00016500
+000166*                                                                 00016600
+000167 CLOSING.                                                         00016700
+000168     CLOSE REGISTER-FILE, INQUIRY-FILE, PRINT-FILE.               00016800
