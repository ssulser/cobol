@@ -0,0 +1,203 @@
+000001 IDENTIFICATION DIVISION.                                         00000100
+000002 PROGRAM-ID. RATERECN.                                            00000200
+000003 AUTHOR. SIMON SULSER.                                            00000300
+000004 DATE-WRITTEN. 09/08/26.                                          00000400
+000005 DATE-COMPILED.                                                   00000500
+000006*                                                                 00000600
+000007*MODIFICATION HISTORY.                                            00000700
+000008*    2026-08-09  SS  INITIAL VERSION.  MATCHES PAYRATE'S CARD     00000800
+000009*                    DECK AGAINST PAYROLL'S INPUT FILE BY         00000900
+000010*                    EMPLOYEE ID AND NAME, AND REPORTS ANY        00001000
+000011*                    EMPLOYEE WHOSE PAYRATE-DECK RATE DOES NOT    00001100
+000012*                    AGREE WITH THE RATE PAYROLL IS ABOUT TO PAY. 00001200
+000013*                                                                 00001300
+000014 ENVIRONMENT DIVISION.                                            00001400
+000015 CONFIGURATION SECTION.                                           00001500
+000016 SOURCE-COMPUTER. IBM-370.                                        00001600
+000017 OBJECT-COMPUTER. IBM-370.                                        00001700
+000018*                                                                 00001800
+000019 INPUT-OUTPUT SECTION.                                            00001900
+000020 FILE-CONTROL.                                                    00002000
+000021     SELECT PAYRATE-FILE ASSIGN TO UT-S-PAYRATE.                  00002100
+000022     SELECT PAYROLL-FILE ASSIGN TO UT-S-PAYROLL.                  00002200
+000023     SELECT PRINT-FILE   ASSIGN TO UT-S-OUTPUT.                   00002300
+000024*                                                                 00002400
+000025 DATA DIVISION.                                                   00002500
+000026 FILE SECTION.                                                    00002600
+000027*PAYRATE-RECORD MIRRORS PAYRATE'S OWN CARD-RECORD LAYOUT.         00002700
+000028 FD  PAYRATE-FILE                                                 00002800
+000029     LABEL RECORD IS OMITTED.                                     00002900
+000030 01  PAYRATE-RECORD.                                              00003000
+000031     05  PR-NAME                 PIC X(25).                       00003100
+000032     05  PR-ID                   PIC X(10).                       00003200
+000033     05  PR-DEPARTMENT           PIC X(15).                       00003300
+000034     05  PR-RATE                 PIC 99V99.                       00003400
+000035     05  FILLER                  PIC X(26).                       00003500
+000036*                                                                 00003600
+000037*PAYROLL-RECORD MIRRORS PAYROLL'S OWN INPUT-RECORD LAYOUT.        00003700
+000038 FD  PAYROLL-FILE                                                 00003800
+000039     LABEL RECORD IS OMITTED.                                     00003900
+000040 01  PAYROLL-RECORD.                                              00004000
+000041     05  PY-NAME                 PIC X(25).                       00004100
+000042     05  PY-ID                   PIC X(10).                       00004200
+000043     05  PY-DEPARTMENT           PIC X(15).                       00004300
+000044     05  PY-RATE                 PIC 99V99.                       00004400
+000045     05  PY-SALARY-CODE          PIC X.                           00004500
+000046     05  PY-HOURS-WORKED         PIC 99.                          00004600
+000047     05  FILLER                  PIC X(23).                       00004700
+000048*                                                                 00004800
+000049 FD  PRINT-FILE                                                   00004900
+000050     LABEL RECORD IS OMITTED.                                     00005000
+000051 01  PRINT-LINE                  PIC X(96).                       00005100
+000052*                                                                 00005200
+000053 WORKING-STORAGE SECTION.                                         00005300
+000054*                                                                 00005400
+000055 01  PAYRATE-TABLE.                                               00005500
+000056     05  PAYRATE-ENTRY OCCURS 200 TIMES.                          00005600
+000057         10  PRT-NAME            PIC X(25).                       00005700
+000058         10  PRT-ID              PIC X(10).                       00005800
+000059         10  PRT-RATE            PIC 99V99.                       00005900
+000060 77  WS-PAYRATE-COUNT             PIC 999 VALUE 0.                00006000
+000061 77  WS-MATCH-SUB                 PIC 999 VALUE 0.                00006100
+000062*                                                                 00006200
+000063 77  PAYRATE-EOF-FLAG            PIC X VALUE "N".                 00006300
+000064     88  PAYRATE-IS-EOF          VALUE "Y".                       00006400
+000065 77  PAYROLL-EOF-FLAG            PIC X VALUE "N".                 00006500
+000066     88  PAYROLL-IS-EOF          VALUE "Y".                       00006600
+000067*                                                                 00006700
+000068 77  MATCH-FOUND-FLAG            PIC X VALUE "N".                 00006800
+000069     88  MATCH-WAS-FOUND         VALUE "Y".                       00006900
+000070 77  WS-MATCHED-RATE             PIC 99V99 VALUE 0.               00007000
+000071*                                                                 00007100
+000072 77  WS-PAYROLL-COUNT             PIC 999 VALUE 0.                00007200
+000073 77  WS-MATCHED-COUNT             PIC 999 VALUE 0.                00007300
+000074 77  WS-MISMATCH-COUNT            PIC 999 VALUE 0.                00007400
+000075 77  WS-NOT-FOUND-COUNT           PIC 999 VALUE 0.                00007500
+000076*                                                                 00007600
+000077 01  TITLE-LINE.                                                  00007700
+000078     05  FILLER                  PIC X(20) VALUE SPACES.          00007800
+000079     05  FILLER                  PIC X(40)                        00007900
+000080             VALUE "PAYRATE / PAYROLL RATE RECONCILIATION".       00008000
+000081*                                                                 00008100
+000082 01  MISMATCH-LINE.                                               00008200
+000083     05  FILLER                  PIC X(05) VALUE SPACES.          00008300
+000084     05  ML-NAME                 PIC X(25).                       00008400
+000085     05  ML-ID                   PIC X(10).                       00008500
+000086     05  FILLER                  PIC X(4) VALUE " PR:".           00008600
+000087     05  ML-PAYRATE-RATE         PIC $99.99.                      00008700
+000088     05  FILLER                  PIC X(4) VALUE " PY:".           00008800
+000089     05  ML-PAYROLL-RATE         PIC $99.99.                      00008900
+000090*                                                                 00009000
+000091 01  NOT-FOUND-LINE.                                              00009100
+000092     05  FILLER                  PIC X(05) VALUE SPACES.          00009200
+000093     05  NFL-NAME                PIC X(25).                       00009300
+000094     05  NFL-ID                  PIC X(10).                       00009400
+000095     05  FILLER                  PIC X(30)                        00009500
+000096             VALUE "NOT FOUND IN PAYRATE DECK".                   00009600
+000097*                                                                 00009700
+000098 01  SUMMARY-PROCESSED-LINE.                                      00009800
+000099     05  FILLER                  PIC X(05) VALUE SPACES.          00009900
+000100     05  FILLER                  PIC X(24)                        00010000
+000101             VALUE "PAYROLL RECORDS READ:   ".                    00010100
+000102     05  SPL-COUNT               PIC ZZ9.                         00010200
+000103*                                                                 00010300
+000104 01  SUMMARY-MATCHED-LINE.                                        00010400
+000105     05  FILLER                  PIC X(05) VALUE SPACES.          00010500
+000106     05  FILLER                  PIC X(24)                        00010600
+000107             VALUE "MATCHED, RATES AGREE:   ".                    00010700
+000108     05  SML-COUNT               PIC ZZ9.                         00010800
+000109*                                                                 00010900
+000110 01  SUMMARY-MISMATCH-LINE.                                       00011000
+000111     05  FILLER                  PIC X(05) VALUE SPACES.          00011100
+000112     05  FILLER                  PIC X(24)                        00011200
+000113             VALUE "MATCHED, RATES DIFFER:  ".                    00011300
+000114     05  SXL-COUNT               PIC ZZ9.                         00011400
+000115*                                                                 00011500
+000116 01  SUMMARY-NOT-FOUND-LINE.                                      00011600
+000117     05  FILLER                  PIC X(05) VALUE SPACES.          00011700
+000118     05  FILLER                  PIC X(24)                        00011800
+000119             VALUE "NOT IN PAYRATE DECK:    ".                    00011900
+000120     05  SNL-COUNT               PIC ZZ9.                         00012000
+000121*                                                                 00012100
+000122 PROCEDURE DIVISION.                                              00012200
+000123 000-MAIN.                                                        00012300
+000124     PERFORM INITIALIZATION.                                      00012400
+000125     PERFORM LOAD-ONE-PAYRATE-RECORD UNTIL PAYRATE-IS-EOF.        00012500
+000126     PERFORM RECONCILE-ONE-PAYROLL-RECORD UNTIL PAYROLL-IS-EOF.   00012600
+000127     PERFORM CLOSING.                                             00012700
+000128     STOP RUN.                                                    00012800
+000129*                                                                 00012900
+000130 INITIALIZATION.                                                  00013000
+000131     OPEN INPUT PAYRATE-FILE, PAYROLL-FILE,                       00013100
+000132          OUTPUT PRINT-FILE.                                      00013200
+000133     WRITE PRINT-LINE FROM TITLE-LINE AFTER ADVANCING 1 LINE.     00013300
+000134     READ PAYRATE-FILE                                            00013400
+000135         AT END MOVE "Y" TO PAYRATE-EOF-FLAG.                     00013500
+000136     READ PAYROLL-FILE                                            00013600
+000137         AT END MOVE "Y" TO PAYROLL-EOF-FLAG.                     00013700
+000138*                                                                 00013800
+000139 LOAD-ONE-PAYRATE-RECORD.                                         00013900
+000140     ADD 1 TO WS-PAYRATE-COUNT.                                   00014000
+000141     IF WS-PAYRATE-COUNT <= 200                                   00014100
+000142         MOVE PR-NAME TO PRT-NAME(WS-PAYRATE-COUNT)               00014200
+000143         MOVE PR-ID TO PRT-ID(WS-PAYRATE-COUNT)                   00014300
+000144         MOVE PR-RATE TO PRT-RATE(WS-PAYRATE-COUNT)               00014400
+000145     END-IF.                                                      00014500
+000146     READ PAYRATE-FILE                                            00014600
+000147         AT END MOVE "Y" TO PAYRATE-EOF-FLAG.                     00014700
+000148*                                                                 00014800
+000149 RECONCILE-ONE-PAYROLL-RECORD.                                    00014900
+000150     ADD 1 TO WS-PAYROLL-COUNT.                                   00015000
+000151     MOVE "N" TO MATCH-FOUND-FLAG.                                00015100
+000152     PERFORM MATCH-ONE-PAYRATE-ENTRY                              00015200
+000153         VARYING WS-MATCH-SUB FROM 1 BY 1                         00015300
+000154         UNTIL WS-MATCH-SUB > WS-PAYRATE-COUNT.                   00015400
+000155     IF MATCH-WAS-FOUND                                           00015500
+000156         IF WS-MATCHED-RATE EQUAL PY-RATE                         00015600
+000157             ADD 1 TO WS-MATCHED-COUNT                            00015700
+000158         ELSE                                                     00015800
+000159             ADD 1 TO WS-MISMATCH-COUNT                           00015900
+000160             PERFORM PRINT-MISMATCH-LINE                          00016000
+000161         END-IF                                                   00016100
+000162     ELSE                                                         00016200
+000163         ADD 1 TO WS-NOT-FOUND-COUNT                              00016300
+000164         PERFORM PRINT-NOT-FOUND-LINE                             00016400
+000165     END-IF.                                                      00016500
+000166     READ PAYROLL-FILE                                            00016600
+000167         AT END MOVE "Y" TO PAYROLL-EOF-FLAG.                     00016700
+000168*                                                                 00016800
+000169 MATCH-ONE-PAYRATE-ENTRY.                                         00016900
+000170     IF PRT-ID(WS-MATCH-SUB) EQUAL PY-ID                          00017000
+000171             OR PRT-NAME(WS-MATCH-SUB) EQUAL PY-NAME              00017100
+000172         MOVE "Y" TO MATCH-FOUND-FLAG                             00017200
+000173         MOVE PRT-RATE(WS-MATCH-SUB) TO WS-MATCHED-RATE           00017300
+000174     END-IF.                                                      00017400
+000175*                                                                 00017500
+000176 PRINT-MISMATCH-LINE.                                             00017600
+000177     MOVE SPACES TO MISMATCH-LINE.                                00017700
+000178     MOVE PY-NAME TO ML-NAME.                                     00017800
+000179     MOVE PY-ID TO ML-ID.                                         00017900
+000180     MOVE WS-MATCHED-RATE TO ML-PAYRATE-RATE.                     00018000
+000181     MOVE PY-RATE TO ML-PAYROLL-RATE.                             00018100
+000182     WRITE PRINT-LINE FROM MISMATCH-LINE AFTER ADVANCING 1 LINE.  00018200
+000183*                                                                 00018300
+000184 PRINT-NOT-FOUND-LINE.                                            00018400
+000185     MOVE SPACES TO NOT-FOUND-LINE.                               00018500
+000186     MOVE PY-NAME TO NFL-NAME.                                    00018600
+000187     MOVE PY-ID TO NFL-ID.                                        00018700
+000188     WRITE PRINT-LINE FROM NOT-FOUND-LINE AFTER ADVANCING 1 LINE. 00018800
+000189*                                                                 00018900
+000190 CLOSING.                                                         00019000
+000191     MOVE WS-PAYROLL-COUNT TO SPL-COUNT.                          00019100
+000192     WRITE PRINT-LINE FROM SUMMARY-PROCESSED-LINE                 00019200
+000193         AFTER ADVANCING 2 LINES.                                 00019300
+000194     MOVE WS-MATCHED-COUNT TO SML-COUNT.                          00019400
+000195     WRITE PRINT-LINE FROM SUMMARY-MATCHED-LINE                   00019500
+000196         AFTER ADVANCING 1 LINE.                                  00019600
+000197     MOVE WS-MISMATCH-COUNT TO SXL-COUNT.                         00019700
+000198     WRITE PRINT-LINE FROM SUMMARY-MISMATCH-LINE                  00019800
+000199         AFTER ADVANCING 1 LINE.                                  00019900
+000200     MOVE WS-NOT-FOUND-COUNT TO SNL-COUNT.                        00020000
+000201     WRITE PRINT-LINE FROM SUMMARY-NOT-FOUND-LINE                 00020100
+000202         AFTER ADVANCING 1 LINE.                                  00020200
+000203     CLOSE PAYRATE-FILE, PAYROLL-FILE, PRINT-FILE.                00020300
