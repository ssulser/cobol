@@ -0,0 +1,18 @@
+000001*EMPLOYEE.CPY                                                     00000100
+000002*                                                                  00000200
+000003*    2026-08-09  SS  NEW MEMBER.  COMMON EMPLOYEE IDENTIFICATION   00000300
+000004*                    FIELDS SHARED BY PAYRATE AND PAYROLL, SO THE  00000400
+000005*                    TWO PROGRAMS' EMPLOYEE RECORDS CANNOT DRIFT   00000500
+000006*                    INTO INCOMPATIBLE NAMES, SPELLINGS, OR        00000600
+000007*                    PICTURE CLAUSES.  WIDEN OR ADD A FIELD HERE   00000700
+000008*                    AND BOTH PROGRAMS PICK IT UP ON THEIR NEXT    00000800
+000009*                    COMPILE.                                      00000900
+000010*                                                                  00001000
+000011*    EACH PROGRAM'S OWN RECORD (CARD-RECORD IN PAYRATE,            00001100
+000012*    INPUT-RECORD IN PAYROLL) COPIES THIS MEMBER FIRST AND THEN    00001200
+000013*    ADDS WHATEVER PROGRAM-SPECIFIC FIELDS FOLLOW IT ON THE CARD.  00001300
+000014*                                                                  00001400
+000015     05  EMP-NAME                  PIC X(25).                      00001500
+000016     05  EMP-ID                    PIC X(10).                      00001600
+000017     05  EMP-DEPARTMENT            PIC X(15).                      00001700
+000018     05  EMP-PAYRATE               PIC 99V99.                      00001800
