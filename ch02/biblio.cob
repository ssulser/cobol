@@ -4,6 +4,21 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BIBLIOGRAPHY-LIST.
        AUTHOR. SIMON SULSER.
+      *
+      *MODIFICATION HISTORY.
+      *    2026-08-09  SS  GROUP THE LISTING BY BOOK-PUBLISHER WITH A
+      *                    SUBTOTAL PER PUBLISHER, PLUS A GRAND TOTAL.
+      *    2026-08-09  SS  ADD ISBN, CATEGORY, AND QTY-ON-HAND TO THE
+      *                    BOOK RECORD, PLUS AN INVENTORY VALUATION
+      *                    REPORT BY CATEGORY.
+      *    2026-08-09  SS  CONVERT BIBLIO-FILE TO AN INDEXED FILE KEYED
+      *                    ON BOOK-TITLE.  SEE BIBLIO-MAINTENANCE FOR
+      *                    THE ADD/CHANGE/DELETE PROGRAM THAT MAINTAINS IT.
+      *    2026-08-09  SS  LOAD THE FILE INTO A TABLE AND SORT IT BY
+      *                    BOOK-PUBLISHER SO THE PUBLISHER GROUPING AND
+      *                    ITS SUBTOTAL ACTUALLY PRINT TOGETHER, INSTEAD
+      *                    OF PRINTING STRAIGHT OFF THE FILE AND LEAVING
+      *                    ALL SUBTOTALS TO TRAIL AT THE END.
       *
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -12,7 +27,10 @@
       *
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT BIBLIO-FILE ASSIGN TO UT-S-INPUT.
+           SELECT BIBLIO-FILE ASSIGN TO UT-S-BIBLIO
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS BOOK-TITLE.
            SELECT PRINT-FILE ASSIGN TO UT-S-OUTPUT.
       *
        DATA DIVISION.
@@ -24,6 +42,9 @@
            05  BOOK-AUTHOR             PIC X(25).
            05  BOOK-PUBLISHER          PIC X(21).
            05  BOOK-PRICE              PIC 99V99.
+           05  BOOK-ISBN               PIC X(13).
+           05  BOOK-CATEGORY           PIC X(15).
+           05  BOOK-QTY-ON-HAND        PIC 9(4).
       *
        FD  PRINT-FILE
            LABEL RECORD IS OMITTED.
@@ -39,11 +60,79 @@
            05  FILLER                  PIC X(17).
       *
        WORKING-STORAGE SECTION.
+      *
+       01  BOOK-TABLE.
+           05  BOOK-ENTRY OCCURS 200 TIMES.
+               10  BT-TITLE                PIC X(30).
+               10  BT-AUTHOR               PIC X(25).
+               10  BT-PUBLISHER            PIC X(21).
+               10  BT-PRICE                PIC 99V99.
+               10  BT-ISBN                 PIC X(13).
+               10  BT-CATEGORY             PIC X(15).
+               10  BT-QTY-ON-HAND          PIC 9(4).
+       01  BOOK-SWAP-HOLD.
+           05  FILLER                  PIC X(30).
+           05  FILLER                  PIC X(25).
+           05  FILLER                  PIC X(21).
+           05  FILLER                  PIC 99V99.
+           05  FILLER                  PIC X(13).
+           05  FILLER                  PIC X(15).
+           05  FILLER                  PIC 9(4).
+       77  BOOK-COUNT                      PIC 999 VALUE 0.
+       77  BOOK-SUB                        PIC 999 VALUE 0.
+       77  SORT-PASS                       PIC 999 VALUE 0.
+       77  SORT-SUB                        PIC 999 VALUE 0.
+       77  SORT-LIMIT                      PIC 999 VALUE 0.
+       77  BIBLIO-EOF-FLAG                 PIC X VALUE "N".
+           88  BIBLIO-IS-EOF               VALUE "Y".
+       77  ACTUAL-PUBLISHER                PIC X(21) VALUE SPACES.
+       77  WS-PUBLISHER-SUBTOTAL           PIC 9(5)V99 VALUE 0.
+       77  GRAND-TOTAL-PRICE                PIC 9(5)V99 VALUE 0.
+      *
+       01  CATEGORY-TABLE.
+           05  CATEGORY-ENTRY OCCURS 20 TIMES.
+               10  CAT-NAME                PIC X(15).
+               10  CAT-VALUE               PIC 9(7)V99.
+       77  CATEGORY-COUNT                   PIC 99 VALUE 0.
+       77  CATEGORY-SUB                     PIC 99 VALUE 0.
+       77  CATEGORY-FOUND-FLAG              PIC X VALUE "N".
+           88  CATEGORY-ALREADY-SEEN        VALUE "Y".
+       77  EXTENDED-VALUE                   PIC 9(6)V99 VALUE 0.
+      *
+       01  PUBLISHER-SUBTOTAL-LINE.
+           05  FILLER                  PIC X(19) VALUE SPACES.
+           05  PSL-PUBLISHER           PIC X(21).
+           05  FILLER                  PIC X(4) VALUE SPACES.
+           05  FILLER                  PIC X(10) VALUE "SUBTOTAL: ".
+           05  PSL-SUBTOTAL            PIC $$$$$9.99.
+      *
+       01  GRAND-TOTAL-LINE.
+           05  FILLER                  PIC X(19) VALUE SPACES.
+           05  FILLER                  PIC X(19)
+                   VALUE "GRAND TOTAL PRICE: ".
+           05  GTL-TOTAL               PIC $$$$$9.99.
+      *
+       01  INVENTORY-TITLE-LINE.
+           05  FILLER                  PIC X(19) VALUE SPACES.
+           05  FILLER                  PIC X(27)
+                   VALUE "INVENTORY VALUATION REPORT".
+      *
+       01  CATEGORY-VALUE-LINE.
+           05  FILLER                  PIC X(19) VALUE SPACES.
+           05  CVL-CATEGORY            PIC X(15).
+           05  FILLER                  PIC X(4) VALUE SPACES.
+           05  FILLER                  PIC X(7) VALUE "VALUE: ".
+           05  CVL-VALUE               PIC $$,$$$,$$9.99.
       *
        PROCEDURE DIVISION.
        000-MAIN.
            PERFORM INITIALIZATION.
-           PERFORM READ-PROCESS-PRINT 15 TIMES.
+           PERFORM LOAD-ONE-RECORD UNTIL BIBLIO-IS-EOF.
+           PERFORM SORT-BOOK-TABLE.
+           PERFORM PRINT-ONE-BOOK-RECORD
+               VARYING BOOK-SUB FROM 1 BY 1
+               UNTIL BOOK-SUB > BOOK-COUNT
+               OR BOOK-SUB > 200.
            PERFORM CLOSING.
            STOP RUN.
       *
@@ -51,39 +140,134 @@
            OPEN INPUT BIBLIO-FILE.
            OPEN OUTPUT PRINT-FILE.
            MOVE SPACES TO PRINT-LINE.
+           READ BIBLIO-FILE
+               AT END MOVE "Y" TO BIBLIO-EOF-FLAG.
       *
-       READ-PROCESS-PRINT.
+       LOAD-ONE-RECORD.
+           ADD 1 TO BOOK-COUNT.
+           IF BOOK-COUNT <= 200
+               MOVE BOOK-TITLE OF BIBLIO-RECORD TO BT-TITLE(BOOK-COUNT)
+               MOVE BOOK-AUTHOR OF BIBLIO-RECORD TO
+                   BT-AUTHOR(BOOK-COUNT)
+               MOVE BOOK-PUBLISHER OF BIBLIO-RECORD TO
+                   BT-PUBLISHER(BOOK-COUNT)
+               MOVE BOOK-PRICE OF BIBLIO-RECORD TO
+                   BT-PRICE(BOOK-COUNT)
+               MOVE BOOK-ISBN OF BIBLIO-RECORD TO BT-ISBN(BOOK-COUNT)
+               MOVE BOOK-CATEGORY OF BIBLIO-RECORD TO
+                   BT-CATEGORY(BOOK-COUNT)
+               MOVE BOOK-QTY-ON-HAND OF BIBLIO-RECORD TO
+                   BT-QTY-ON-HAND(BOOK-COUNT)
+               ADD BOOK-PRICE OF BIBLIO-RECORD TO GRAND-TOTAL-PRICE
+               PERFORM UPDATE-CATEGORY-VALUE
+           END-IF.
            READ BIBLIO-FILE
-               AT END STOP RUN.
-           MOVE BOOK-TITLE OF BIBLIO-RECORD TO
-               BOOK-TITLE OF PRINT-LINE.
-           MOVE BOOK-AUTHOR OF BIBLIO-RECORD TO
-               BOOK-AUTHOR OF PRINT-LINE.
-           MOVE BOOK-PUBLISHER OF BIBLIO-RECORD TO
-               BOOK-PUBLISHER OF PRINT-LINE.
-           MOVE BOOK-PRICE OF BIBLIO-RECORD TO
-               BOOK-PRICE OF PRINT-LINE.
+               AT END MOVE "Y" TO BIBLIO-EOF-FLAG.
+      *
+       SORT-BOOK-TABLE.
+           IF BOOK-COUNT > 1
+               COMPUTE SORT-LIMIT = BOOK-COUNT - 1
+               IF SORT-LIMIT > 199
+                   MOVE 199 TO SORT-LIMIT
+               END-IF
+               PERFORM SORT-ONE-PASS
+                   VARYING SORT-PASS FROM 1 BY 1
+                   UNTIL SORT-PASS > SORT-LIMIT
+           END-IF.
+      *
+       SORT-ONE-PASS.
+           PERFORM COMPARE-AND-SWAP
+               VARYING SORT-SUB FROM 1 BY 1
+               UNTIL SORT-SUB > SORT-LIMIT.
+      *
+       COMPARE-AND-SWAP.
+           IF BT-PUBLISHER(SORT-SUB) > BT-PUBLISHER(SORT-SUB + 1)
+               MOVE BOOK-ENTRY(SORT-SUB) TO BOOK-SWAP-HOLD
+               MOVE BOOK-ENTRY(SORT-SUB + 1) TO BOOK-ENTRY(SORT-SUB)
+               MOVE BOOK-SWAP-HOLD TO BOOK-ENTRY(SORT-SUB + 1)
+           END-IF.
+      *
+       PRINT-ONE-BOOK-RECORD.
+           IF BT-PUBLISHER(BOOK-SUB) NOT EQUAL ACTUAL-PUBLISHER
+               IF ACTUAL-PUBLISHER NOT EQUAL SPACES
+                   PERFORM PRINT-ONE-PUBLISHER-SUBTOTAL
+               END-IF
+               MOVE BT-PUBLISHER(BOOK-SUB) TO ACTUAL-PUBLISHER
+               MOVE 0 TO WS-PUBLISHER-SUBTOTAL
+           END-IF.
+           MOVE BT-AUTHOR(BOOK-SUB) TO BOOK-AUTHOR OF PRINT-LINE.
+           MOVE BT-TITLE(BOOK-SUB) TO BOOK-TITLE OF PRINT-LINE.
+           MOVE BT-PUBLISHER(BOOK-SUB) TO BOOK-PUBLISHER OF PRINT-LINE.
+           MOVE BT-PRICE(BOOK-SUB) TO BOOK-PRICE OF PRINT-LINE.
            WRITE PRINT-LINE.
+           ADD BT-PRICE(BOOK-SUB) TO WS-PUBLISHER-SUBTOTAL.
+      *
+       PRINT-ONE-PUBLISHER-SUBTOTAL.
+           MOVE SPACES TO PUBLISHER-SUBTOTAL-LINE.
+           MOVE ACTUAL-PUBLISHER TO PSL-PUBLISHER.
+           MOVE WS-PUBLISHER-SUBTOTAL TO PSL-SUBTOTAL.
+           WRITE PRINT-LINE FROM PUBLISHER-SUBTOTAL-LINE.
+      *
+       UPDATE-CATEGORY-VALUE.
+           MULTIPLY BOOK-QTY-ON-HAND OF BIBLIO-RECORD
+               BY BOOK-PRICE OF BIBLIO-RECORD
+               GIVING EXTENDED-VALUE.
+           MOVE "N" TO CATEGORY-FOUND-FLAG.
+           PERFORM MATCH-CATEGORY-ENTRY
+               VARYING CATEGORY-SUB FROM 1 BY 1
+               UNTIL CATEGORY-SUB > CATEGORY-COUNT.
+           IF NOT CATEGORY-ALREADY-SEEN AND CATEGORY-COUNT < 20
+               ADD 1 TO CATEGORY-COUNT
+               MOVE BOOK-CATEGORY OF BIBLIO-RECORD
+                   TO CAT-NAME(CATEGORY-COUNT)
+               MOVE EXTENDED-VALUE TO CAT-VALUE(CATEGORY-COUNT)
+           END-IF.
+      *
+       MATCH-CATEGORY-ENTRY.
+           IF CAT-NAME(CATEGORY-SUB) EQUAL
+                   BOOK-CATEGORY OF BIBLIO-RECORD
+               ADD EXTENDED-VALUE TO CAT-VALUE(CATEGORY-SUB)
+               MOVE "Y" TO CATEGORY-FOUND-FLAG
+           END-IF.
       *
        CLOSING.
+           IF ACTUAL-PUBLISHER NOT EQUAL SPACES
+               PERFORM PRINT-ONE-PUBLISHER-SUBTOTAL
+           END-IF.
+           MOVE GRAND-TOTAL-PRICE TO GTL-TOTAL.
+           WRITE PRINT-LINE FROM GRAND-TOTAL-LINE.
+           PERFORM PRINT-INVENTORY-VALUATION.
            CLOSE BIBLIO-FILE, PRINT-FILE.
+      *
+       PRINT-INVENTORY-VALUATION.
+           WRITE PRINT-LINE FROM INVENTORY-TITLE-LINE
+               AFTER ADVANCING 2 LINES.
+           PERFORM PRINT-ONE-CATEGORY-VALUE
+               VARYING CATEGORY-SUB FROM 1 BY 1
+               UNTIL CATEGORY-SUB > CATEGORY-COUNT.
+      *
+       PRINT-ONE-CATEGORY-VALUE.
+           MOVE SPACES TO CATEGORY-VALUE-LINE.
+           MOVE CAT-NAME(CATEGORY-SUB) TO CVL-CATEGORY.
+           MOVE CAT-VALUE(CATEGORY-SUB) TO CVL-VALUE.
+           WRITE PRINT-LINE FROM CATEGORY-VALUE-LINE.
 /*
 //GO.INPUT  DD *
-MIS CONCEPTUAL FOUNDATIONS    MCGRAW-HILL BOOK CO      DAVIS, GORDON B.     1395
-COMPUTERS IN SOCIETY          MCGRAW-HILL BOOK CO.     SANDERS, DONALD H.   1095
-RPG FOR IBM SYSTEMS/360,370   PRENTICE-HALL, INC       LOSCHETTER, RICHARD P2050
-INTRO DIGITAL COMPUTING       ADOISON-WESLEY, INC.     RDEN, BRUCE W.       1395
-COMPUTER OATA PROCESSING      MCGRAW-HILL BOOK CO.     DAVIS, GORDON B.     1350
-EOP FOR AUDITORS              JOHN WILEY SONS INC      BROWN, HARRY         0795
-FUNDAMENTAL COBOL, IBM 360    PRENTICE-HALL, INC.      JONES, ROBERT L.     0950
-ELEMENTS OF PROGRAMMING STYLE MCGRAW-HILL BOOK         KERNIGHAN/PLAUGER CO.0395
-COMPUTER SORTING              PRENTICE-HALL, INC.      FLORES, IVAN         1495
-INTRODUCTION TO FORTRAN IV    RINEHART PRESS           DICKSON/SMITH        0675
-THE COMPUTERIZED SOCIETY      PRENTICE-HALL, INC.      MARTIN/NORMAN        1095
-COMPUTERS IN BUSINESS         MCGRAW HILL BOOK CO.     SANDERS, DONALD      0895
-GAME PLAYING WITH COMPUTERS   SPARTAN BOOKS            SPENCER, DONALD O.   1295
-INTRO TO DECISION SCIENCE     PETROCELLI/CHARTER       LEE/MOORE            1450
-AUDIT AND CONTROL OF COMP.SYS.PETROCELLI/CHARTER       JANCURA, ELISE G.    1395
+MIS CONCEPTUAL FOUNDATIONS    MCGRAW-HILL BOOK CO      DAVIS, GORDON B.     13959780070158310MIS            0012
+COMPUTERS IN SOCIETY          MCGRAW-HILL BOOK CO.     SANDERS, DONALD H.   10959780070549020SOCIETY        0008
+RPG FOR IBM SYSTEMS/360,370   PRENTICE-HALL, INC       LOSCHETTER, RICHARD P20509780134810030PROGRAMMING    0005
+INTRO DIGITAL COMPUTING       ADOISON-WESLEY, INC.     RDEN, BRUCE W.       13959780201004940HARDWARE       0020
+COMPUTER OATA PROCESSING      MCGRAW-HILL BOOK CO.     DAVIS, GORDON B.     13509780070158150MIS            0015
+EOP FOR AUDITORS              JOHN WILEY SONS INC      BROWN, HARRY         07959780471044060AUDIT          0007
+FUNDAMENTAL COBOL, IBM 360    PRENTICE-HALL, INC.      JONES, ROBERT L.     09509780134339070PROGRAMMING    0010
+ELEMENTS OF PROGRAMMING STYLE MCGRAW-HILL BOOK         KERNIGHAN/PLAUGER CO.03959780070342080PROGRAMMING    0004
+COMPUTER SORTING              PRENTICE-HALL, INC.      FLORES, IVAN         14959780131646090ALGORITHMS     0009
+INTRODUCTION TO FORTRAN IV    RINEHART PRESS           DICKSON/SMITH        06759780882750100PROGRAMMING    0006
+THE COMPUTERIZED SOCIETY      PRENTICE-HALL, INC.      MARTIN/NORMAN        10959780131654110SOCIETY        0011
+COMPUTERS IN BUSINESS         MCGRAW HILL BOOK CO.     SANDERS, DONALD      08959780070549120BUSINESS       0013
+GAME PLAYING WITH COMPUTERS   SPARTAN BOOKS            SPENCER, DONALD O.   12959780876910130ALGORITHMS     0003
+INTRO TO DECISION SCIENCE     PETROCELLI/CHARTER       LEE/MOORE            14509780884050140BUSINESS       0002
+AUDIT AND CONTROL OF COMP.SYS.PETROCELLI/CHARTER       JANCURA, ELISE G.    13959780884050150AUDIT          0008
 /*
 //GO.OUTPUT DD SYSOUT=*,
 //             DCB=(RECFM=FBA,LRECL=132,BLKSIZE=13200)
