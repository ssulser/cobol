@@ -0,0 +1,242 @@
+//SIMONCO JOB (1),'BIBLIO MAINT',CLASS=A,MSGCLASS=A
+//LEAPY  EXEC PROC=COB2UCG,SYSOUT='*'
+//SYSIN   DD *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BIBLIO-MAINTENANCE.
+       AUTHOR. SIMON SULSER.
+      *
+      *MODIFICATION HISTORY.
+      *    2026-08-09  SS  INITIAL VERSION.  ADDS, CHANGES, AND DELETES
+      *                    BOOKS ON THE INDEXED BIBLIO-FILE FROM A DECK
+      *                    OF ADD/CHANGE/DELETE TRANSACTION CARDS, SO
+      *                    CATALOG UPKEEP NO LONGER MEANS RE-PUNCHING
+      *                    THE WHOLE INPUT DECK.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO UT-S-TRANS.
+           SELECT BIBLIO-FILE ASSIGN TO UT-S-BIBLIO
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BOOK-TITLE.
+           SELECT PRINT-FILE ASSIGN TO UT-S-OUTPUT.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE
+           LABEL RECORD IS OMITTED.
+       01  TRANSACTION-RECORD.
+           05  TRANS-CODE              PIC X.
+               88  TRANS-IS-ADD        VALUE "A".
+               88  TRANS-IS-CHANGE     VALUE "C".
+               88  TRANS-IS-DELETE     VALUE "D".
+           05  TRANS-TITLE             PIC X(30).
+           05  TRANS-AUTHOR            PIC X(25).
+           05  TRANS-PUBLISHER         PIC X(21).
+           05  TRANS-PRICE             PIC 99V99.
+           05  TRANS-ISBN              PIC X(13).
+           05  TRANS-CATEGORY          PIC X(15).
+           05  TRANS-QTY-ON-HAND       PIC 9(4).
+      *
+      *BIBLIO-RECORD MIRRORS BIBLIOGRAPHY-LIST'S OWN MASTER LAYOUT.
+       FD  BIBLIO-FILE
+           LABEL RECORD IS OMITTED.
+       01  BIBLIO-RECORD.
+           05  BOOK-TITLE              PIC X(30).
+           05  BOOK-AUTHOR             PIC X(25).
+           05  BOOK-PUBLISHER          PIC X(21).
+           05  BOOK-PRICE              PIC 99V99.
+           05  BOOK-ISBN               PIC X(13).
+           05  BOOK-CATEGORY           PIC X(15).
+           05  BOOK-QTY-ON-HAND        PIC 9(4).
+      *
+       FD  PRINT-FILE
+           LABEL RECORD IS OMITTED.
+       01  PRINT-LINE                  PIC X(96).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       77  TRANSACTION-EOF-FLAG        PIC X VALUE "N".
+           88  TRANSACTION-IS-EOF      VALUE "Y".
+      *
+       77  TRANSACTIONS-READ           PIC 999 VALUE 0.
+       77  TRANSACTIONS-ADDED          PIC 999 VALUE 0.
+       77  TRANSACTIONS-CHANGED        PIC 999 VALUE 0.
+       77  TRANSACTIONS-DELETED        PIC 999 VALUE 0.
+       77  TRANSACTIONS-REJECTED       PIC 999 VALUE 0.
+       77  TRANS-RESULT-TEXT           PIC X(20) VALUE SPACES.
+      *
+       01  TITLE-LINE.
+           05  FILLER                  PIC X(20) VALUE SPACES.
+           05  FILLER                  PIC X(30)
+                   VALUE "BIBLIOGRAPHY FILE MAINTENANCE".
+      *
+       01  TRANSACTION-LINE.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  TL-CODE                 PIC X.
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  TL-TITLE                PIC X(30).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  TL-RESULT               PIC X(20).
+      *
+       01  SUMMARY-READ-LINE.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  FILLER                  PIC X(24)
+                   VALUE "TRANSACTIONS READ:      ".
+           05  SRL-COUNT               PIC ZZ9.
+      *
+       01  SUMMARY-ADDED-LINE.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  FILLER                  PIC X(24)
+                   VALUE "BOOKS ADDED:            ".
+           05  SAL-COUNT               PIC ZZ9.
+      *
+       01  SUMMARY-CHANGED-LINE.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  FILLER                  PIC X(24)
+                   VALUE "BOOKS CHANGED:          ".
+           05  SCL-COUNT               PIC ZZ9.
+      *
+       01  SUMMARY-DELETED-LINE.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  FILLER                  PIC X(24)
+                   VALUE "BOOKS DELETED:          ".
+           05  SDL-COUNT               PIC ZZ9.
+      *
+       01  SUMMARY-REJECTED-LINE.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  FILLER                  PIC X(24)
+                   VALUE "TRANSACTIONS REJECTED:  ".
+           05  SXL-COUNT               PIC ZZ9.
+      *
+       PROCEDURE DIVISION.
+       000-MAIN.
+           PERFORM INITIALIZATION.
+           PERFORM PROCESS-ONE-TRANSACTION UNTIL TRANSACTION-IS-EOF.
+           PERFORM CLOSING.
+           STOP RUN.
+      *
+       INITIALIZATION.
+           OPEN INPUT TRANSACTION-FILE.
+           OPEN I-O BIBLIO-FILE.
+           OPEN OUTPUT PRINT-FILE.
+           WRITE PRINT-LINE FROM TITLE-LINE AFTER ADVANCING 1 LINE.
+           READ TRANSACTION-FILE
+               AT END MOVE "Y" TO TRANSACTION-EOF-FLAG.
+      *
+       PROCESS-ONE-TRANSACTION.
+           ADD 1 TO TRANSACTIONS-READ.
+           IF TRANS-IS-ADD
+               PERFORM ADD-BOOK
+           ELSE
+               IF TRANS-IS-CHANGE
+                   PERFORM CHANGE-BOOK
+               ELSE
+                   IF TRANS-IS-DELETE
+                       PERFORM DELETE-BOOK
+                   ELSE
+                       PERFORM REJECT-TRANSACTION
+                   END-IF
+               END-IF
+           END-IF.
+           READ TRANSACTION-FILE
+               AT END MOVE "Y" TO TRANSACTION-EOF-FLAG.
+      *
+       ADD-BOOK.
+           MOVE TRANS-TITLE TO BOOK-TITLE.
+           MOVE TRANS-AUTHOR TO BOOK-AUTHOR.
+           MOVE TRANS-PUBLISHER TO BOOK-PUBLISHER.
+           MOVE TRANS-PRICE TO BOOK-PRICE.
+           MOVE TRANS-ISBN TO BOOK-ISBN.
+           MOVE TRANS-CATEGORY TO BOOK-CATEGORY.
+           MOVE TRANS-QTY-ON-HAND TO BOOK-QTY-ON-HAND.
+           WRITE BIBLIO-RECORD
+               INVALID KEY
+                   ADD 1 TO TRANSACTIONS-REJECTED
+                   MOVE "REJECTED-DUPLICATE" TO TRANS-RESULT-TEXT
+               NOT INVALID KEY
+                   ADD 1 TO TRANSACTIONS-ADDED
+                   MOVE "ADDED" TO TRANS-RESULT-TEXT
+           END-WRITE.
+           PERFORM PRINT-TRANSACTION-LINE.
+      *
+       CHANGE-BOOK.
+           MOVE TRANS-TITLE TO BOOK-TITLE.
+           READ BIBLIO-FILE
+               INVALID KEY
+                   ADD 1 TO TRANSACTIONS-REJECTED
+                   MOVE "REJECTED-NOT-FOUND" TO TRANS-RESULT-TEXT
+               NOT INVALID KEY
+                   MOVE TRANS-AUTHOR TO BOOK-AUTHOR
+                   MOVE TRANS-PUBLISHER TO BOOK-PUBLISHER
+                   MOVE TRANS-PRICE TO BOOK-PRICE
+                   MOVE TRANS-ISBN TO BOOK-ISBN
+                   MOVE TRANS-CATEGORY TO BOOK-CATEGORY
+                   MOVE TRANS-QTY-ON-HAND TO BOOK-QTY-ON-HAND
+                   REWRITE BIBLIO-RECORD
+                       INVALID KEY
+                           ADD 1 TO TRANSACTIONS-REJECTED
+                           MOVE "REJECTED-REWRITE" TO TRANS-RESULT-TEXT
+                       NOT INVALID KEY
+                           ADD 1 TO TRANSACTIONS-CHANGED
+                           MOVE "CHANGED" TO TRANS-RESULT-TEXT
+                   END-REWRITE
+           END-READ.
+           PERFORM PRINT-TRANSACTION-LINE.
+      *
+       DELETE-BOOK.
+           MOVE TRANS-TITLE TO BOOK-TITLE.
+           DELETE BIBLIO-FILE
+               INVALID KEY
+                   ADD 1 TO TRANSACTIONS-REJECTED
+                   MOVE "REJECTED-NOT-FOUND" TO TRANS-RESULT-TEXT
+               NOT INVALID KEY
+                   ADD 1 TO TRANSACTIONS-DELETED
+                   MOVE "DELETED" TO TRANS-RESULT-TEXT
+           END-DELETE.
+           PERFORM PRINT-TRANSACTION-LINE.
+      *
+       REJECT-TRANSACTION.
+           ADD 1 TO TRANSACTIONS-REJECTED.
+           MOVE "REJECTED-BAD-CODE" TO TRANS-RESULT-TEXT.
+           PERFORM PRINT-TRANSACTION-LINE.
+      *
+       PRINT-TRANSACTION-LINE.
+           MOVE SPACES TO TRANSACTION-LINE.
+           MOVE TRANS-CODE TO TL-CODE.
+           MOVE TRANS-TITLE TO TL-TITLE.
+           MOVE TRANS-RESULT-TEXT TO TL-RESULT.
+           WRITE PRINT-LINE FROM TRANSACTION-LINE AFTER ADVANCING 1 LINE.
+      *
+       CLOSING.
+           MOVE TRANSACTIONS-READ TO SRL-COUNT.
+           WRITE PRINT-LINE FROM SUMMARY-READ-LINE
+               AFTER ADVANCING 2 LINES.
+           MOVE TRANSACTIONS-ADDED TO SAL-COUNT.
+           WRITE PRINT-LINE FROM SUMMARY-ADDED-LINE
+               AFTER ADVANCING 1 LINE.
+           MOVE TRANSACTIONS-CHANGED TO SCL-COUNT.
+           WRITE PRINT-LINE FROM SUMMARY-CHANGED-LINE
+               AFTER ADVANCING 1 LINE.
+           MOVE TRANSACTIONS-DELETED TO SDL-COUNT.
+           WRITE PRINT-LINE FROM SUMMARY-DELETED-LINE
+               AFTER ADVANCING 1 LINE.
+           MOVE TRANSACTIONS-REJECTED TO SXL-COUNT.
+           WRITE PRINT-LINE FROM SUMMARY-REJECTED-LINE
+               AFTER ADVANCING 1 LINE.
+           CLOSE TRANSACTION-FILE, BIBLIO-FILE, PRINT-FILE.
+/*
+//GO.TRANS  DD *
+AA NEW BOOK ON COBOL           SAMPLE PUBLISHING CO.    NOBODY, N. A.        29959780000000001PROGRAMMING    0025
+CFUNDAMENTAL COBOL, IBM 360    PRENTICE-HALL, INC.      JONES, ROBERT L.     10509780134339070PROGRAMMING    0020
+DGAME PLAYING WITH COMPUTERS
+XNOT A VALID TRANSACTION CODE
+/*
+//GO.OUTPUT DD SYSOUT=*,
+//             DCB=(RECFM=FBA,LRECL=96,BLKSIZE=9600)
+//
