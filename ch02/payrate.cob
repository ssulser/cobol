@@ -7,82 +7,325 @@
        DATE-WRITTEN. 24/05/17.                                          00000700
        DATE-COMPILED.                                                   00000800
       *                                                                 00000900
-       ENVIRONMENT DIVISION.                                            00001000
-       CONFIGURATION SECTION.                                           00001100
-       SOURCE-COMPUTER. IBM-370.                                        00001200
-       OBJECT-COMPUTER. IBM-370.                                        00001300
-      *                                                                 00001401
-       INPUT-OUTPUT SECTION.                                            00001501
-       FILE-CONTROL.                                                    00001601
-           SELECT CARD-FILE ASSIGN TO UT-S-INPUT.                       00001701
-           SELECT PRINT-FILE ASSIGN TO UT-S-OUTPUT.                     00001801
-      *                                                                 00001901
-       DATA DIVISION.                                                   00002001
-       FILE SECTION.                                                    00002101
-       FD  CARD-FILE                                                    00002201
-           LABEL RECORD IS OMITTED.                                     00002301
-       01  CARD-RECORD.                                                 00002401
-           05  EMP-NAME-IN             PIC X(25).                       00002501
-           05  EMP-ID-IN               PIC X(10).                       00002601
-           05  EMP-DEPARTEMENT-IN      PIC X(15).                       00002701
-           05  EMP-RATE-OF-PAY-IN      PIC 99V99.                       00002801
-           05  FILLER                  PIC X(26).                       00002901
-      *                                                                 00003001
-       FD  PRINT-FILE                                                   00003101
-           LABEL RECORD IS OMITTED.                                     00003201
-       01  PRINT-LINE.                                                  00003301
-           05  FILLER                  PIC X(21).                       00003401
-           05  EMP-NAME-OUT            PIC X(25).                       00003501
-           05  FILLER                  PIC X(5).                        00003601
-           05  EMP-ID-OUT              PIC X(10).                       00003701
-           05  FILLER                  PIC X(10).                       00003801
-           05  EMP-DEPARTEMENT-OUT     PIC X(15).                       00003901
-           05  FILLER                  PIC X(5).                        00004001
-           05  EMP-RATE-OF-PAY-OUT     PIC $99.99.                      00004101
-      *                                                                 00004201
-       WORKING-STORAGE SECTION.                                         00004301
-      *                                                                 00004401
-       PROCEDURE DIVISION.                                              00004501
-       000-MAIN.                                                        00004601
-           PERFORM INITIALIZATION.                                      00004701
-           PERFORM READ-AND-PRINT 15 TIMES.                             00004801
-           PERFORM CLOSING.                                             00004901
-           STOP RUN.                                                    00005001
-      *                                                                 00005101
-       INITIALIZATION.                                                  00005201
-           OPEN INPUT CARD-FILE,                                        00005301
-                OUTPUT PRINT-FILE.                                      00005401
-      *                                                                 00005501
-       READ-AND-PRINT.                                                  00005601
-           MOVE SPACES TO PRINT-LINE.                                   00005701
-           READ CARD-FILE                                               00005801
-               AT END STOP RUN.                                         00005901
-           MOVE EMP-NAME-IN TO EMP-NAME-OUT.                            00006001
-           MOVE EMP-ID-IN TO EMP-ID-OUT.                                00006101
-           MOVE EMP-DEPARTEMENT-IN TO EMP-DEPARTEMENT-OUT.              00006201
-           MOVE EMP-RATE-OF-PAY-IN TO EMP-RATE-OF-PAY-OUT.              00006301
-           WRITE PRINT-LINE.                                            00006401
-      *                                                                 00006501
-       CLOSING.                                                         00006601
-           CLOSE CARD-FILE, PRINT-FILE.                                 00006701
-/*                                                                      00006801
-//GO.INPUT DD *                                                         00006901
-JOSHUA WATSON            447-221-88BUDGET CONTROL 4856                  00007001
-LAUREN RODRIGUEZ         123-456-87MARKETING      5000                  00007101
-NATHAN SCOTT             654-852-85ACCOUNTING     7500                  00007201
-BENJAMIN PEREZ           159-753-56STRATEGIES     5600                  00007301
-ASHLEY WARD              612-782-12OPERATIONS     6250                  00007401
-EVELYN BELL              963-852-45PLANNING SPC   5875                  00007501
-GABRIEL ANDERSON         854-698-14RESEARCH       5687                  00007601
-TIMOTHY CARTER           654-852-99BRAND DIRECTOR 6352                  00007701
-OLIVER MOORE             112-254-56MARKETING      5345                  00007801
-OWEN WOOD                787-584-55IT SERVICES    6541                  00007901
-ROBERT ROSS              446-187-53RESEARCH       5988                  00008001
-HEATHER THOMAS           268-471-77IT SERVICES    5784                  00008101
-MEGAN SANDERS            784-885-69ACCOUNTING     6582                  00008201
-AUBREY COLLINS           456-753-12RESEARCH       5874                  00008301
-JAMES WASHINGTON         574-698-55FINANCE MANAGER8500                  00008401
-/*                                                                      00008501
-//GO.OUTPUT DD SYSOUT=*,                                                00008601
-//             DCB=(RECFM=FBA,LRECL=132,BLKSIZE=13200)                  00008701
-//                                                                      00008801
+      *MODIFICATION HISTORY.                                            00001000
+      *    2026-08-09  SS  ADD A PER-DEPARTMENT AVERAGE/MIN/MAX PAY     00001100
+      *                    RATE FOOTER, COMPUTED ACROSS CARD-FILE.      00001200
+      *    2026-08-09  SS  DRIVE READ-AND-PRINT OFF END-OF-FILE INSTEAD 00001300
+      *                    OF A FIXED 15 TIMES; ADD A COUNT TRAILER.    00001400
+      *    2026-08-09  SS  MASK EMP-ID-OUT ON THE PRINTED REPORT TO THE 00001500
+      *                    LAST FOUR CHARACTERS.                        00001600
+      *    2026-08-09  SS  SORT AND GROUP THE LISTING BY DEPARTMENT.    00001700
+      *    2026-08-09  SS  DIVERT ZERO-RATE/BLANK-ID CARDS TO AN ERROR  00001800
+      *                    LISTING INSTEAD OF PRINTING THEM.            00001900
+      *    2026-08-09  SS  DROP THE "-IN" SUFFIX AND PULL EMP-NAME/     00001910
+      *                    EMP-ID/EMP-DEPARTMENT/EMP-PAYRATE OUT INTO   00001920
+      *                    A COPYBOOK SHARED WITH PAYROLL SO THE TWO    00001930
+      *                    PROGRAMS' EMPLOYEE RECORDS CANNOT DRIFT      00001940
+      *                    APART.                                       00001950
+      *                                                                 00002000
+       ENVIRONMENT DIVISION.                                            00002100
+       CONFIGURATION SECTION.                                           00002200
+       SOURCE-COMPUTER. IBM-370.                                        00002300
+       OBJECT-COMPUTER. IBM-370.                                        00002400
+      *                                                                 00002500
+       INPUT-OUTPUT SECTION.                                            00002600
+       FILE-CONTROL.                                                    00002700
+           SELECT CARD-FILE ASSIGN TO UT-S-INPUT.                       00002800
+           SELECT PRINT-FILE ASSIGN TO UT-S-OUTPUT.                     00002900
+           SELECT ERROR-FILE ASSIGN TO UT-S-ERRORS.                     00003000
+      *                                                                 00003100
+       DATA DIVISION.                                                   00003200
+       FILE SECTION.                                                    00003300
+       FD  CARD-FILE                                                    00003400
+           LABEL RECORD IS OMITTED.                                     00003500
+       01  CARD-RECORD.                                                 00003600
+      *    EMP-NAME, EMP-ID, EMP-DEPARTMENT, AND EMP-PAYRATE COME       00003620
+      *    FROM THE SHARED EMPLOYEE.CPY MEMBER ALSO USED BY PAYROLL.    00003640
+           COPY EMPLOYEE.                                               00003660
+           05  FILLER                  PIC X(26).                       00004100
+      *                                                                 00004200
+       FD  PRINT-FILE                                                   00004300
+           LABEL RECORD IS OMITTED.                                     00004400
+       01  PRINT-LINE.                                                  00004500
+           05  FILLER                  PIC X(21).                       00004600
+           05  EMP-NAME-OUT            PIC X(25).                       00004700
+           05  FILLER                  PIC X(5).                        00004800
+           05  EMP-ID-OUT              PIC X(10).                       00004900
+           05  FILLER                  PIC X(10).                       00005000
+           05  EMP-DEPARTEMENT-OUT     PIC X(15).                       00005100
+           05  FILLER                  PIC X(5).                        00005200
+           05  EMP-RATE-OF-PAY-OUT     PIC $99.99.                      00005300
+      *                                                                 00005400
+       FD  ERROR-FILE                                                   00005500
+           LABEL RECORD IS OMITTED.                                     00005600
+       01  ERROR-RECORD.                                                00005700
+           05  ERR-NAME                PIC X(25).                       00005800
+           05  ERR-ID                  PIC X(10).                       00005900
+           05  ERR-DEPARTMENT          PIC X(15).                       00006000
+           05  ERR-RATE                PIC 99V99.                       00006100
+           05  ERR-REASON              PIC X(30).                       00006200
+      *                                                                 00006300
+       WORKING-STORAGE SECTION.                                         00006400
+      *                                                                 00006500
+       77  CARD-BAD-FLAG               PIC X VALUE "N".                 00006600
+           88  CARD-IS-BAD             VALUE "Y".                       00006700
+       77  CARD-REASON                 PIC X(30) VALUE SPACES.          00006800
+       77  WS-ERROR-COUNT              PIC 999 VALUE 0.                 00006900
+      *                                                                 00007000
+       01  ERROR-COUNT-LINE.                                            00007100
+           05  FILLER                  PIC X(21) VALUE SPACES.          00007200
+           05  FILLER                  PIC X(24)                        00007300
+                   VALUE "CARDS REJECTED IN ERROR:".                    00007400
+           05  ECL-COUNT               PIC ZZ9.                         00007500
+      *                                                                 00007600
+       01  DEPT-RATE-TABLE.                                             00007700
+           05  DEPT-RATE-ENTRY OCCURS 50 TIMES.                         00007800
+               10  DRT-DEPARTMENT      PIC X(15).                       00007900
+               10  DRT-COUNT           PIC 999.                         00008000
+               10  DRT-TOTAL           PIC 9(6)V99.                     00008100
+               10  DRT-MIN             PIC 99V99.                       00008200
+               10  DRT-MAX             PIC 99V99.                       00008300
+      *                                                                 00008400
+       77  WS-DEPT-COUNT               PIC 99 VALUE 0.                  00008500
+       77  WS-DEPT-SUB                 PIC 99 VALUE 0.                  00008600
+       77  DEPT-FOUND-FLAG             PIC X VALUE "N".                 00008700
+           88  DEPT-ALREADY-SEEN       VALUE "Y".                       00008800
+       77  WS-DEPT-AVERAGE             PIC 99V99 VALUE 0.               00008900
+       77  FLAG-EOF                    PIC X VALUE "N".                 00009000
+           88  IS-EOF                  VALUE "Y".                       00009100
+       77  WS-RECORD-COUNT              PIC 9(3) VALUE 0.               00009200
+      *                                                                 00009300
+       01  RECORD-COUNT-LINE.                                           00009400
+           05  FILLER                  PIC X(21) VALUE SPACES.          00009500
+           05  FILLER                  PIC X(19)                        00009600
+                   VALUE "EMPLOYEES PRINTED: ".                         00009700
+           05  RCL-COUNT               PIC ZZ9.                         00009800
+      *                                                                 00009900
+       01  CARD-TABLE.                                                  00010000
+           05  CARD-ENTRY OCCURS 200 TIMES.                             00010100
+               10  CT-NAME             PIC X(25).                       00010200
+               10  CT-ID               PIC X(10).                       00010300
+               10  CT-DEPARTMENT       PIC X(15).                       00010400
+               10  CT-RATE             PIC 99V99.                       00010500
+      *                                                                 00010600
+       01  CARD-SWAP-HOLD.                                              00010700
+           05  CSH-NAME                PIC X(25).                       00010800
+           05  CSH-ID                  PIC X(10).                       00010900
+           05  CSH-DEPARTMENT          PIC X(15).                       00011000
+           05  CSH-RATE                PIC 99V99.                       00011100
+      *                                                                 00011200
+       77  WS-CARD-COUNT                PIC 999 VALUE 0.                00011300
+       77  WS-CARD-SUB                  PIC 999 VALUE 0.                00011400
+       77  WS-SORT-PASS                 PIC 999 VALUE 0.                00011500
+       77  WS-SORT-SUB                  PIC 999 VALUE 0.                00011600
+       77  WS-SORT-LIMIT                PIC 999 VALUE 0.                00011700
+      *                                                                 00011800
+       01  DEPARTMENT-BREAK-LINE.                                       00011900
+           05  FILLER                  PIC X(21) VALUE SPACES.          00012000
+           05  FILLER                  PIC X(12) VALUE "DEPARTMENT: ".  00012100
+           05  DBL-DEPARTMENT          PIC X(15).                       00012200
+      *                                                                 00012300
+       01  DEPT-STATS-TITLE-LINE.                                       00012400
+           05  FILLER                  PIC X(21) VALUE SPACES.          00012500
+           05  FILLER                  PIC X(30)                        00012600
+                   VALUE "DEPARTMENT PAY RATE SUMMARY".                 00012700
+      *                                                                 00012800
+       01  DEPT-STATS-DETAIL-LINE.                                      00012900
+           05  FILLER                  PIC X(21) VALUE SPACES.          00013000
+           05  DSL-DEPARTMENT          PIC X(15).                       00013100
+           05  FILLER                  PIC X(6) VALUE " AVG:".          00013200
+           05  DSL-AVERAGE             PIC $99.99.                      00013300
+           05  FILLER                  PIC X(6) VALUE " MIN:".          00013400
+           05  DSL-MIN                 PIC $99.99.                      00013500
+           05  FILLER                  PIC X(6) VALUE " MAX:".          00013600
+           05  DSL-MAX                 PIC $99.99.                      00013700
+      *                                                                 00013800
+       PROCEDURE DIVISION.                                              00013900
+       000-MAIN.                                                        00014000
+           PERFORM INITIALIZATION.                                      00014100
+           PERFORM LOAD-ONE-RECORD UNTIL IS-EOF.                        00014200
+           PERFORM SORT-CARD-TABLE.                                     00014300
+           PERFORM PRINT-SORTED-RECORDS.                                00014400
+           PERFORM CLOSING.                                             00014500
+           STOP RUN.                                                    00014600
+      *                                                                 00014700
+       INITIALIZATION.                                                  00014800
+           OPEN INPUT CARD-FILE,                                        00014900
+                OUTPUT PRINT-FILE, ERROR-FILE.                          00015000
+           READ CARD-FILE                                               00015100
+               AT END MOVE "Y" TO FLAG-EOF.                             00015200
+      *                                                                 00015300
+       LOAD-ONE-RECORD.                                                 00015400
+           PERFORM EDIT-CARD-RECORD.                                    00015500
+           IF CARD-IS-BAD                                               00015600
+               PERFORM WRITE-ERROR-RECORD                               00015700
+           ELSE                                                         00015800
+               PERFORM STORE-CARD-RECORD                                00015900
+           END-IF.                                                      00016000
+           READ CARD-FILE                                               00016100
+               AT END MOVE "Y" TO FLAG-EOF.                             00016200
+      *                                                                 00016300
+       EDIT-CARD-RECORD.                                                00016400
+           MOVE "N" TO CARD-BAD-FLAG.                                   00016500
+           IF EMP-ID EQUAL SPACES                                       00016600
+               MOVE "Y" TO CARD-BAD-FLAG                                00016700
+               MOVE "BLANK EMPLOYEE ID" TO CARD-REASON                  00016800
+           ELSE                                                         00016900
+               IF EMP-PAYRATE EQUAL ZERO                                00017000
+                   MOVE "Y" TO CARD-BAD-FLAG                            00017100
+                   MOVE "ZERO RATE OF PAY" TO CARD-REASON               00017200
+               END-IF                                                   00017300
+           END-IF.                                                      00017400
+      *                                                                 00017500
+       WRITE-ERROR-RECORD.                                              00017600
+           MOVE EMP-NAME TO ERR-NAME.                                   00017700
+           MOVE EMP-ID TO ERR-ID.                                       00017800
+           MOVE EMP-DEPARTMENT TO ERR-DEPARTMENT.                       00017900
+           MOVE EMP-PAYRATE TO ERR-RATE.                                00018000
+           MOVE CARD-REASON TO ERR-REASON.                              00018100
+           WRITE ERROR-RECORD.                                          00018200
+           ADD 1 TO WS-ERROR-COUNT.                                     00018300
+      *                                                                 00018400
+       STORE-CARD-RECORD.                                               00018500
+           ADD 1 TO WS-CARD-COUNT.                                      00018600
+           IF WS-CARD-COUNT <= 200                                      00018620
+               MOVE EMP-NAME TO CT-NAME(WS-CARD-COUNT)                  00018640
+               MOVE EMP-ID TO CT-ID(WS-CARD-COUNT)                      00018660
+               MOVE EMP-DEPARTMENT TO CT-DEPARTMENT(WS-CARD-COUNT)      00018680
+               MOVE EMP-PAYRATE TO CT-RATE(WS-CARD-COUNT)               00018900
+           END-IF.                                                      00018950
+           PERFORM UPDATE-DEPT-STATS.                                   00019100
+      *                                                                 00019200
+       SORT-CARD-TABLE.                                                 00019300
+           IF WS-CARD-COUNT > 1                                         00019400
+               COMPUTE WS-SORT-LIMIT = WS-CARD-COUNT - 1                00019500
+               IF WS-SORT-LIMIT > 199                                   00019510
+                   MOVE 199 TO WS-SORT-LIMIT                            00019520
+               END-IF                                                   00019530
+               PERFORM SORT-ONE-PASS                                    00019600
+                   VARYING WS-SORT-PASS FROM 1 BY 1                     00019700
+                   UNTIL WS-SORT-PASS > WS-SORT-LIMIT                   00019800
+           END-IF.                                                      00019900
+      *                                                                 00020000
+       SORT-ONE-PASS.                                                   00020100
+           PERFORM COMPARE-AND-SWAP                                     00020200
+               VARYING WS-SORT-SUB FROM 1 BY 1                          00020300
+               UNTIL WS-SORT-SUB > WS-SORT-LIMIT.                       00020400
+      *                                                                 00020500
+       COMPARE-AND-SWAP.                                                00020600
+           IF CT-DEPARTMENT(WS-SORT-SUB) >                              00020700
+                   CT-DEPARTMENT(WS-SORT-SUB + 1)                       00020800
+               MOVE CARD-ENTRY(WS-SORT-SUB) TO CARD-SWAP-HOLD           00020900
+               MOVE CARD-ENTRY(WS-SORT-SUB + 1)                         00021000
+                   TO CARD-ENTRY(WS-SORT-SUB)                           00021100
+               MOVE CARD-SWAP-HOLD TO CARD-ENTRY(WS-SORT-SUB + 1)       00021200
+           END-IF.                                                      00021300
+      *                                                                 00021400
+       PRINT-SORTED-RECORDS.                                            00021500
+           PERFORM PRINT-ONE-SORTED-RECORD                              00021600
+               VARYING WS-CARD-SUB FROM 1 BY 1                          00021700
+               UNTIL WS-CARD-SUB > WS-CARD-COUNT                        00021750
+               OR WS-CARD-SUB > 200.                                    00021780
+           MOVE WS-CARD-COUNT TO WS-RECORD-COUNT.                       00021900
+      *                                                                 00022000
+       PRINT-ONE-SORTED-RECORD.                                         00022100
+           IF WS-CARD-SUB = 1                                           00022200
+               MOVE CT-DEPARTMENT(WS-CARD-SUB) TO DBL-DEPARTMENT        00022300
+               PERFORM PRINT-DEPARTMENT-BREAK                           00022400
+           ELSE                                                         00022500
+               IF CT-DEPARTMENT(WS-CARD-SUB) NOT =                      00022600
+                       CT-DEPARTMENT(WS-CARD-SUB - 1)                   00022700
+                   MOVE CT-DEPARTMENT(WS-CARD-SUB) TO DBL-DEPARTMENT    00022800
+                   PERFORM PRINT-DEPARTMENT-BREAK                       00022900
+               END-IF                                                   00023000
+           END-IF.                                                      00023100
+           MOVE SPACES TO PRINT-LINE.                                   00023200
+           MOVE CT-NAME(WS-CARD-SUB) TO EMP-NAME-OUT.                   00023300
+           MOVE ALL "*" TO EMP-ID-OUT.                                  00023400
+           MOVE CT-ID(WS-CARD-SUB)(7:4) TO EMP-ID-OUT(7:4).             00023500
+           MOVE CT-DEPARTMENT(WS-CARD-SUB) TO EMP-DEPARTEMENT-OUT.      00023600
+           MOVE CT-RATE(WS-CARD-SUB) TO EMP-RATE-OF-PAY-OUT.            00023700
+           WRITE PRINT-LINE.                                            00023800
+      *                                                                 00023900
+       PRINT-DEPARTMENT-BREAK.                                          00024000
+           WRITE PRINT-LINE FROM DEPARTMENT-BREAK-LINE                  00024100
+               AFTER ADVANCING 2 LINES.                                 00024200
+      *                                                                 00024300
+       UPDATE-DEPT-STATS.                                               00024400
+           MOVE "N" TO DEPT-FOUND-FLAG.                                 00024500
+           PERFORM MATCH-DEPT-STATS                                     00024600
+               VARYING WS-DEPT-SUB FROM 1 BY 1                          00024700
+               UNTIL WS-DEPT-SUB > WS-DEPT-COUNT.                       00024800
+           IF NOT DEPT-ALREADY-SEEN AND WS-DEPT-COUNT < 50              00024900
+               ADD 1 TO WS-DEPT-COUNT                                   00025000
+               MOVE EMP-DEPARTMENT                                      00025100
+                   TO DRT-DEPARTMENT(WS-DEPT-COUNT)                     00025200
+               MOVE 1 TO DRT-COUNT(WS-DEPT-COUNT)                       00025300
+               MOVE EMP-PAYRATE TO DRT-TOTAL(WS-DEPT-COUNT)             00025400
+               MOVE EMP-PAYRATE TO DRT-MIN(WS-DEPT-COUNT)               00025500
+               MOVE EMP-PAYRATE TO DRT-MAX(WS-DEPT-COUNT)               00025600
+           END-IF.                                                      00025700
+      *                                                                 00025800
+       MATCH-DEPT-STATS.                                                00025900
+           IF DRT-DEPARTMENT(WS-DEPT-SUB) EQUAL EMP-DEPARTMENT          00026000
+               ADD 1 TO DRT-COUNT(WS-DEPT-SUB)                          00026100
+               ADD EMP-PAYRATE TO DRT-TOTAL(WS-DEPT-SUB)                00026200
+               IF EMP-PAYRATE < DRT-MIN(WS-DEPT-SUB)                    00026300
+                   MOVE EMP-PAYRATE TO DRT-MIN(WS-DEPT-SUB)             00026400
+               END-IF                                                   00026500
+               IF EMP-PAYRATE > DRT-MAX(WS-DEPT-SUB)                    00026600
+                   MOVE EMP-PAYRATE TO DRT-MAX(WS-DEPT-SUB)             00026700
+               END-IF                                                   00026800
+               MOVE "Y" TO DEPT-FOUND-FLAG                              00026900
+           END-IF.                                                      00027000
+      *                                                                 00027100
+       PRINT-DEPT-STATS.                                                00027200
+           WRITE PRINT-LINE FROM DEPT-STATS-TITLE-LINE                  00027300
+               AFTER ADVANCING 2 LINES.                                 00027400
+           PERFORM PRINT-ONE-DEPT-STAT                                  00027500
+               VARYING WS-DEPT-SUB FROM 1 BY 1                          00027600
+               UNTIL WS-DEPT-SUB > WS-DEPT-COUNT.                       00027700
+      *                                                                 00027800
+       PRINT-ONE-DEPT-STAT.                                             00027900
+           MOVE SPACES TO DEPT-STATS-DETAIL-LINE.                       00028000
+           MOVE DRT-DEPARTMENT(WS-DEPT-SUB) TO DSL-DEPARTMENT.          00028100
+           DIVIDE DRT-TOTAL(WS-DEPT-SUB) BY DRT-COUNT(WS-DEPT-SUB)      00028200
+               GIVING WS-DEPT-AVERAGE ROUNDED.                          00028300
+           MOVE WS-DEPT-AVERAGE TO DSL-AVERAGE.                         00028400
+           MOVE DRT-MIN(WS-DEPT-SUB) TO DSL-MIN.                        00028500
+           MOVE DRT-MAX(WS-DEPT-SUB) TO DSL-MAX.                        00028600
+           WRITE PRINT-LINE FROM DEPT-STATS-DETAIL-LINE                 00028700
+               AFTER ADVANCING 1 LINE.                                  00028800
+      *                                                                 00028900
+       CLOSING.                                                         00029000
+           PERFORM PRINT-DEPT-STATS.                                    00029100
+           MOVE WS-RECORD-COUNT TO RCL-COUNT.                           00029200
+           WRITE PRINT-LINE FROM RECORD-COUNT-LINE                      00029300
+               AFTER ADVANCING 2 LINES.                                 00029400
+           MOVE WS-ERROR-COUNT TO ECL-COUNT.                            00029500
+           WRITE PRINT-LINE FROM ERROR-COUNT-LINE                       00029600
+               AFTER ADVANCING 1 LINE.                                  00029700
+           CLOSE CARD-FILE, PRINT-FILE, ERROR-FILE.                     00029800
+/*                                                                      00029900
+//GO.INPUT DD *                                                         00030000
+JOSHUA WATSON            447-221-88BUDGET CONTROL 4856                  00030100
+LAUREN RODRIGUEZ         123-456-87MARKETING      5000                  00030200
+NATHAN SCOTT             654-852-85ACCOUNTING     7500                  00030300
+BENJAMIN PEREZ           159-753-56STRATEGIES     5600                  00030400
+ASHLEY WARD              612-782-12OPERATIONS     6250                  00030500
+EVELYN BELL              963-852-45PLANNING SPC   5875                  00030600
+GABRIEL ANDERSON         854-698-14RESEARCH       5687                  00030700
+TIMOTHY CARTER           654-852-99BRAND DIRECTOR 6352                  00030800
+OLIVER MOORE             112-254-56MARKETING      5345                  00030900
+OWEN WOOD                787-584-55IT SERVICES    6541                  00031000
+ROBERT ROSS              446-187-53RESEARCH       5988                  00031100
+HEATHER THOMAS           268-471-77IT SERVICES    5784                  00031200
+MEGAN SANDERS            784-885-69ACCOUNTING     6582                  00031300
+AUBREY COLLINS           456-753-12RESEARCH       5874                  00031400
+JAMES WASHINGTON         574-698-55FINANCE MANAGER8500                  00031500
+/*                                                                      00031600
+//GO.OUTPUT DD SYSOUT=*,                                                00031700
+//             DCB=(RECFM=FBA,LRECL=132,BLKSIZE=13200)                  00031800
+//GO.ERRORS DD SYSOUT=*,                                                00031900
+//             DCB=(RECFM=FB,LRECL=84,BLKSIZE=8400)                     00032000
+//                                                                      00032100
