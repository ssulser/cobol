@@ -1,100 +1,258 @@
 //SIMONCO JOB (1),'LUGGAGE LABEL',CLASS=A,MSGCLASS=A                    00000100
 //COBOL  EXEC PROC=COB2UCG,SYSOUT='*'                                   00000200
 //SYSIN   DD *                                                          00000300
-      ***********************************************                   00000401
-      * THIS PROGRAM DOES NOT EXACTLY WHAT WAS ASK  *                   00000501
-      * FOR IN THE EXERCISE 2-3 BECAUSE IT IS USING *                   00000601
-      * A EOF DETECTION, 88 LEVEL AND IS PREPARING  *                   00000701
-      * THE OUTPUT IN THE WORKING STORAGE AND       *                   00000801
-      * PRINTING WITH WRITE FROM.                   *                   00000901
-      ***********************************************                   00001001
+      ********************************************                      00000400
+      * THIS PROGRAM DOES NOT EXACTLY WHAT WAS ASK                      00000500
+      * FOR IN THE EXERCISE 2-3 BECAUSE IT IS USING                     00000600
+      * A EOF DETECTION, 88 LEVEL AND IS PREPARING                      00000700
+      * THE OUTPUT IN THE WORKING STORAGE AND                           00000800
+      * PRINTING WITH WRITE FROM.                                       00000900
+      ********************************************                      00001000
        IDENTIFICATION DIVISION.                                         00001100
        PROGRAM-ID. LUGGAGE-LABEL.                                       00001200
        AUTHOR. SIMON SULSER.                                            00001300
        DATE-WRITTEN. MAY 18,1924.                                       00001400
        DATE-COMPILED.                                                   00001500
       *                                                                 00001600
-       ENVIRONMENT DIVISION.                                            00001700
-       CONFIGURATION SECTION.                                           00001800
-       SOURCE-COMPUTER. IBM-370.                                        00001900
-       OBJECT-COMPUTER. IBM-370.                                        00002000
-       INPUT-OUTPUT SECTION.                                            00002100
-       FILE-CONTROL.                                                    00002201
-           SELECT LUGGAGE-FILE ASSIGN TO UT-S-INPUT.                    00002300
-           SELECT PRINT-FILE   ASSIGN TO UT-S-OUTPUT.                   00002400
-      *                                                                 00002500
-       DATA DIVISION.                                                   00002600
-       FILE SECTION.                                                    00002700
-       FD LUGGAGE-FILE                                                  00002800
-           LABEL RECORDS OMITTED.                                       00002901
-       01  LUGGAGE-RECORD.                                              00003001
-           05  LUG-NAME-IN             PIC X(25).                       00003101
-           05  LUG-ADDRESS-IN          PIC X(40).                       00003201
-           05  FILLER                  PIC X(15).                       00003301
-      *                                                                 00003401
-       FD  PRINT-FILE                                                   00003501
-           LABEL RECORDS OMITTED.                                       00003601
-       01  PRINT-LINE                  PIC X(132).                      00003701
-      *                                                                 00003800
-       WORKING-STORAGE SECTION.                                         00003900
-       01  PRT-NAME-LINE.                                               00004001
-           05  FILLER                  PIC X(11) VALUE SPACES.          00004101
-           05  FILLER                  PIC X(10)                        00004201
-               VALUE "MY NAME IS".                                      00004301
-           05  FILLER                  PIC X(10) VALUE SPACES.          00004401
-           05  PRT-NAME                PIC X(25).                       00004501
-      *                                                                 00004601
-       01  PRT-ADDRESS-LINE.                                            00004701
-           05  FILLER                  PIC X(11) VALUE SPACES.          00004801
-           05  FILLER                  PIC X(13)                        00004901
-               VALUE "MY ADDRESS IS".                                   00005001
-           05  FILLER                  PIC X(07) VALUE SPACES.          00005101
-           05  PRT-ADDRESS             PIC X(40).                       00005201
-      *                                                                 00005300
-       77  FLAG-EOF                    PIC X VALUE "N".                 00005401
-           88  IS-EOF                  VALUE "Y".                       00005501
-      *                                                                 00005601
-       PROCEDURE DIVISION.                                              00005700
-       000-MAIN.                                                        00005800
-      *                                                                 00005900
-           PERFORM INITIALIZE.                                          00006001
-           PERFORM READ-AND-PROCESS UNTIL IS-EOF.                       00006101
-           PERFORM CLOSING.                                             00006201
-           STOP RUN.                                                    00006300
-      *                                                                 00006400
-       INITIALIZE.                                                      00006501
-           OPEN INPUT LUGGAGE-FILE,                                     00006601
-                OUTPUT PRINT-FILE.                                      00006701
-      *                                                                 00006801
-       READ-AND-PROCESS.                                                00006901
-           MOVE SPACES TO PRT-NAME, PRT-ADDRESS.                        00007001
-           READ LUGGAGE-FILE AT END MOVE "Y" TO FLAG-EOF.               00007101
-           MOVE LUG-NAME-IN TO PRT-NAME.                                00007201
-           WRITE PRINT-LINE FROM PRT-NAME-LINE AFTER 2 LINES.           00007301
-           MOVE LUG-ADDRESS-IN TO PRT-ADDRESS.                          00007401
-           WRITE PRINT-LINE FROM PRT-ADDRESS-LINE.                      00007501
-      *                                                                 00007601
-       CLOSING.                                                         00007701
-           CLOSE LUGGAGE-FILE, PRINT-FILE.                              00007801
-/*                                                                      00007900
-//*                                                                     00008001
-//GO.INPUT DD *                                                         00008101
-SAVANNAH CRAWLEY         COMET HOUSE  8264, MILANO - 1877               00008201
-LUKE AINSWORTH           APOSTLE  6364, SANTA ANA - 6802                00008301
-ROSALYN SMITH            HOWARD 2748, SAN ANTONIO - 2552                00008401
-DANIEL WILSON            QUEENSBERRY  4745, TOLEDO - 3237               00008501
-ENOCH PARKER             BACON  9145, ALBUQUERQUE - 4773                00008601
-MAYA MILLER              LAKE 5169, BELLEVUE - 2135                     00008701
-KARLA OSWALD             BEACONSFIELD  9025, FORT LAUDERDALE            00008801
-RUTH HARRIS              THORNDIKE   7670, LINCOLN - 4477               00008901
-JACOB MARTIN             PARKFIELDS 5938, JACKSONVILLE - 4124           00009001
-JULES ROGERS             COLLENT   3122, OKLAHOMA CITY - 3480           00009101
-JOY THATCHER             BLETCHLEY   1854, HAYWARD - 7581               00009201
-HAZEL ADDIS              BLAKE  5558, FORT LAUDERDALE - 3042            00009301
-PERCY EDDISON            BUTTONWOOD 3932, DENVER - 3288                 00009401
-LUCAS HARRISON           DUNSTANS  6786, PHOENIX - 3403                 00009501
-CLINT SHELDON            BERRY  6831, SAN FRANCISCO - 2211              00009601
-/*                                                                      00009701
-//GO.OUTPUT DD SYSOUT=*,                                                00009801
-//          DCB=(RECFM=FBA,LRECL=132,BLKSIZE=13200)                     00009901
-//                                                                      00010000
+      *MODIFICATION HISTORY.                                            00001700
+      *    2026-08-09  SS  ADD A LABEL-COUNT TRAILER; DRIVE READ-AND-   00001800
+      *                    PROCESS OFF A PRIMED END-OF-FILE READ SO     00001900
+      *                    THE LAST CARD ISN'T COUNTED TWICE. RENAME    00002000
+      *                    THE OPEN PARAGRAPH TO INITIALIZATION --      00002100
+      *                    INITIALIZE IS A RESERVED WORD.               00002200
+      *    2026-08-09  SS  BREAK LUG-ADDRESS-IN INTO STRUCTURED STREET/ 00002300
+      *                    CITY/STATE-OR-REGION/POSTAL-CODE FIELDS AND  00002400
+      *                    SORT THE BATCH BY CITY BEFORE PRINTING.      00002500
+      *    2026-08-09  SS  FLAG DUPLICATE LUG-NAME-IN VALUES ACROSS THE 00002600
+      *                    BATCH BEFORE LABELS PRINT.                   00002700
+      *    2026-08-09  SS  ADD BAG-COUNT-IN SO A PASSENGER CHECKING     00002800
+      *                    SEVERAL BAGS GETS ONE LABEL PAIR PER BAG,    00002900
+      *                    MARKED BAG X OF Y.                           00003000
+      *                                                                 00003100
+       ENVIRONMENT DIVISION.                                            00003200
+       CONFIGURATION SECTION.                                           00003300
+       SOURCE-COMPUTER. IBM-370.                                        00003400
+       OBJECT-COMPUTER. IBM-370.                                        00003500
+       INPUT-OUTPUT SECTION.                                            00003600
+       FILE-CONTROL.                                                    00003700
+           SELECT LUGGAGE-FILE ASSIGN TO UT-S-INPUT.                    00003800
+           SELECT PRINT-FILE   ASSIGN TO UT-S-OUTPUT.                   00003900
+      *                                                                 00004000
+       DATA DIVISION.                                                   00004100
+       FILE SECTION.                                                    00004200
+       FD LUGGAGE-FILE                                                  00004300
+           LABEL RECORDS OMITTED.                                       00004400
+       01  LUGGAGE-RECORD.                                              00004500
+           05  LUG-NAME-IN             PIC X(25).                       00004600
+           05  LUG-ADDRESS-IN          PIC X(40).                       00004700
+           05  FILLER                  PIC X(05).                       00004800
+           05  BAG-COUNT-IN            PIC 9(02).                       00004900
+           05  FILLER                  PIC X(08).                       00005000
+      *                                                                 00005100
+       FD  PRINT-FILE                                                   00005200
+           LABEL RECORDS OMITTED.                                       00005300
+       01  PRINT-LINE                  PIC X(132).                      00005400
+      *                                                                 00005500
+       WORKING-STORAGE SECTION.                                         00005600
+       01  PRT-NAME-LINE.                                               00005700
+           05  FILLER                  PIC X(11) VALUE SPACES.          00005800
+           05  FILLER                  PIC X(10)                        00005900
+               VALUE "MY NAME IS".                                      00006000
+           05  FILLER                  PIC X(10) VALUE SPACES.          00006100
+           05  PRT-NAME                PIC X(25).                       00006200
+           05  FILLER                  PIC X(14) VALUE SPACES.          00006300
+           05  PRT-BAG-MARKER          PIC X(12).                       00006400
+      *                                                                 00006500
+       01  PRT-ADDRESS-LINE.                                            00006600
+           05  FILLER                  PIC X(11) VALUE SPACES.          00006700
+           05  FILLER                  PIC X(13)                        00006800
+               VALUE "MY ADDRESS IS".                                   00006900
+           05  FILLER                  PIC X(07) VALUE SPACES.          00007000
+           05  PRT-STREET              PIC X(20).                       00007100
+           05  FILLER                  PIC X(02) VALUE ", ".            00007200
+           05  PRT-CITY                PIC X(15).                       00007300
+           05  FILLER                  PIC X(02) VALUE SPACES.          00007400
+           05  PRT-STATE-OR-REGION     PIC X(02).                       00007500
+           05  FILLER                  PIC X(02) VALUE SPACES.          00007600
+           05  PRT-POSTAL-CODE         PIC X(10).                       00007700
+      *                                                                 00007800
+       01  TRAILER-LINE.                                                00007900
+           05  FILLER                  PIC X(11) VALUE SPACES.          00008000
+           05  FILLER                  PIC X(23)                        00008100
+               VALUE "TOTAL LABELS PRINTED . ".                         00008200
+           05  TRL-LABEL-COUNT         PIC ZZ9.                         00008300
+      *                                                                 00008400
+       01  DUPLICATE-WARNING-LINE.                                      00008500
+           05  FILLER                  PIC X(11) VALUE SPACES.          00008600
+           05  FILLER                  PIC X(38)                        00008700
+               VALUE "*** DUPLICATE NAME - VERIFY BEFORE".              00008800
+           05  FILLER                  PIC X(09)                        00008900
+               VALUE " SHIPPING".                                       00009000
+      *                                                                 00009100
+       01  LUGGAGE-TABLE.                                               00009200
+           05  LUGGAGE-ENTRY OCCURS 200 TIMES.                          00009300
+               10  LT-NAME             PIC X(25).                       00009400
+               10  LT-STREET           PIC X(20).                       00009500
+               10  LT-CITY             PIC X(15).                       00009600
+               10  LT-STATE-OR-REGION  PIC X(02).                       00009700
+               10  LT-POSTAL-CODE      PIC X(10).                       00009800
+               10  LT-BAG-COUNT        PIC 9(02).                       00009900
+               10  LT-DUPLICATE-FLAG   PIC X.                           00010000
+                   88  LT-IS-DUPLICATE VALUE "Y".                       00010100
+      *                                                                 00010200
+       01  LUGGAGE-SWAP-HOLD.                                           00010300
+           05  FILLER                  PIC X(25).                       00010400
+           05  FILLER                  PIC X(20).                       00010500
+           05  FILLER                  PIC X(15).                       00010600
+           05  FILLER                  PIC X(02).                       00010700
+           05  FILLER                  PIC X(10).                       00010800
+           05  FILLER                  PIC 9(02).                       00010900
+           05  FILLER                  PIC X.                           00011000
+      *                                                                 00011100
+       77  ADDRESS-REMAINDER            PIC X(40) VALUE SPACES.         00011200
+       77  LUGGAGE-COUNT                PIC 999 VALUE 0.                00011300
+       77  LUGGAGE-SUB                  PIC 999 VALUE 0.                00011400
+       77  DUP-SUB                      PIC 999 VALUE 0.                00011500
+       77  BAG-SUB                      PIC 99 VALUE 0.                 00011600
+       77  SORT-PASS                    PIC 999 VALUE 0.                00011700
+       77  SORT-SUB                     PIC 999 VALUE 0.                00011800
+       77  SORT-LIMIT                   PIC 999 VALUE 0.                00011900
+      *                                                                 00012000
+       77  LABEL-COUNT                  PIC 999 VALUE 0.                00012100
+       77  FLAG-EOF                     PIC X VALUE "N".                00012200
+           88  IS-EOF                   VALUE "Y".                      00012300
+      *                                                                 00012400
+       PROCEDURE DIVISION.                                              00012500
+       000-MAIN.                                                        00012600
+      *                                                                 00012700
+           PERFORM INITIALIZATION.                                      00012800
+           PERFORM LOAD-ONE-RECORD UNTIL IS-EOF.                        00012900
+           PERFORM SORT-LUGGAGE-TABLE.                                  00013000
+           PERFORM FLAG-DUPLICATE-NAMES.                                00013100
+           PERFORM PRINT-ONE-PASSENGER                                  00013200
+               VARYING LUGGAGE-SUB FROM 1 BY 1                          00013300
+               UNTIL LUGGAGE-SUB > LUGGAGE-COUNT.                       00013400
+           PERFORM CLOSING.                                             00013500
+           STOP RUN.                                                    00013600
+      *                                                                 00013700
+       INITIALIZATION.                                                  00013800
+           OPEN INPUT LUGGAGE-FILE,                                     00013900
+                OUTPUT PRINT-FILE.                                      00014000
+           READ LUGGAGE-FILE AT END MOVE "Y" TO FLAG-EOF.               00014100
+      *                                                                 00014200
+       LOAD-ONE-RECORD.                                                 00014300
+           ADD 1 TO LUGGAGE-COUNT.                                      00014400
+           IF LUGGAGE-COUNT <= 200                                      00014410
+               MOVE LUG-NAME-IN TO LT-NAME(LUGGAGE-COUNT)                00014500
+               MOVE LUG-ADDRESS-IN TO ADDRESS-REMAINDER                  00014600
+               MOVE SPACES TO LT-STREET(LUGGAGE-COUNT)                   00014700
+               MOVE SPACES TO LT-CITY(LUGGAGE-COUNT)                     00014800
+               MOVE SPACES TO LT-STATE-OR-REGION(LUGGAGE-COUNT)          00014850
+               MOVE SPACES TO LT-POSTAL-CODE(LUGGAGE-COUNT)              00014900
+               UNSTRING ADDRESS-REMAINDER DELIMITED BY ", "              00015000
+                   INTO LT-STREET(LUGGAGE-COUNT), ADDRESS-REMAINDER      00015100
+               UNSTRING ADDRESS-REMAINDER DELIMITED BY " - "             00015200
+                   INTO LT-CITY(LUGGAGE-COUNT),                          00015300
+                   LT-POSTAL-CODE(LUGGAGE-COUNT)                         00015400
+               MOVE BAG-COUNT-IN TO LT-BAG-COUNT(LUGGAGE-COUNT)          00015500
+               IF LT-BAG-COUNT(LUGGAGE-COUNT) = ZERO                     00015600
+                   MOVE 1 TO LT-BAG-COUNT(LUGGAGE-COUNT)                 00015700
+               END-IF                                                    00015800
+               MOVE "N" TO LT-DUPLICATE-FLAG(LUGGAGE-COUNT)              00015900
+           END-IF.                                                      00015950
+           READ LUGGAGE-FILE AT END MOVE "Y" TO FLAG-EOF.               00016000
+      *                                                                 00016100
+       SORT-LUGGAGE-TABLE.                                              00016200
+           IF LUGGAGE-COUNT > 1                                         00016300
+               COMPUTE SORT-LIMIT = LUGGAGE-COUNT - 1                   00016400
+               PERFORM SORT-ONE-PASS                                    00016500
+                   VARYING SORT-PASS FROM 1 BY 1                        00016600
+                   UNTIL SORT-PASS > SORT-LIMIT                         00016700
+           END-IF.                                                      00016800
+      *                                                                 00016900
+       SORT-ONE-PASS.                                                   00017000
+           PERFORM COMPARE-AND-SWAP                                     00017100
+               VARYING SORT-SUB FROM 1 BY 1                             00017200
+               UNTIL SORT-SUB > SORT-LIMIT.                             00017300
+      *                                                                 00017400
+       COMPARE-AND-SWAP.                                                00017500
+           IF LT-CITY(SORT-SUB) > LT-CITY(SORT-SUB + 1)                 00017600
+               MOVE LUGGAGE-ENTRY(SORT-SUB) TO LUGGAGE-SWAP-HOLD        00017700
+               MOVE LUGGAGE-ENTRY(SORT-SUB + 1)                         00017800
+                   TO LUGGAGE-ENTRY(SORT-SUB)                           00017900
+               MOVE LUGGAGE-SWAP-HOLD TO LUGGAGE-ENTRY(SORT-SUB + 1)    00018000
+           END-IF.                                                      00018100
+      *                                                                 00018200
+       FLAG-DUPLICATE-NAMES.                                            00018300
+           PERFORM CHECK-ONE-FOR-DUPLICATES                             00018400
+               VARYING LUGGAGE-SUB FROM 1 BY 1                          00018500
+               UNTIL LUGGAGE-SUB > LUGGAGE-COUNT.                       00018600
+      *                                                                 00018700
+       CHECK-ONE-FOR-DUPLICATES.                                        00018800
+           PERFORM COMPARE-ONE-PAIR                                     00018900
+               VARYING DUP-SUB FROM 1 BY 1                              00019000
+               UNTIL DUP-SUB > LUGGAGE-COUNT.                           00019100
+      *                                                                 00019200
+       COMPARE-ONE-PAIR.                                                00019300
+           IF DUP-SUB NOT = LUGGAGE-SUB                                 00019400
+               IF LT-NAME(DUP-SUB) EQUAL LT-NAME(LUGGAGE-SUB)           00019500
+                   MOVE "Y" TO LT-DUPLICATE-FLAG(LUGGAGE-SUB)           00019600
+               END-IF                                                   00019700
+           END-IF.                                                      00019800
+      *                                                                 00019900
+       PRINT-ONE-PASSENGER.                                             00020000
+           PERFORM PRINT-ONE-BAG-LABEL                                  00020100
+               VARYING BAG-SUB FROM 1 BY 1                              00020200
+               UNTIL BAG-SUB > LT-BAG-COUNT(LUGGAGE-SUB).               00020300
+      *                                                                 00020400
+       PRINT-ONE-BAG-LABEL.                                             00020500
+           IF LT-IS-DUPLICATE(LUGGAGE-SUB)                              00020600
+               WRITE PRINT-LINE FROM DUPLICATE-WARNING-LINE             00020700
+                   AFTER 2 LINES                                        00020800
+           END-IF.                                                      00020900
+           MOVE SPACES TO PRT-NAME, PRT-BAG-MARKER.                     00021000
+           MOVE LT-NAME(LUGGAGE-SUB) TO PRT-NAME.                       00021100
+           IF LT-BAG-COUNT(LUGGAGE-SUB) > 1                             00021200
+               STRING "BAG " DELIMITED BY SIZE                          00021300
+                   BAG-SUB DELIMITED BY SIZE                            00021400
+                   " OF " DELIMITED BY SIZE                             00021500
+                   LT-BAG-COUNT(LUGGAGE-SUB) DELIMITED BY SIZE          00021600
+                   INTO PRT-BAG-MARKER                                  00021700
+           END-IF.                                                      00021800
+           WRITE PRINT-LINE FROM PRT-NAME-LINE AFTER 2 LINES.           00021900
+           MOVE SPACES TO PRT-STREET, PRT-CITY, PRT-STATE-OR-REGION,    00022000
+               PRT-POSTAL-CODE.                                         00022100
+           MOVE LT-STREET(LUGGAGE-SUB) TO PRT-STREET.                   00022200
+           MOVE LT-CITY(LUGGAGE-SUB) TO PRT-CITY.                       00022300
+           MOVE LT-STATE-OR-REGION(LUGGAGE-SUB) TO PRT-STATE-OR-REGION. 00022400
+           MOVE LT-POSTAL-CODE(LUGGAGE-SUB) TO PRT-POSTAL-CODE.         00022500
+           WRITE PRINT-LINE FROM PRT-ADDRESS-LINE.                      00022600
+           ADD 1 TO LABEL-COUNT.                                        00022700
+      *                                                                 00022800
+       CLOSING.                                                         00022900
+           MOVE LABEL-COUNT TO TRL-LABEL-COUNT.                         00023000
+           WRITE PRINT-LINE FROM TRAILER-LINE AFTER 2 LINES.            00023100
+           CLOSE LUGGAGE-FILE, PRINT-FILE.                              00023200
+/*                                                                      00023300
+//*                                                                     00023400
+//GO.INPUT DD *                                                         00023500
+SAVANNAH CRAWLEY         COMET HOUSE  8264, MILANO - 1877             0100023600
+LUKE AINSWORTH           APOSTLE  6364, SANTA ANA - 6802              0200023700
+ROSALYN SMITH            HOWARD 2748, SAN ANTONIO - 2552              0100023800
+DANIEL WILSON            QUEENSBERRY  4745, TOLEDO - 3237             0100023900
+ENOCH PARKER             BACON  9145, ALBUQUERQUE - 4773              0300024000
+MAYA MILLER              LAKE 5169, BELLEVUE - 2135                   0100024100
+KARLA OSWALD             BEACONSFIELD  9025, FORT LAUDERDALE          0100024200
+RUTH HARRIS              THORNDIKE   7670, LINCOLN - 4477             0100024300
+JACOB MARTIN             PARKFIELDS 5938, JACKSONVILLE - 4124         0200024400
+JULES ROGERS             COLLENT   3122, OKLAHOMA CITY - 3480         0100024500
+JOY THATCHER             BLETCHLEY   1854, HAYWARD - 7581             0100024600
+HAZEL ADDIS              BLAKE  5558, FORT LAUDERDALE - 3042          0100024700
+PERCY EDDISON            BUTTONWOOD 3932, DENVER - 3288               0100024800
+LUCAS HARRISON           DUNSTANS  6786, PHOENIX - 3403               0100024900
+CLINT SHELDON            BERRY  6831, SAN FRANCISCO - 2211            0100025000
+SAVANNAH CRAWLEY         MERIDIAN  1120, MILANO - 9004                0100025100
+/*                                                                      00025200
+//GO.OUTPUT DD SYSOUT=*,                                                00025300
+//          DCB=(RECFM=FBA,LRECL=132,BLKSIZE=13200)                     00025400
+//                                                                      00025500
