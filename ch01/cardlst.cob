@@ -7,58 +7,142 @@
        DATE-WRITTEN. 24/05/10.                                          00000700
        DATE-COMPILED.                                                   00000800
       *                                                                 00000900
-       ENVIRONMENT DIVISION.                                            00001000
-       CONFIGURATION SECTION.                                           00001100
-       SOURCE-COMPUTER. IBM-370.                                        00001200
-       OBJECT-COMPUTER. IBM-370.                                        00001300
-       INPUT-OUTPUT SECTION.                                            00001400
-       FILE-CONTROL.                                                    00001501
-           SELECT CARD-FILE ASSIGN TO UT-S-INPUT.                       00001600
-           SELECT PRINT-FILE ASSIGN TO UT-S-OUTPUT.                     00001700
-      *                                                                 00001800
-       DATA DIVISION.                                                   00001900
-       FILE SECTION.                                                    00002000
-       FD  CARD-FILE                                                    00002100
-           LABEL RECORD IS OMITTED.                                     00002200
-       01  CARD-RECORD                 PIC X(80).                       00002301
-      *                                                                 00002400
-       FD  PRINT-FILE                                                   00002500
-           LABEL RECORD IS OMITTED.                                     00002600
-       01  PRINT-LINE                  PIC X(132).                      00002701
-      *                                                                 00002800
-       WORKING-STORAGE SECTION.                                         00002900
+      *MODIFICATION HISTORY.                                            00001000
+      *    2026-08-09  SS  DRIVE READ-AND-PRINT OFF AN EOF FLAG         00001100
+      *                    INSTEAD OF A FIXED 10 TIMES, AND ADD A       00001200
+      *                    TRAILER SHOWING THE ACTUAL CARD COUNT.       00001300
+      *    2026-08-09  SS  ADD PAGE HEADERS AND PAGE NUMBERS SO A       00001400
+      *                    LONG DECK LISTS AS READABLE PRINTER          00001500
+      *                    PAGES INSTEAD OF ONE UNBROKEN SCROLL.        00001600
+      *    2026-08-09  SS  RECOGNIZE AN OPTIONAL TRAILER CARD           00001700
+      *                    CARRYING THE EXPECTED CARD COUNT AND         00001800
+      *                    FLAG A MISMATCH AGAINST THE ACTUAL           00001900
+      *                    COUNT READ.                                  00002000
+      *                                                                 00002100
+       ENVIRONMENT DIVISION.                                            00002200
+       CONFIGURATION SECTION.                                           00002300
+       SOURCE-COMPUTER. IBM-370.                                        00002400
+       OBJECT-COMPUTER. IBM-370.                                        00002500
+       INPUT-OUTPUT SECTION.                                            00002600
+       FILE-CONTROL.                                                    00002700
+           SELECT CARD-FILE ASSIGN TO UT-S-INPUT.                       00002800
+           SELECT PRINT-FILE ASSIGN TO UT-S-OUTPUT.                     00002900
       *                                                                 00003000
-       PROCEDURE DIVISION.                                              00003100
-       000-MAIN.                                                        00003200
-           PERFORM INITIALIZATION.                                      00003300
-           PERFORM READ-AND-PRINT 10 TIMES.                             00003400
-           PERFORM CLOSING.                                             00003500
-           STOP RUN.                                                    00003600
-      *                                                                 00003700
-       INITIALIZATION.                                                  00003800
-           OPEN INPUT CARD-FILE,                                        00003900
-                OUTPUT PRINT-FILE.                                      00004000
-      *                                                                 00004100
-       READ-AND-PRINT.                                                  00004200
-           READ CARD-FILE AT END STOP RUN.                              00004300
-           MOVE CARD-RECORD TO PRINT-LINE.                              00004400
-           WRITE PRINT-LINE.                                            00004500
-      *                                                                 00004600
-       CLOSING.                                                         00004700
-           CLOSE CARD-FILE, PRINT-FILE.                                 00004800
-/*                                                                      00004900
-//GO.INPUT DD *                                                         00005000
- *** PROGRAMMED BY SIMON SULSER ***                                     00005101
- THIS IS A PROGRAM                                                      00005201
- TO READ AN PRINT                                                       00005301
- PUNCHED CARDS.                                                         00005401
- IF IT WORKS,                                                           00005501
- TEN CARDS                                                              00005601
- WILL PRINT.                                                            00005701
- THE LAST CARD                                                          00005801
- IS MARKED,                                                             00005901
- 'THIS IS THE LAST CARD.'                                               00006001
-/*                                                                      00006100
-//GO.OUTPUT DD SYSOUT=*,                                                00006200
-//             DCB=(RECFM=FBA,LRECL=132,BLKSIZE=13200)                  00006301
-//                                                                      00006400
+       DATA DIVISION.                                                   00003100
+       FILE SECTION.                                                    00003200
+       FD  CARD-FILE                                                    00003300
+           LABEL RECORD IS OMITTED.                                     00003400
+       01  CARD-RECORD                 PIC X(80).                       00003500
+       01  TRAILER-CARD-LAYOUT REDEFINES CARD-RECORD.                   00003600
+           05  TRC-MARKER               PIC X(07).                      00003700
+           05  TRC-EXPECTED-COUNT       PIC 9(05).                      00003800
+           05  FILLER                   PIC X(68).                      00003900
+      *                                                                 00004000
+       FD  PRINT-FILE                                                   00004100
+           LABEL RECORD IS OMITTED                                      00004200
+           LINAGE IS 40 LINES                                           00004300
+               AT TOP 3                                                 00004400
+               AT BOTTOM 3.                                             00004500
+       01  PRINT-LINE                  PIC X(132).                      00004600
+      *                                                                 00004700
+       WORKING-STORAGE SECTION.                                         00004800
+       01  PAGE-TITLE-LINE.                                             00004900
+           05  FILLER                  PIC X(52) VALUE SPACES.          00005000
+           05  FILLER                  PIC X(12) VALUE "CARD LISTING".  00005100
+      *                                                                 00005200
+       01  PAGE-NUMBER-LINE.                                            00005300
+           05  FILLER                  PIC X(119) VALUE SPACES.         00005400
+           05  FILLER                  PIC X(06) VALUE "PAGE: ".        00005500
+           05  PAGE-NUMBER             PIC Z9.                          00005600
+      *                                                                 00005700
+       01  TRAILER-LINE.                                                00005800
+           05  FILLER                  PIC X(11) VALUE SPACES.          00005900
+           05  FILLER                  PIC X(22)                        00006000
+               VALUE "TOTAL CARDS READ . . ".                           00006100
+           05  TRL-CARD-COUNT           PIC ZZ9.                        00006200
+      *                                                                 00006300
+       01  MISMATCH-WARNING-LINE.                                       00006400
+           05  FILLER                  PIC X(11) VALUE SPACES.          00006500
+           05  FILLER                  PIC X(28)                        00006600
+               VALUE "*** CARD COUNT MISMATCH -- ".                     00006700
+           05  FILLER                  PIC X(09)                        00006800
+               VALUE "EXPECTED ".                                       00006900
+           05  MWL-EXPECTED-COUNT       PIC ZZZZ9.                      00007000
+      *                                                                 00007100
+       77  PAGE-COUNT                  PIC 99 VALUE 0.                  00007200
+       77  PAGE-STATUS                 PIC X VALUE "Y".                 00007300
+           88  IS-FIRST-PAGE           VALUE "Y".                       00007400
+           88  IS-NOT-FIRST-PAGE       VALUE "N".                       00007500
+      *                                                                 00007600
+       77  CARD-COUNT                  PIC 999 VALUE 0.                 00007700
+       77  HAVE-TRAILER-CARD           PIC X VALUE "N".                 00007800
+           88  TRAILER-CARD-SEEN       VALUE "Y".                       00007900
+       77  EXPECTED-CARD-COUNT         PIC 9(05) VALUE 0.               00008000
+       77  FLAG-EOF                     PIC X VALUE "N".                00008100
+           88  IS-EOF                   VALUE "Y".                      00008200
+      *                                                                 00008300
+       PROCEDURE DIVISION.                                              00008400
+       000-MAIN.                                                        00008500
+           PERFORM INITIALIZATION.                                      00008600
+           PERFORM READ-AND-PRINT UNTIL IS-EOF.                         00008700
+           PERFORM CLOSING.                                             00008800
+           STOP RUN.                                                    00008900
+      *                                                                 00009000
+       INITIALIZATION.                                                  00009100
+           OPEN INPUT CARD-FILE,                                        00009200
+                OUTPUT PRINT-FILE.                                      00009300
+           PERFORM PRINT-NEW-PAGE.                                      00009400
+           READ CARD-FILE AT END MOVE "Y" TO FLAG-EOF.                  00009500
+      *                                                                 00009600
+       READ-AND-PRINT.                                                  00009700
+           IF TRC-MARKER = "TRAILER"                                    00009800
+               MOVE "Y" TO HAVE-TRAILER-CARD                            00009900
+               MOVE TRC-EXPECTED-COUNT TO EXPECTED-CARD-COUNT           00010000
+               MOVE "Y" TO FLAG-EOF                                     00010100
+           ELSE                                                         00010200
+               MOVE CARD-RECORD TO PRINT-LINE                           00010300
+               WRITE PRINT-LINE AT END-OF-PAGE PERFORM PRINT-NEW-PAGE   00010400
+               END-WRITE                                                00010500
+               ADD 1 TO CARD-COUNT                                      00010600
+               READ CARD-FILE AT END MOVE "Y" TO FLAG-EOF               00010700
+           END-IF.                                                      00010800
+      *                                                                 00010900
+       PRINT-NEW-PAGE.                                                  00011000
+           ADD 1 TO PAGE-COUNT.                                         00011100
+           IF IS-NOT-FIRST-PAGE                                         00011200
+               WRITE PRINT-LINE FROM PAGE-TITLE-LINE AFTER PAGE         00011300
+           ELSE                                                         00011400
+               WRITE PRINT-LINE FROM PAGE-TITLE-LINE                    00011500
+               MOVE "N" TO PAGE-STATUS                                  00011600
+           END-IF.                                                      00011700
+           MOVE PAGE-COUNT TO PAGE-NUMBER.                              00011800
+           WRITE PRINT-LINE FROM PAGE-NUMBER-LINE AFTER 2 LINES.        00011900
+      *                                                                 00012000
+       CLOSING.                                                         00012100
+           MOVE CARD-COUNT TO TRL-CARD-COUNT.                           00012200
+           WRITE PRINT-LINE FROM TRAILER-LINE AFTER 2 LINES.            00012300
+           IF TRAILER-CARD-SEEN                                         00012400
+               IF CARD-COUNT NOT = EXPECTED-CARD-COUNT                  00012500
+                   MOVE EXPECTED-CARD-COUNT TO MWL-EXPECTED-COUNT       00012600
+                   WRITE PRINT-LINE FROM MISMATCH-WARNING-LINE          00012700
+                       AFTER 1 LINE                                     00012800
+               END-IF                                                   00012900
+           END-IF.                                                      00013000
+           CLOSE CARD-FILE, PRINT-FILE.                                 00013100
+/*                                                                      00013200
+//GO.INPUT DD *                                                         00013300
+ *** PROGRAMMED BY SIMON SULSER ***                                     00013400
+ THIS IS A PROGRAM                                                      00013500
+ TO READ AN PRINT                                                       00013600
+ PUNCHED CARDS.                                                         00013700
+ IF IT WORKS,                                                           00013800
+ TEN CARDS                                                              00013900
+ WILL PRINT.                                                            00014000
+ THE LAST CARD                                                          00014100
+ IS MARKED,                                                             00014200
+ 'THIS IS THE LAST CARD.'                                               00014300
+TRAILER00010                                                            00014400
+/*                                                                      00014500
+//GO.OUTPUT DD SYSOUT=*,                                                00014600
+//             DCB=(RECFM=FBA,LRECL=132,BLKSIZE=13200)                  00014700
+//                                                                      00014800
