@@ -15,31 +15,72 @@
       *                                                                 
        DATA DIVISION.                                                   
        FILE SECTION.                                                    
-       FD  INPUT-FILE                                                    
-           LABEL RECORD IS OMITTED.                                     
-       01  INPUT-RECORD                PIC X(80).                       
+       FD  INPUT-FILE
+           LABEL RECORD IS OMITTED.
+       01  INPUT-RECORD                PIC X(80).
+       01  TRAILER-CARD-LAYOUT REDEFINES INPUT-RECORD.
+           05  TRC-MARKER               PIC X(07).
+           05  TRC-EXPECTED-COUNT       PIC 9(05).
+           05  FILLER                   PIC X(68).
       *                                                                 
        FD  PRINT-FILE                                                   
            LABEL RECORD IS OMITTED.                                     
        01  PRINT-LINE                  PIC X(132).                      
       *                                                                 
-       WORKING-STORAGE SECTION.                                         
-      *                                                                 
-       PROCEDURE DIVISION.                                              
-       000-MAIN.                                                        
-           PERFORM INITIALIZATION.                                      
-           PERFORM READ-AND-PRINT 10 TIMES.                             
-           PERFORM CLOSING.                                             
-           STOP RUN.                                                    
-      *                                                                 
-       INITIALIZATION.                                                  
-           OPEN INPUT  INPUT-FILE,                                        
-                OUTPUT PRINT-FILE.                                      
-      *                                                                 
-       READ-AND-PRINT.                                                  
-           READ INPUT-FILE  AT END STOP RUN.                              
-           MOVE INPUT-RECORD  TO PRINT-LINE.                              
-           WRITE PRINT-LINE.                                            
-      *                                                                 
-       CLOSING.                                                         
+       WORKING-STORAGE SECTION.
+       01  TRAILER-LINE.
+           05  FILLER                  PIC X(11) VALUE SPACES.
+           05  FILLER                  PIC X(22)
+               VALUE "TOTAL CARDS READ . . ".
+           05  TRL-CARD-COUNT          PIC ZZ9.
+      *
+       01  MISMATCH-WARNING-LINE.
+           05  FILLER                  PIC X(11) VALUE SPACES.
+           05  FILLER                  PIC X(28)
+               VALUE "*** CARD COUNT MISMATCH -- ".
+           05  FILLER                  PIC X(09)
+               VALUE "EXPECTED ".
+           05  MWL-EXPECTED-COUNT      PIC ZZZZ9.
+      *
+       77  CARD-COUNT                  PIC 999 VALUE 0.
+       77  HAVE-TRAILER-CARD           PIC X VALUE "N".
+           88  TRAILER-CARD-SEEN       VALUE "Y".
+       77  EXPECTED-CARD-COUNT         PIC 9(05) VALUE 0.
+       77  FLAG-EOF                    PIC X VALUE "N".
+           88  IS-EOF                  VALUE "Y".
+      *
+       PROCEDURE DIVISION.
+       000-MAIN.
+           PERFORM INITIALIZATION.
+           PERFORM READ-AND-PRINT UNTIL IS-EOF.
+           PERFORM CLOSING.
+           STOP RUN.
+      *
+       INITIALIZATION.
+           OPEN INPUT  INPUT-FILE,
+                OUTPUT PRINT-FILE.
+           READ INPUT-FILE AT END MOVE "Y" TO FLAG-EOF.
+      *
+       READ-AND-PRINT.
+           IF TRC-MARKER = "TRAILER"
+               MOVE "Y" TO HAVE-TRAILER-CARD
+               MOVE TRC-EXPECTED-COUNT TO EXPECTED-CARD-COUNT
+               MOVE "Y" TO FLAG-EOF
+           ELSE
+               MOVE INPUT-RECORD TO PRINT-LINE
+               WRITE PRINT-LINE
+               ADD 1 TO CARD-COUNT
+               READ INPUT-FILE AT END MOVE "Y" TO FLAG-EOF
+           END-IF.
+      *
+       CLOSING.
+           MOVE CARD-COUNT TO TRL-CARD-COUNT.
+           WRITE PRINT-LINE FROM TRAILER-LINE AFTER 2 LINES.
+           IF TRAILER-CARD-SEEN
+               IF CARD-COUNT NOT = EXPECTED-CARD-COUNT
+                   MOVE EXPECTED-CARD-COUNT TO MWL-EXPECTED-COUNT
+                   WRITE PRINT-LINE FROM MISMATCH-WARNING-LINE
+                       AFTER 1 LINE
+               END-IF
+           END-IF.
            CLOSE INPUT-FILE, PRINT-FILE.
